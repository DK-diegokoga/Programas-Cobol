@@ -0,0 +1,495 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP020.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *           CADASTRO DE FERIAS                *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DE FERIAS----------------------
+           SELECT ARQFERIAS ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS FER-KEY
+                      FILE STATUS IS ST-ERRO.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO.
+      *------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DE FERIAS-----------------------
+       FD ARQFERIAS
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFERIAS.DAT".
+       01 REGFERIAS.
+           03 FER-KEY.
+            05 FER-CHAPA          PIC 9(06).
+            05 FER-SEQ            PIC 9(02).
+           03 FER-AQUIS-INI       PIC 9(08).
+           03 FER-DT-AQUIS-INI REDEFINES FER-AQUIS-INI.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 FER-AQUIS-FIM       PIC 9(08).
+           03 FER-DIAS-DIREITO    PIC 9(02).
+           03 FER-GOZO-INI        PIC 9(08).
+           03 FER-GOZO-FIM        PIC 9(08).
+           03 FER-DIAS-GOZO       PIC 9(02).
+           03 STATUS1             PIC X(01).
+      *---------------------ARQUIVO DO FUNCIONARIO--------------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+
+      *---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-SEL           PIC 9(01) VALUE ZEROS.
+       01 AUX             PIC 9(01) VALUE ZEROS.
+       01 TABELA-STATUS.
+          03 FILLER     PIC X(13) VALUE "AABERTO".
+          03 FILLER     PIC X(13) VALUE "CCONCEDIDO".
+          03 FILLER     PIC X(13) VALUE "GGOZADO".
+      *
+       01 TABELA REDEFINES TABELA-STATUS.
+          03 TBSTATUS  PIC X(13) OCCURS 3 TIMES.
+      *
+       01 TXT.
+          03 TXT1 PIC X(01) VALUE SPACES.
+          03 TXT2 PIC X(12) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *                         ROTINA DE TELA                         *
+      *----------------------------------------------------------------*
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                       CADASTRAD0 DE FE".
+           05  LINE 02  COLUMN 41
+               VALUE  "RIAS".
+           05  LINE 05  COLUMN 01
+               VALUE  " CHAPA:                |".
+           05  LINE 06  COLUMN 01
+               VALUE  " SEQUENCIA:            |".
+           05  LINE 07  COLUMN 01
+               VALUE  " INICIO PER.AQUISITIVO:|".
+           05  LINE 08  COLUMN 01
+               VALUE  " FIM PER.AQUISITIVO:   |".
+           05  LINE 09  COLUMN 01
+               VALUE  " DIAS DE DIREITO:      |".
+           05  LINE 10  COLUMN 01
+               VALUE  " INICIO DO GOZO:       |".
+           05  LINE 11  COLUMN 01
+               VALUE  " FIM DO GOZO:          |".
+           05  LINE 12  COLUMN 01
+               VALUE  " DIAS GOZADOS:         |".
+           05  LINE 13  COLUMN 01
+               VALUE  " STATUS:                |".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+
+      *---------------------[ CHAPA ]-------------------
+           05  TCHAPA
+               LINE 05  COLUMN 24  PIC 9(06)
+               USING  FER-CHAPA.
+      *---------------------[ SEQUENCIA ]---------------
+           05  TSEQUENCIA
+               LINE 06  COLUMN 24  PIC 9(02)
+               USING  FER-SEQ
+               HIGHLIGHT.
+      *---------------------[ PERIODO AQUISITIVO ]------
+           05  TAQUISINI
+               LINE 07  COLUMN 24  PIC 99/99/9999
+               USING  FER-AQUIS-INI
+               HIGHLIGHT.
+           05  TAQUISFIM
+               LINE 08  COLUMN 24  PIC 99/99/9999
+               USING  FER-AQUIS-FIM
+               HIGHLIGHT.
+      *---------------------[ DIAS DE DIREITO ]---------
+           05  TDIASDIR
+               LINE 09  COLUMN 24  PIC 9(02)
+               USING  FER-DIAS-DIREITO
+               HIGHLIGHT.
+      *---------------------[ PERIODO DE GOZO ]---------
+           05  TGOZOINI
+               LINE 10  COLUMN 24  PIC 99/99/9999
+               USING  FER-GOZO-INI
+               HIGHLIGHT.
+           05  TGOZOFIM
+               LINE 11  COLUMN 24  PIC 99/99/9999
+               USING  FER-GOZO-FIM
+               HIGHLIGHT.
+           05  TDIASGOZO
+               LINE 12  COLUMN 24  PIC 9(02)
+               USING  FER-DIAS-GOZO
+               HIGHLIGHT.
+      *---------------------[ STATUS]-------------------
+           05  TSTATUS
+               LINE 13 COLUMN 25  PIC X(01)
+               USING  STATUS1
+               HIGHLIGHT.
+           05  TSTATUS2
+               LINE 13  COLUMN 27  PIC X(12)
+               USING TXT2.
+
+      *---------------------[ TABELA DE STATUS ]-------------
+       01  TELA-STATUS.
+           05  LINE 06  COLUMN 50
+               VALUE  "A-ABERTO (AQUISITIVO EM CURSO)".
+           05  LINE 07  COLUMN 50
+               VALUE  "C-CONCEDIDO (AGENDADO)".
+           05  LINE 08  COLUMN 50
+               VALUE  "G-GOZADO".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       CREATE-FILES.
+           PERFORM I-O-ARQFERIAS.
+           PERFORM I-O-ARQFUNC.
+      *-----------------------------------------------------------------
+      *                   INICIALIZACAO DAS VARIAVEIS                  *
+      *-----------------------------------------------------------------
+       R0.
+           MOVE SPACES TO STATUS1 TXT
+           MOVE ZEROS TO FER-SEQ FER-CHAPA FER-AQUIS-INI FER-AQUIS-FIM
+           MOVE ZEROS TO FER-DIAS-DIREITO FER-GOZO-INI FER-GOZO-FIM
+           MOVE ZEROS TO FER-DIAS-GOZO
+      *-----------------------------------------------------------------
+      *                        ROTINA DE SELECAO                       *
+      *-----------------------------------------------------------------
+           DISPLAY TELA.
+       R2.
+           ACCEPT TCHAPA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF FER-CHAPA = ZEROS
+                 MOVE "*** CHAPA NAO INFORMADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+       R3.
+           MOVE FER-CHAPA TO CHAPA.
+           PERFORM READ-ARQFUNC.
+           IF ST-ERRO NOT = "00"
+                   MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2
+           ELSE
+                DISPLAY TELA.
+
+       R4.
+       LER-ARQFERIAS.
+           READ ARQFERIAS
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELA
+                MOVE "*** PERIODO DE FERIAS JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO ARQFERIAS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** PERIODO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R5.
+           ACCEPT TSEQUENCIA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF FER-SEQ = 0
+              MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       R6.
+           ACCEPT TAQUISINI.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+             IF W-ACT = 01
+                GO TO R5.
+           IF FER-AQUIS-INI = ZEROS
+              MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+       R7.
+           ACCEPT TAQUISFIM.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+             IF W-ACT = 01
+                GO TO R6.
+           IF FER-AQUIS-FIM = ZEROS OR FER-AQUIS-FIM < FER-AQUIS-INI
+              MOVE "*** FIM DO PERIODO AQUISITIVO INVALIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+       R8.
+           ACCEPT TDIASDIR.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+             IF W-ACT = 01
+                GO TO R7.
+           IF FER-DIAS-DIREITO = ZEROS OR FER-DIAS-DIREITO > 30
+              MOVE "*** DIGITE DE 1 A 30 DIAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+       R9.
+           ACCEPT TGOZOINI.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+             IF W-ACT = 01
+                GO TO R8.
+       R10.
+           ACCEPT TGOZOFIM.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+             IF W-ACT = 01
+                GO TO R9.
+           IF FER-GOZO-FIM NOT = ZEROS AND FER-GOZO-FIM < FER-GOZO-INI
+              MOVE "*** FIM DO GOZO ANTERIOR AO INICIO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R10.
+       R11.
+           ACCEPT TDIASGOZO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+             IF W-ACT = 01
+                GO TO R10.
+       R12.
+           DISPLAY TELA-STATUS.
+           MOVE 1 TO AUX
+           ACCEPT TSTATUS.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R11.
+           IF STATUS1 = SPACES
+              MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R12.
+       R12A.
+           MOVE TBSTATUS(AUX) TO TXT
+           IF TXT1 NOT = STATUS1
+              ADD 1 TO AUX
+              IF AUX < 4
+                 GO TO R12A
+              ELSE
+                 MOVE "*** TIPO STATUS INCORRETO ***" TO MENS
+                 MOVE 1 TO AUX
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R12
+           ELSE
+              ADD 1 TO AUX
+              DISPLAY TSTATUS2.
+              DISPLAY TELA.
+
+      *-----------------------------------------------------------------
+      *             ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO              *
+      *-----------------------------------------------------------------
+       SALVAR.
+           MOVE "VOCE QUER GRAVAR OS DADOS? (S/N)" TO MENS
+           DISPLAY (23, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (23, 12) MENS.
+
+           IF W-ACT = 01 GO TO R12.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM WRITE-ARQFERIAS
+           ELSE IF W-OPCAO = "N" or "n" GO TO R0
+           ELSE PERFORM ERROR-VALID GO TO SALVAR.
+           GO TO R0.
+
+      *
+       DELETAR.
+           MOVE "VOCE QUER EXCLUIR OS DADOS? (S/N)" TO MENS
+           DISPLAY (23, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (23, 12) MENS.
+
+           IF W-ACT = 01 GO TO R9.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM DELETE-ARQFERIAS
+               GO TO R0
+           ELSE IF W-OPCAO = "N" or "n" NEXT SENTENCE
+           ELSE PERFORM ERROR-VALID GO TO DELETAR.
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R0
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R6
+                ELSE
+                   IF W-OPCAO = "E"
+                      GO TO DELETAR.
+      *
+
+      *---------------------[ ROTINA DE ABERTURA ]---------------------
+       I-O-ARQFERIAS.
+           OPEN I-O ARQFERIAS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                  OPEN OUTPUT ARQFERIAS
+                  CLOSE ARQFERIAS
+                  PERFORM LOG-FILE-CREATED
+                  GO TO I-O-ARQFERIAS
+              ELSE
+                 IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXECUTADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+              ELSE
+                  PERFORM ERROR-FILE-NOT-OPENED
+                  GO TO ROT-FIM.
+
+       I-O-ARQFUNC.
+           OPEN I-O ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                  OPEN OUTPUT ARQFUNC
+                  CLOSE ARQFUNC
+                  PERFORM LOG-FILE-CREATED
+                  GO TO I-O-ARQFUNC
+              ELSE
+                  PERFORM ERROR-FILE-NOT-OPENED
+                  GO TO ROT-FIM.
+
+      *---------------------[ ROTINA DE VERIFICACAO ]---------------------
+       CHECK-WRITE.
+           IF ST-ERRO = "00" OR "02"
+              PERFORM LOG-DATA-SAVED.
+
+       CHECK-READ.
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+               PERFORM R12A
+               DISPLAY TELA
+           ELSE
+              PERFORM ERROR-FILE-NOT-READED
+              GO TO ROT-FIM.
+
+       CHECK-DELETE.
+           IF ST-ERRO = "00"
+              PERFORM LOG-DATA-DELETED
+           ELSE
+              PERFORM ERROR-DATA-NOT-DELETED
+              GO TO ROT-FIM.
+
+      *---------------------[ ROTINA DE ESCRITA ]----------------------
+
+       WRITE-ARQFERIAS.
+           WRITE REGFERIAS.
+           IF ST-ERRO = "00" OR "02"
+              PERFORM LOG-DATA-SAVED
+           ELSE IF
+              ST-ERRO = "22"
+              PERFORM REWRITE-ARQFERIAS.
+
+      *---------------------[ ROTINA DE REESCRITA ]---------------------
+
+       REWRITE-ARQFERIAS.
+           REWRITE REGFERIAS.
+           PERFORM CHECK-WRITE.
+
+      *---------------------[ ROTINA DE LEITURA ]-----------------------
+
+       READ-ARQFERIAS.
+           READ ARQFERIAS.
+           PERFORM CHECK-READ.
+           DISPLAY TELA.
+
+       READ-ARQFUNC.
+           READ ARQFUNC.
+           MOVE FER-CHAPA TO CHAPA
+           PERFORM CHECK-READ.
+           DISPLAY TELA.
+
+      *--------------------[ ROTINA DE EXCLUSAO ]----------------------
+
+       DELETE-ARQFERIAS.
+           DELETE ARQFERIAS RECORD.
+           PERFORM CHECK-DELETE.
+
+      *-----------------------[ ROTINA DE FIM ]------------------------
+       ROT-FIM.
+           CLOSE ARQFERIAS
+           CLOSE ARQFUNC
+           STOP RUN.
+           EXIT PROGRAM.
+      *---------------------[ ROTINA DE MENSAGEM ]---------------------
+
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-EMPTY.
+           MOVE " ESPACO NAO PODE FICAR EM BRANCO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-SAVED.
+           MOVE "DADOS NAO GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-FOUND.
+           MOVE "DADOS NAO ENCONTRADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-READED.
+           MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-DELETED.
+           MOVE "DADOS NAO DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-FILE-CREATED.
+           MOVE "ARQUIVO CRIADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-SAVED.
+           MOVE "DADOS GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-DELETED.
+           MOVE "DADOS DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      ************************************************************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
