@@ -27,7 +27,7 @@
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO1
-                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES					
+                    ALTERNATE RECORD KEY IS DENOMINACAO1 WITH DUPLICATES
                     FILE STATUS  IS ERRO.
       *---------------------ARQUIVO DO CARGO----------------------
            SELECT ARQCARG ASSIGN TO DISK
@@ -48,7 +48,7 @@
        01 REGDEPE.
            03 DEPEN-KEY.
             05 DEPEN-CHAPA        PIC 9(06).
-            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-SEQ          PIC 9(02).
            03 NOME                PIC X(30).
            03 PARENTESCO          PIC 9(02).		   
            03 DEPEN-DATANASC      PIC 9(08).
@@ -56,10 +56,10 @@
                05 DIA                 PIC 9(02).
                05 MES                 PIC 9(02).
                05 ANO                 PIC 9(04).
-           03 FILLER           PIC X(01).
-           03 FILLER           PIC X(01).
-           03 FILLER           PIC X(01).
-           03 STATUS1            PIC X(01).
+           03 SEXO             PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 STATUS1            PIC X(20).
       *---------------------ARQUIVO DO FUNCIONARIO----------------		   
        FD ARQFUNC
                LABEL RECORD IS STANDARD
@@ -98,6 +98,8 @@
            03 FILLER       PIC X(01).
            03 FILLER       PIC 9(06)V99.
            03 FILLER       PIC X(01).
+           03 FILLER       PIC 9(03).
+           03 FILLER       PIC 9(03).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 ERRO                PIC X(02) VALUE "00".
@@ -106,6 +108,7 @@
        01 ESCAPE-KEY          PIC 9(02).
        01 ITERATOR            PIC 9(02).
        01 CLEARLINE           PIC X(78) VALUE SPACES.
+       01 LIN                 PIC 9(02) VALUE ZEROS.
 
        01 BUFFER-GRAUS.
            03 FILLER PIC X(17) VALUE "ESPOSA           ".
@@ -137,7 +140,11 @@
        01 VIEW-STAT.
            03 VIEW-STAT-SIGLA  PIC X(01).
            03 VIEW-STAT-EXT    PIC X(13).
-      *-----------------------------------------------------------------  
+
+       01 W-TOTDEP             PIC 9(02) VALUE ZEROS.
+       01 W-TOTINSS            PIC 9(02) VALUE ZEROS.
+       01 W-TOTIRRF            PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
       *                         ROTINA DE TELA                         *
       *----------------------------------------------------------------- 
        SCREEN SECTION.
@@ -175,6 +182,10 @@
                VALUE  "________________________________________".
            05  LINE 21  COLUMN 41
                VALUE  "________________________________________".
+           05  LINE 22  COLUMN 01
+               VALUE  "   TOTAL DEPENDENTES:      INSS:      IR".
+           05  LINE 22  COLUMN 41
+               VALUE  "RF:".
            05  LINE 23  COLUMN 01
                VALUE  "  MENSAGEM:".
            05  SCREEN-CHAPA
@@ -195,6 +206,15 @@
            05  SCREEN-CARGO-CODIGO-EXT
                LINE 08  COLUMN 15  PIC X(25)
                USING  DENOMINACAO.
+           05  SCREEN-TOTDEP
+               LINE 22  COLUMN 22  PIC 9(02)
+               USING  W-TOTDEP.
+           05  SCREEN-TOTINSS
+               LINE 22  COLUMN 33  PIC 9(02)
+               USING  W-TOTINSS.
+           05  SCREEN-TOTIRRF
+               LINE 22  COLUMN 44  PIC 9(02)
+               USING  W-TOTIRRF.
            05  SCREEN-MENSAGEM
                LINE 23  COLUMN 13  PIC X(50)
                USING  MENSAGEM.
@@ -240,9 +260,13 @@
        FIND.
            MOVE CHAPA TO DEPEN-CHAPA
            MOVE ZEROS TO DEPEN-SEQ
+           MOVE ZEROS TO W-TOTDEP W-TOTINSS W-TOTIRRF
            START ARQDEPE KEY IS NOT LESS DEPEN-KEY
            MOVE 11 TO LIN.
            PERFORM FIND-1.
+           DISPLAY SCREEN-TOTDEP.
+           DISPLAY SCREEN-TOTINSS.
+           DISPLAY SCREEN-TOTIRRF.
 
        FIND-1.
            IF LIN < 21
@@ -254,8 +278,9 @@
            ELSE IF ERRO = "00"
                PERFORM CHECK-GRAU
                PERFORM CHECK-STATS
-               DISPLAY (LIN, 02) DEPEN-SEQ "  " DENOMINACAO "  " 
-               PARENTESCO " " VIEW-GRAU-EXT " " DIA "/" MES "/" 
+               PERFORM CHECK-DEDUCOES
+               DISPLAY (LIN, 02) DEPEN-SEQ "  " DENOMINACAO "  "
+               PARENTESCO " " VIEW-GRAU-EXT " " DIA "/" MES "/"
 			   ANO "  " STATUS1 " " VIEW-STAT-EXT
                ADD 1 TO LIN
                GO TO FIND-1
@@ -266,6 +291,13 @@
 
            ELSE MOVE ERRO TO MENSAGEM PERFORM SHOW-MESSAGE.
 
+       CHECK-DEDUCOES.
+           ADD 1 TO W-TOTDEP.
+           IF DEPEN-INSS = "S" OR DEPEN-INSS = "s"
+               ADD 1 TO W-TOTINSS.
+           IF DEPEN-IMPRENDA = "S" OR DEPEN-IMPRENDA = "s"
+               ADD 1 TO W-TOTIRRF.
+
       *-----------------------------------------------------------------*
        CHECK-GRAU.
            MOVE SPACES TO VIEW-GRAU.
@@ -293,6 +325,7 @@
        CLEAR-REGDEPE.
            MOVE SPACES TO NOME STATUS1.
            MOVE ZEROS TO DEPEN-SEQ PARENTESCO DEPEN-DATANASC.
+           MOVE ZEROS TO W-TOTDEP W-TOTINSS W-TOTIRRF.
 
        CLEAR-REGDEP.
            MOVE SPACES TO DENOMINACAO1.
