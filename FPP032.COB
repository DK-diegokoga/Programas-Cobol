@@ -0,0 +1,407 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP032.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *           CADASTRO DE EMPRESAS               *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DE EMPRESAS-------------------------
+           SELECT ARQEMPR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODEMPRESA
+                    ALTERNATE RECORD KEY IS CNPJ WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA-F
+                    FILE STATUS  IS ST-ERRO-FUNC.
+      *---------------------NOME DA EMPRESA (CABECALHO)------------------
+           SELECT ARQEMPRESA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-EMP.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DE EMPRESAS-------------------------
+       FD ARQEMPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPR.DAT".
+       01 REGEMPR.
+           03 CODEMPRESA      PIC 9(03).
+           03 RAZAOSOCIAL     PIC X(30).
+           03 CNPJ            PIC 9(14).
+           03 STATUS1         PIC X(01).
+      *---------------------ARQUIVO DO FUNCIONARIO----------------------
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA-F         PIC 9(06).
+           03 FILLER          PIC X(159).
+           03 CODEMPRESA-F    PIC 9(03).
+      *---------------------NOME DA EMPRESA (CABECALHO)------------------
+       FD ARQEMPRESA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPRESA.DAT".
+       01 REGEMPRESA          PIC X(032).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT             PIC 9(04) VALUE ZEROS.
+       77 W-ACT              PIC 9(02) VALUE ZEROS.
+       01 W-OPCAO            PIC X(01) VALUE SPACES.
+       01 OPCAO              PIC 9(02) VALUE ZEROS.
+       01 W-SEL              PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-ERRO-FUNC       PIC X(02) VALUE "00".
+       01 ST-ERRO-EMP        PIC X(02) VALUE "00".
+       01 MENS               PIC X(50) VALUE SPACES.
+       01 LIMPA              PIC X(50) VALUE SPACES.
+       01 W-TEM-FUNC         PIC X(01) VALUE "N".
+       01 TXT.
+          03 TXT1 PIC X(01) VALUE SPACES.
+          03 TXT2 PIC X(12) VALUE SPACES.
+
+       01 TABELA-STATUS.
+          03 FILLER     PIC X(13) VALUE "AATIVA".
+          03 FILLER     PIC X(13) VALUE "SSUSPENSA".
+          03 FILLER     PIC X(13) VALUE "DDESATIVADA".
+      *
+       01 TABELA REDEFINES TABELA-STATUS.
+          03 TBSTATUS  PIC X(13) OCCURS 3 TIMES.
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "              SISTEMA DE CADASTRO DE EMP".
+           05  LINE 02  COLUMN 41
+               VALUE  "RESAS".
+           05  LINE 05  COLUMN 01
+               VALUE  "            CODIGO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "            RAZAO SOCIAL:".
+           05  LINE 09  COLUMN 01
+               VALUE  "            CNPJ:".
+           05  LINE 11  COLUMN 01
+               VALUE  "            STATUS :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCODIGO
+               LINE 05  COLUMN 26  PIC 9(03)
+               USING  CODEMPRESA.
+           05  TRAZAOSOCIAL
+               LINE 07  COLUMN 26  PIC X(30)
+               USING  RAZAOSOCIAL.
+           05  TCNPJ
+               LINE 09  COLUMN 26  PIC 9(14)
+               USING  CNPJ.
+           05  TSTATUS1
+               LINE 11  COLUMN 26 PIC X(01)
+               USING STATUS1.
+           05  TSTATUS2
+               LINE 11  COLUMN 29  PIC X(11)
+               USING TXT2.
+
+       01  TELA-STATUS.
+           05  LINE 13  COLUMN 50
+               VALUE  "A-ATIVA".
+           05  LINE 14  COLUMN 50
+               VALUE  "S-SUSPENSA".
+           05  LINE 15  COLUMN 50
+               VALUE  "D-DESATIVADA".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       CREATE-FILES.
+           PERFORM I-O-ARQEMPR.
+      *-----------------------------------------------------------------
+      *                   INICIALIZACAO DAS VARIAVEIS                  *
+      *-----------------------------------------------------------------
+       R0.
+                MOVE ZEROS  TO CODEMPRESA CNPJ.
+                MOVE ZEROS  TO W-SEL.
+                MOVE SPACES TO RAZAOSOCIAL STATUS1 TXT.
+
+      *-----------------------------------------------------------------
+      *                        ROTINA DE SELECAO                       *
+      *-----------------------------------------------------------------
+      *
+               DISPLAY TELA.
+
+       R1.
+           ACCEPT TCODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CODEMPRESA = ZEROS
+              MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+
+              PERFORM READ-ARQEMPR.
+           IF ST-ERRO = "00"
+                MOVE "*** CODIGO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001.
+
+       R2.
+                ACCEPT TRAZAOSOCIAL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF RAZAOSOCIAL = SPACES
+                   MOVE " ESPACO NAO PODE FICAR EM BRANCO " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+
+       R3.
+           ACCEPT TCNPJ.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF CNPJ = ZEROS
+                 MOVE "*** CNPJ NAO PODE FICAR VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+
+       R4.
+           DISPLAY TELA-STATUS
+           MOVE 1 TO OPCAO
+           ACCEPT TSTATUS1.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF STATUS1 = ZEROS
+              MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R4A.
+           MOVE TBSTATUS(OPCAO) TO TXT
+           IF TXT1 NOT = STATUS1
+              ADD 1 TO OPCAO
+              IF OPCAO < 4
+                 GO TO R4A
+              ELSE
+                 MOVE "*** TIPO STATUS INCORRETO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+           ELSE
+               DISPLAY TSTATUS2.
+               DISPLAY TELA.
+
+      *-----------------------------------------------------------------
+      *             ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO              *
+      *-----------------------------------------------------------------
+
+       SALVAR.
+           MOVE "VOCE QUER GRAVAR OS DADOS? (S/N)" TO MENS
+           DISPLAY (23, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (23, 12) MENS.
+
+           IF W-ACT = 01 GO TO R4.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM WRITE-ARQEMPR
+           ELSE IF W-OPCAO = "N" or "n" GO TO R0
+           ELSE PERFORM ERROR-VALID GO TO SALVAR.
+           GO TO R0.
+
+      *
+       DELETAR.
+           PERFORM CHECK-FUNC-EMPRESA.
+           IF W-TEM-FUNC = "S"
+               MOVE "*** EXISTEM FUNCIONARIOS NA EMPRESA ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R0.
+
+           MOVE "VOCE QUER EXCLUIR OS DADOS? (S/N)" TO MENS
+           DISPLAY (23, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (23, 12) MENS.
+
+           IF W-ACT = 01 GO TO R4.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM DELETE-ARQEMPR
+               GO TO R0
+           ELSE IF W-OPCAO = "N" or "n" NEXT SENTENCE
+           ELSE PERFORM ERROR-VALID GO TO DELETAR.
+      *---------------[ ROTINA DE VERIFICACAO REFERENCIAL ]-------------
+       CHECK-FUNC-EMPRESA.
+           MOVE "N" TO W-TEM-FUNC.
+           OPEN INPUT ARQFUNC.
+           IF ST-ERRO-FUNC = "00"
+               MOVE ZEROS TO CHAPA-F
+               START ARQFUNC KEY IS NOT LESS CHAPA-F
+               PERFORM CHECK-FUNC-EMPRESA-1
+                   UNTIL ST-ERRO-FUNC NOT = "00" OR W-TEM-FUNC = "S"
+               CLOSE ARQFUNC.
+
+       CHECK-FUNC-EMPRESA-1.
+           READ ARQFUNC NEXT.
+           IF ST-ERRO-FUNC = "00"
+               IF CODEMPRESA-F = CODEMPRESA
+                   MOVE "S" TO W-TEM-FUNC.
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R0
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R2
+                    ELSE
+                       IF W-OPCAO = "E"
+                          GO TO DELETAR.
+      *
+      *---------------------[ ROTINA DE MENSAGEM ]---------------------
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-SAVED.
+           MOVE "DADOS NAO GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-FOUND.
+           MOVE "DADOS NAO ENCONTRADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-READED.
+           MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-DELETED.
+           MOVE "DADOS NAO DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-FILE-CREATED.
+           MOVE "ARQUIVO CRIADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-SAVED.
+           MOVE "DADOS GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-DELETED.
+           MOVE "DADOS DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *---------------------[ ROTINA DE ABERTURA ]---------------------
+       I-O-ARQEMPR.
+           OPEN I-O ARQEMPR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+               OPEN OUTPUT ARQEMPR
+               CLOSE ARQEMPR
+               PERFORM LOG-FILE-CREATED
+               GO TO I-O-ARQEMPR
+              ELSE
+                 IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXECUTADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    PERFORM ERROR-FILE-NOT-OPENED
+                    GO TO ROT-FIM.
+      *---------------------[ ROTINA DE VERIFICACAO ]---------------------
+       CHECK-WRITE.
+           IF ST-ERRO = "00" OR "02"
+              PERFORM LOG-DATA-SAVED
+              PERFORM SYNC-CABECALHO
+           ELSE
+              PERFORM ERROR-DATA-NOT-SAVED
+              GO TO ROT-FIM.
+
+       CHECK-READ.
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   DISPLAY TELA
+           ELSE
+              PERFORM ERROR-FILE-NOT-READED
+              GO TO ROT-FIM.
+
+       CHECK-DELETE.
+           IF ST-ERRO = "00"
+              PERFORM LOG-DATA-DELETED
+           ELSE
+              PERFORM ERROR-DATA-NOT-DELETED
+              GO TO ROT-FIM.
+      *---------------------[ ROTINA DE ESCRITA ]----------------------
+       WRITE-ARQEMPR.
+           WRITE REGEMPR.
+           IF ST-ERRO = "00" OR "02"
+              PERFORM LOG-DATA-SAVED
+              PERFORM SYNC-CABECALHO
+           ELSE IF
+              ST-ERRO = "22"
+              PERFORM REWRITE-ARQEMPR
+           ELSE PERFORM ERROR-DATA-NOT-SAVED
+              GO TO ROT-FIM.
+      *---------------------[ ROTINA DE REESCRITA ]---------------------
+       REWRITE-ARQEMPR.
+           REWRITE REGEMPR.
+           PERFORM CHECK-WRITE.
+      *---------------------[ ROTINA DE LEITURA ]-----------------------
+       READ-ARQEMPR.
+           READ ARQEMPR.
+           PERFORM CHECK-READ.
+
+      *--------------------[ ROTINA DE EXCLUSAO ]----------------------
+       DELETE-ARQEMPR.
+           DELETE ARQEMPR RECORD.
+           PERFORM CHECK-DELETE.
+
+      *----------------[ ROTINA DE SINCRONIA DO CABECALHO ]--------------
+       SYNC-CABECALHO.
+           IF CODEMPRESA = 001
+               OPEN OUTPUT ARQEMPRESA
+               MOVE RAZAOSOCIAL TO REGEMPRESA
+               WRITE REGEMPRESA
+               CLOSE ARQEMPRESA.
+
+      *-----------------------[ ROTINA DE FIM ]------------------------
+       ROT-FIM.
+           CLOSE ARQEMPR
+           STOP RUN.
+           EXIT PROGRAM.
+      ************************************************************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
