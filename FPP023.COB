@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP023.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *   RELATORIO DE DEPENDENTES POR DEPARTAMENTO  *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO DEPARTAMENTO----------------
+           SELECT ARQDEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO1
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------ARQUIVO DO FUNCIONARIO------------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA-F
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------ARQUIVO DO DEPENDENTE--------------------
+           SELECT ARQDEPE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEPEN-KEY
+                    FILE STATUS  IS ST-ERRO2.
+      *---------------------GERAR RELATORIO DE DEPENDENTES-----------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO DEPARTAMENTO----------------
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+           03 CODIGO1         PIC 9(03).
+           03 DENOMINACAO     PIC X(25).
+           03 HIERARQUIA      PIC 9(02).
+           03 STATUS1         PIC X(01).
+      *---------------------ARQUIVO DO FUNCIONARIO------------------
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA-F         PIC 9(06).
+           03 NOME-F          PIC X(30).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC X(01).
+           03 CODPTO-F        PIC 9(03).
+           03 FILLER          PIC 9(03).
+           03 FILLER          PIC 9(02).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC 9(01).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC 9(04).
+           03 FILLER          PIC X(12).
+           03 STATUS1-F       PIC X(01).
+           03 FILLER          PIC 9(11).
+           03 FILLER          PIC X(12).
+           03 FILLER          PIC 9(11).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC 9(02).
+           03 FILLER          PIC 9(03).
+           03 FILLER          PIC 9(05).
+           03 FILLER          PIC X(12).
+      *---------------------ARQUIVO DO DEPENDENTE--------------------
+       FD ARQDEPE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 DEPEN-KEY.
+            05 DEPEN-CHAPA        PIC 9(06).
+            05 DEPEN-SEQ          PIC 9(02).
+           03 NOME                PIC X(30).
+           03 PARENTESCO          PIC 9(02).
+           03 DEPEN-DATANASC      PIC 9(08).
+           03 SEXO             PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 DEPEN-STATUS      PIC X(20).
+      *---------------------GERAR RELATORIO DE DEPENDENTES-----------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO2   PIC X(02) VALUE "00".
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN1     PIC 9(04) VALUE ZEROS.
+       01 CONPAG      PIC 9(03) VALUE ZEROS.
+       01 W-TX-NOME.
+           05 FILLER       PIC X(09) VALUE "ARQUIVO7_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+       01 CONT-DEPTO  PIC 9(04) VALUE ZEROS.
+       01 ITERATOR    PIC 9(02) VALUE ZEROS.
+      *
+       01 BUFFER-GRAUS.
+           03 FILLER PIC X(17) VALUE "ESPOSA           ".
+           03 FILLER PIC X(17) VALUE "FILHO(A)         ".
+           03 FILLER PIC X(17) VALUE "ENTEADO(A)       ".
+           03 FILLER PIC X(17) VALUE "PAI              ".
+           03 FILLER PIC X(17) VALUE "MAE              ".
+           03 FILLER PIC X(17) VALUE "AVOS             ".
+           03 FILLER PIC X(17) VALUE "NETO(A)          ".
+           03 FILLER PIC X(17) VALUE "AGREGADO         ".
+           03 FILLER PIC X(17) VALUE "RESPONSAVEL LEGAL".
+           03 FILLER PIC X(17) VALUE "OUTROS           ".
+
+       01 FILLER REDEFINES BUFFER-GRAUS.
+           03 VECTOR-GRAUS PIC X(17) OCCURS 10 TIMES.
+
+       01 VIEW-GRAU.
+           03 VIEW-GRAU-EXT PIC X(17).
+      *
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "DEPENDENTES POR DEPARTAMENTO ***  RELATORIO  ***".
+           05  FILLER                 PIC X(019) VALUE
+           "       PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "DEP  DENOMINACAO                CHAPA  DEPENDENTE".
+           05  FILLER                 PIC X(050) VALUE
+           "                GRAU              ST".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "---  -------------------------  ------ -----------------".
+           05  FILLER                 PIC X(050) VALUE
+           "--------  -----------------  --".
+
+       01  DET-DEPTO.
+           05  D-COD-DEPTO   VALUE ZEROS  PIC 9(03).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  D-DENOM-DEPTO VALUE SPACES PIC X(25).
+
+       01  DET.
+           05  FILLER                 PIC X(007) VALUE SPACES.
+           05  D-CHAPA    VALUE ZEROS  PIC 9(06).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  D-NOME     VALUE SPACES PIC X(25).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  D-GRAU     VALUE SPACES PIC X(17).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  D-STATUS   VALUE SPACES PIC X(01).
+
+       01  LINDEPTO.
+           05  FILLER                 PIC X(009) VALUE
+           "  TOTAL: ".
+           05  D-SUBTOTAL VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(031) VALUE
+           " DEPENDENTES NESTE DEPARTAMENTO".
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "           *** DEPENDENTES POR DEPARTAMEN".
+           05  LINE 02  COLUMN 41
+               VALUE  "TO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-OPCAO.
+                ACCEPT W-TX-DATA FROM DATE YYYYMMDD.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO2 NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DEPE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT TX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE ARQTX FROM CAB1.
+           MOVE SPACES TO ARQTX
+           WRITE ARQTX.
+           WRITE ARQTX FROM CAB2.
+           WRITE ARQTX FROM CAB3.
+      *
+       LER-DEP.
+                READ ARQDEP NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE SPACES TO ARQTX
+                      WRITE ARQTX
+                      MOVE CONLIN1 TO TOTREG
+                      WRITE ARQTX FROM LINTOT
+                      MOVE "*** FIM ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA "   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+
+           PERFORM LISTAR-DEPTO.
+           DISPLAY (20, 40) CONLIN1.
+           GO TO LER-DEP.
+      *----------------[ ROTINA DE LISTAGEM POR DEPARTAMENTO ]-----------
+       LISTAR-DEPTO.
+           MOVE ZEROS TO CONT-DEPTO.
+           MOVE CODIGO1     TO D-COD-DEPTO.
+           MOVE DENOMINACAO TO D-DENOM-DEPTO.
+           WRITE ARQTX FROM DET-DEPTO.
+
+           MOVE ZEROS TO CHAPA-F.
+           START ARQFUNC KEY IS NOT LESS CHAPA-F.
+           PERFORM LISTAR-DEPTO-FUNC UNTIL ST-ERRO NOT = "00".
+           MOVE "00" TO ST-ERRO.
+
+           MOVE CONT-DEPTO TO D-SUBTOTAL.
+           WRITE ARQTX FROM LINDEPTO.
+
+       LISTAR-DEPTO-FUNC.
+           READ ARQFUNC NEXT.
+           IF ST-ERRO = "00"
+               IF CODPTO-F = CODIGO1
+                   PERFORM LISTAR-DEPTO-FUNC-DEPE.
+
+       LISTAR-DEPTO-FUNC-DEPE.
+           MOVE CHAPA-F TO DEPEN-CHAPA.
+           MOVE ZEROS   TO DEPEN-SEQ.
+           START ARQDEPE KEY IS NOT LESS DEPEN-KEY.
+           MOVE "00" TO ST-ERRO2.
+           PERFORM LISTAR-DEPTO-FUNC-DEPE-1
+               UNTIL ST-ERRO2 NOT = "00" OR DEPEN-CHAPA NOT = CHAPA-F.
+
+       LISTAR-DEPTO-FUNC-DEPE-1.
+           READ ARQDEPE NEXT.
+           IF ST-ERRO2 = "00" AND DEPEN-CHAPA = CHAPA-F
+               PERFORM CHECK-GRAU
+               MOVE CHAPA-F        TO D-CHAPA
+               MOVE NOME           TO D-NOME
+               MOVE VIEW-GRAU-EXT  TO D-GRAU
+               MOVE DEPEN-STATUS   TO D-STATUS
+               WRITE ARQTX FROM DET
+               ADD 1 TO CONT-DEPTO
+               ADD 1 TO CONLIN1.
+      *-----------------------------------------------------------------*
+       CHECK-GRAU.
+           MOVE SPACES TO VIEW-GRAU.
+           IF PARENTESCO > 0 AND PARENTESCO < 10
+               MOVE VECTOR-GRAUS(PARENTESCO) TO VIEW-GRAU.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQDEP ARQFUNC ARQDEPE TX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
