@@ -15,10 +15,19 @@
            RECORD KEY   IS CODIGO1
            ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES
            FILE STATUS  IS ERRO.
+      *---------------------ARQUIVO DE NIVEL HIERARQUICO----------------
+           SELECT ARQNIV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS ERRO.
+      *---------------------LISTAGEM IMPRESSA DE DEPARTAMENTO-----------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-      *---------------------ARQUIVO DO DEPARTAMENTO--------------------	 	   
+      *---------------------ARQUIVO DO DEPARTAMENTO--------------------
        FD ARQDEP
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQDEP.DAT".
@@ -27,6 +36,18 @@
            03 DENOMINACAO    PIC X(25).
            03 HIERARQUIA     PIC 9(02).
            03 STATUS1        PIC X(01).
+      *---------------------ARQUIVO DE NIVEL HIERARQUICO----------------
+       FD ARQNIV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQNIV.DAT".
+       01 REGNIV.
+           03 CODNIV         PIC 9(02).
+           03 DESCNIV        PIC X(25).
+      *---------------------LISTAGEM IMPRESSA DE DEPARTAMENTO-----------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -35,24 +56,14 @@
        01 MENSAGEM            PIC X(50).
        01 ESCAPE-KEY          PIC 9(02).
        01 AUX                 PIC 9(02).
+       01 LIN                 PIC 9(02) VALUE ZEROS.
        01 CLEARLINE           PIC X(73) VALUE SPACES.
 
-       01 BUFFER.
-           03 FILLER PIC X(24) VALUE "CONSELHO CONSULTIVO     ".
-           03 FILLER PIC X(24) VALUE "CONSELHO FISCAL         ".
-           03 FILLER PIC X(24) VALUE "PRESIDENCIA             ".
-           03 FILLER PIC X(24) VALUE "DIRETORIA ADMINISTRATIVA".
-           03 FILLER PIC X(24) VALUE "DIRETORIA INDUSTRIAL    ".
-           03 FILLER PIC X(24) VALUE "DIRETORIA COMERCIAL     ".
-           03 FILLER PIC X(24) VALUE "DIRETORIA MARKETING     ".
-           03 FILLER PIC X(24) VALUE "DIRETORIA JURIDICA      ".
-           03 FILLER PIC X(24) VALUE "CONSULTORIA             ".
-      *-----------------------------------------------------------------
-       01 FILLER REDEFINES BUFFER.
-           03 VECTOR-NIVEL PIC X(24) OCCURS 9 TIMES.
+       01 VECTOR-NIVEL.
+           03 TBVECTOR-NIVEL PIC X(25) OCCURS 20 TIMES.
       *
        01 VIEW-NIVEL.
-           03 VIEW-NIVEL-EXT PIC X(24).
+           03 VIEW-NIVEL-EXT PIC X(25).
       *
        01 BUFFER-STATUS.
            03 FILLER PIC X(11) VALUE "AATIVA     ".
@@ -65,6 +76,36 @@
        01 VIEW-STAT.
            03 VIEW-STAT-SIGLA  PIC X(01).
            03 VIEW-STAT-EXT    PIC X(10).
+      *
+       01 W-FILTRO             PIC X(01) VALUE "T".
+       01 W-IMPRIME            PIC X(01) VALUE SPACES.
+       01 CONLIN1              PIC 9(04) VALUE ZEROS.
+       01 W-TX-NOME.
+           05 FILLER       PIC X(09) VALUE "ARQUIVO5_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+      *
+       01  CAB1.
+           05  FILLER                 PIC X(050) VALUE
+           "LISTAGEM DE DEPARTAMENTOS ***  RELATORIO  ***".
+       01  CAB2.
+           05  FILLER                 PIC X(050) VALUE
+           "COD DENOMINACAO               NIVEL      STATUS".
+       01  CAB3.
+           05  FILLER                 PIC X(050) VALUE
+           "--- ------------------------- ---------- ------".
+       01  DET.
+           05  D-COD      VALUE ZEROS  PIC 9(03).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  D-DENOM    VALUE SPACES PIC X(25).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  D-NIVEL    VALUE SPACES PIC X(10).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  D-STATUS   VALUE SPACES PIC X(10).
+       01  LINTOT.
+           05  FILLER                 PIC X(032) VALUE
+           "*** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
       *-----------------------------------------------------------------  
       *                         ROTINA DE TELA                         *
       *----------------------------------------------------------------- 
@@ -79,28 +120,38 @@
                VALUE  "________________________________________".
            05  LINE 05  COLUMN 41
                VALUE  "________________________________________".
-           05  LINE 07  COLUMN 20
+           05  LINE 06  COLUMN 20
+               VALUE  "   FILTRO (A-ATIVOS  T-TODOS): ".
+           05  LINE 07  COLUMN 01
+               VALUE  "   IMPRIMIR/EXPORTAR LISTAGEM (S/N): ".
+           05  LINE 08  COLUMN 20
                VALUE  "   INSIRA O CODIGO: ".
-           05  LINE 08  COLUMN 01
-               VALUE  "________________________________________".		
-           05  LINE 08  COLUMN 41
-               VALUE  "________________________________________".           
-		   05  LINE 09  COLUMN 01
+           05  LINE 09  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 09  COLUMN 41
+               VALUE  "________________________________________".
+           05  LINE 10  COLUMN 01
                VALUE  "CODIGO  |DENOMINACAO              |".
-           05  LINE 09  COLUMN 36
+           05  LINE 10  COLUMN 36
                VALUE  "NIVEL HIERARQUICO           |STATUS    ".
-           05  LINE 10  COLUMN 01
-               VALUE  "________________________________________".		
-           05  LINE 10  COLUMN 41
-               VALUE  "________________________________________". 			   
+           05  LINE 11  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 11  COLUMN 41
+               VALUE  "________________________________________".
            05  LINE 21  COLUMN 01
                VALUE  "________________________________________".
            05  LINE 21  COLUMN 41
                VALUE  "________________________________________".
            05  LINE 23  COLUMN 01
                VALUE  "  MENSAGEM:".
+           05  TFILTRO
+               LINE 06  COLUMN 52  PIC X(01)
+               USING  W-FILTRO.
+           05  TIMPRIME
+               LINE 07  COLUMN 39  PIC X(01)
+               USING  W-IMPRIME.
            05  CODIGO
-               LINE 07  COLUMN 42  PIC 9(03)
+               LINE 08  COLUMN 42  PIC 9(03)
                USING  CODIGO1.
            05  TMENSAGEM
                LINE 23  COLUMN 13  PIC X(50)
@@ -110,16 +161,43 @@
 	   
        CREATE-FILES.
            PERFORM OPEN-ARQDEP.
+           PERFORM LOAD-VECTOR-NIVEL.
 
        INICIO.
            PERFORM R0.
            DISPLAY TELA.
 
+       INPUT-FILTRO.
+           ACCEPT TFILTRO.
+           ACCEPT ESCAPE-KEY FROM ESCAPE KEY.
+
+           IF ESCAPE-KEY = 01 GO TO FIM.
+
+           IF W-FILTRO NOT = "A" AND W-FILTRO NOT = "T"
+               MOVE "FILTRO INVALIDO - USE A OU T" TO MENSAGEM
+               PERFORM SHOW-MESSAGE
+               GO TO INPUT-FILTRO.
+
+       INPUT-IMPRIME.
+           ACCEPT TIMPRIME.
+           ACCEPT ESCAPE-KEY FROM ESCAPE KEY.
+
+           IF ESCAPE-KEY = 01 GO TO INPUT-FILTRO.
+
+           IF W-IMPRIME NOT = "S" AND W-IMPRIME NOT = "N"
+               AND W-IMPRIME NOT = "s" AND W-IMPRIME NOT = "n"
+               MOVE "DIGITE APENAS S=SIM OU N=NAO" TO MENSAGEM
+               PERFORM SHOW-MESSAGE
+               GO TO INPUT-IMPRIME.
+
+           IF W-IMPRIME = "S" OR "s"
+               PERFORM EXPORT-LISTAGEM.
+
        INPUT-CODIGO.
            ACCEPT CODIGO.
            ACCEPT ESCAPE-KEY FROM ESCAPE KEY.
 
-           IF ESCAPE-KEY = 01 GO TO FIM.
+           IF ESCAPE-KEY = 01 GO TO INPUT-IMPRIME.
 
            PERFORM FIND.
            GO TO INPUT-CODIGO.
@@ -130,20 +208,24 @@
 
        FIND.
            START ARQDEP KEY IS NOT LESS CODIGO1
-           MOVE 11 TO LIN.
+           MOVE 12 TO LIN.
            PERFORM FIND-1.
 
        FIND-1.
            IF LIN < 21
            READ ARQDEP NEXT
            IF ERRO = "00"
-               PERFORM CHECK-HIERARQUIA
-               PERFORM CHECK-STATUS
-               DISPLAY (LIN, 04) CODIGO1 "  |" DENOMINACAO "|" 
-			   HIERARQUIA " " VIEW-NIVEL-EXT " |" STATUS1 " " 
-               VIEW-STAT-EXT
-               ADD 1 TO LIN
-               GO TO FIND-1
+               IF W-FILTRO = "T" OR STATUS1 = "A"
+                   PERFORM CHECK-HIERARQUIA
+                   PERFORM CHECK-STATUS
+                   DISPLAY (LIN, 04) CODIGO1 "  |" DENOMINACAO "|"
+                       HIERARQUIA " " VIEW-NIVEL-EXT " |"
+                       STATUS1 " " VIEW-STAT-EXT
+                   ADD 1 TO LIN
+                   GO TO FIND-1
+               ELSE
+                   ADD 1 TO LIN
+                   GO TO FIND-1
 
            ELSE IF ERRO = "10" DISPLAY (LIN, 04) CLEARLINE
                ADD 1 TO LIN
@@ -157,13 +239,14 @@
        R0.
            MOVE SPACES TO DENOMINACAO STATUS1 VIEW-NIVEL VIEW-STAT.
            MOVE ZEROS  TO CODIGO1 HIERARQUIA.
+           MOVE "T"    TO W-FILTRO.
 
 
       *-----------------------------------------------------------------*
        CHECK-HIERARQUIA.
            MOVE SPACES TO VIEW-NIVEL.
-           IF HIERARQUIA > 0 AND HIERARQUIA < 10
-               MOVE VECTOR-NIVEL(HIERARQUIA) TO VIEW-NIVEL.
+           IF HIERARQUIA > 0 AND HIERARQUIA <= 20
+               MOVE TBVECTOR-NIVEL(HIERARQUIA) TO VIEW-NIVEL.
 
        CHECK-STATUS.
            MOVE ZEROS TO AUX
@@ -176,6 +259,58 @@
            ELSE MOVE SPACES TO VIEW-STAT.
            IF AUX < 4 GO TO CHECK-STATUS-1.
 
+      *---------------------[ ROTINA DE IMPRESSAO/EXPORTACAO ]----------
+       EXPORT-LISTAGEM.
+           MOVE ZEROS TO CONLIN1.
+           ACCEPT W-TX-DATA FROM DATE YYYYMMDD.
+           OPEN OUTPUT TX.
+           IF ERRO = "00"
+               WRITE ARQTX FROM CAB1
+               MOVE SPACES TO ARQTX
+               WRITE ARQTX
+               WRITE ARQTX FROM CAB2
+               WRITE ARQTX FROM CAB3
+               MOVE ZEROS TO CODIGO1
+               START ARQDEP KEY IS NOT LESS CODIGO1
+               PERFORM EXPORT-LISTAGEM-1 UNTIL ERRO NOT = "00"
+               MOVE CONLIN1 TO TOTREG
+               WRITE ARQTX FROM LINTOT
+               CLOSE TX
+               MOVE "00" TO ERRO
+               MOVE "*** LISTAGEM EXPORTADA PARA ARQUIVO5.DOC ***"
+                   TO MENSAGEM
+               PERFORM SHOW-MESSAGE
+           ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE SAIDA" TO MENSAGEM
+               PERFORM SHOW-MESSAGE.
+
+       EXPORT-LISTAGEM-1.
+           READ ARQDEP NEXT.
+           IF ERRO = "00"
+               IF W-FILTRO = "T" OR STATUS1 = "A"
+                   PERFORM CHECK-HIERARQUIA
+                   PERFORM CHECK-STATUS
+                   MOVE CODIGO1        TO D-COD
+                   MOVE DENOMINACAO    TO D-DENOM
+                   MOVE VIEW-NIVEL-EXT TO D-NIVEL
+                   MOVE VIEW-STAT-EXT  TO D-STATUS
+                   WRITE ARQTX FROM DET
+                   ADD 1 TO CONLIN1.
+
+      *---------------------[ ROTINA DE NIVEL HIERARQUICO ]-------------
+       LOAD-VECTOR-NIVEL.
+           MOVE SPACES TO VECTOR-NIVEL.
+           OPEN INPUT ARQNIV.
+           IF ERRO = "00"
+               PERFORM LOAD-VECTOR-NIVEL-1 UNTIL ERRO NOT = "00"
+               CLOSE ARQNIV.
+
+       LOAD-VECTOR-NIVEL-1.
+           READ ARQNIV.
+           IF ERRO = "00"
+               IF CODNIV > 0 AND CODNIV <= 20
+                   MOVE DESCNIV TO TBVECTOR-NIVEL(CODNIV).
+
       *---------------------[ ROTINA DE ABERTURA ]---------------------
        OPEN-ARQDEP.
            OPEN INPUT ARQDEP.
