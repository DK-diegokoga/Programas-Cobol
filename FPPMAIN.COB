@@ -8,16 +8,97 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------CADASTRO DE USUARIOS DO MENU----------------
+           SELECT ARQUSU ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------TRILHA DE AUDITORIA DO MENU-----------------
+           SELECT ARQAUDIT ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+      *---------------------CADASTRO DE USUARIOS DO MENU----------------
+       FD ARQUSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQUSU.DAT".
+       01 REGUSU.
+           03 USU-LOGIN     PIC X(10).
+           03 USU-SENHA     PIC X(10).
+      *---------------------TRILHA DE AUDITORIA DO MENU-----------------
+       FD ARQAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAUDIT.DAT".
+       01 REGAUDIT.
+           03 AUD-USUARIO   PIC X(10).
+           03 AUD-PROGR     PIC X(07).
+           03 AUD-DATA      PIC 9(08).
+           03 AUD-HORA      PIC 9(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-CONT          PIC 9(04) VALUE ZEROS.
        01 W-OPCAO       PIC 9(02) VALUE ZEROS.
+       01 ST-ERRO           PIC X(02) VALUE "00".
        01 MENS              PIC X(50) VALUE SPACES.
        01 LIMPA              PIC X(50) VALUE SPACES.
        01 W-PROGR      PIC X(07) VALUE SPACES.
+       01 W-USUARIO      PIC X(10) VALUE SPACES.
+       01 W-SENHA        PIC X(10) VALUE SPACES.
+       01 W-LOGIN-OK     PIC X(01) VALUE "N".
+       01 W-TENTATIVAS   PIC 9(01) VALUE ZEROS.
+       01 W-SUBOPCAO     PIC 9(02) VALUE ZEROS.
+       01 W-PROGIDX      PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *          TABELAS DE FUNCOES POR SUBMENU (INDICE EM TAB-PROG)
+      *-----------------------------------------------------------------
+       01 TAB-CAD-R.
+           03 FILLER PIC 9(02) VALUE 01.
+           03 FILLER PIC 9(02) VALUE 02.
+           03 FILLER PIC 9(02) VALUE 03.
+           03 FILLER PIC 9(02) VALUE 04.
+           03 FILLER PIC 9(02) VALUE 14.
+           03 FILLER PIC 9(02) VALUE 15.
+           03 FILLER PIC 9(02) VALUE 26.
+           03 FILLER PIC 9(02) VALUE 28.
+       01 TAB-CAD REDEFINES TAB-CAD-R.
+          03 IDX-CAD  PIC 9(02) OCCURS 8 TIMES.
+      *
+       01 TAB-CON-R.
+           03 FILLER PIC 9(02) VALUE 05.
+           03 FILLER PIC 9(02) VALUE 06.
+           03 FILLER PIC 9(02) VALUE 07.
+           03 FILLER PIC 9(02) VALUE 08.
+           03 FILLER PIC 9(02) VALUE 16.
+           03 FILLER PIC 9(02) VALUE 11.
+           03 FILLER PIC 9(02) VALUE 17.
+           03 FILLER PIC 9(02) VALUE 12.
+       01 TAB-CON REDEFINES TAB-CON-R.
+          03 IDX-CON  PIC 9(02) OCCURS 8 TIMES.
+      *
+       01 TAB-FOL-R.
+           03 FILLER PIC 9(02) VALUE 09.
+           03 FILLER PIC 9(02) VALUE 13.
+           03 FILLER PIC 9(02) VALUE 18.
+           03 FILLER PIC 9(02) VALUE 19.
+           03 FILLER PIC 9(02) VALUE 20.
+           03 FILLER PIC 9(02) VALUE 24.
+       01 TAB-FOL REDEFINES TAB-FOL-R.
+          03 IDX-FOL  PIC 9(02) OCCURS 6 TIMES.
+      *
+       01 TAB-ARQ-R.
+           03 FILLER PIC 9(02) VALUE 10.
+           03 FILLER PIC 9(02) VALUE 21.
+           03 FILLER PIC 9(02) VALUE 22.
+           03 FILLER PIC 9(02) VALUE 23.
+           03 FILLER PIC 9(02) VALUE 25.
+           03 FILLER PIC 9(02) VALUE 27.
+       01 TAB-ARQ REDEFINES TAB-ARQ-R.
+          03 IDX-ARQ  PIC 9(02) OCCURS 6 TIMES.
 
       *-----------------------------------------------------------------
        01 TAB-PROGR-R.
@@ -29,11 +110,29 @@
            03 FILLER PIC X(07) VALUE "FPP012".
            03 FILLER PIC X(07) VALUE "FPP013".
            03 FILLER PIC X(07) VALUE "FPP014".
-           03 FILLER PIC X(07) VALUE "FPP015".		   
+           03 FILLER PIC X(07) VALUE "FPP015".
            03 FILLER PIC X(07) VALUE "FPP016".
+           03 FILLER PIC X(07) VALUE "FPP017".
+           03 FILLER PIC X(07) VALUE "FPP018".
+           03 FILLER PIC X(07) VALUE "FPP019".
+           03 FILLER PIC X(07) VALUE "FPP020".
+           03 FILLER PIC X(07) VALUE "FPP021".
+           03 FILLER PIC X(07) VALUE "FPP022".
+           03 FILLER PIC X(07) VALUE "FPP023".
+           03 FILLER PIC X(07) VALUE "FPP024".
+           03 FILLER PIC X(07) VALUE "FPP025".
+           03 FILLER PIC X(07) VALUE "FPP026".
+           03 FILLER PIC X(07) VALUE "FPP027".
+           03 FILLER PIC X(07) VALUE "FPP028".
+           03 FILLER PIC X(07) VALUE "FPP029".
+           03 FILLER PIC X(07) VALUE "FPP030".
+           03 FILLER PIC X(07) VALUE "FPP031".
+           03 FILLER PIC X(07) VALUE "FPP032".
+           03 FILLER PIC X(07) VALUE "FPP033".
+           03 FILLER PIC X(07) VALUE "FPP034".
       *
        01 TAB-PROGR   REDEFINES TAB-PROGR-R.
-          03 TAB-PROG  PIC X(07) OCCURS 10 TIMES.
+          03 TAB-PROG  PIC X(07) OCCURS 28 TIMES.
       **********************
       *
       *-----------------------------------------------------------------  
@@ -43,63 +142,253 @@
        SCREEN SECTION.
        01  SMTMEN.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
+           05  LINE 02  COLUMN 01
                VALUE  "                             SISTEMA DE".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "CONSULTAS".
-           05  LINE 05  COLUMN 01 
+           05  LINE 05  COLUMN 01
+               VALUE  "                          1 - CADASTROS".
+           05  LINE 06  COLUMN 01
+               VALUE  "                          2 - CONSULTAS".
+           05  LINE 07  COLUMN 01
+               VALUE  "                          3 - FOLHA DE P".
+           05  LINE 07  COLUMN 41
+               VALUE  "AGAMENTO".
+           05  LINE 08  COLUMN 01
+               VALUE  "                          4 - ARQUIVOS /".
+           05  LINE 08  COLUMN 41
+               VALUE  " EXPORTACAO".
+           05  LINE 18  COLUMN 01
+               VALUE  "                             OPCAO :".
+           05  LINE 18  COLUMN 41
+               VALUE  " ( 00 - ENCERRA )".
+           05  LINE 20  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 18  COLUMN 38  PIC 9(02)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       01  SMTSUB1.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                                CADASTRO".
+           05  LINE 02  COLUMN 41
+               VALUE  "S".
+           05  LINE 05  COLUMN 01
                VALUE  "                          1 - CADASTRO D".
-           05  LINE 05  COLUMN 41 
+           05  LINE 05  COLUMN 41
                VALUE  "E DEPARTAMENTO".
-           05  LINE 06  COLUMN 01 
+           05  LINE 06  COLUMN 01
                VALUE  "                          2 - CADASTRO D".
-           05  LINE 06  COLUMN 41 
+           05  LINE 06  COLUMN 41
                VALUE  "E CARGOS".
-           05  LINE 07  COLUMN 01 
+           05  LINE 07  COLUMN 01
                VALUE  "                          3 - CADASTRO D".
-           05  LINE 07  COLUMN 41 
+           05  LINE 07  COLUMN 41
                VALUE  "E DEPENDENTES".
-           05  LINE 08  COLUMN 01 
+           05  LINE 08  COLUMN 01
                VALUE  "                          4 - CADASTRO D".
-           05  LINE 08  COLUMN 41 
+           05  LINE 08  COLUMN 41
                VALUE  "E FUNCIONARIOS".
-           05  LINE 09  COLUMN 01 
-               VALUE  "                          5 - CONSULTA D".
-           05  LINE 09  COLUMN 41 
+           05  LINE 09  COLUMN 01
+               VALUE  "                          5 - CADASTRO D".
+           05  LINE 09  COLUMN 41
+               VALUE  "E FERIAS".
+           05  LINE 10  COLUMN 01
+               VALUE  "                          6 - CADASTRO D".
+           05  LINE 10  COLUMN 41
+               VALUE  "E CEP".
+           05  LINE 11  COLUMN 01
+               VALUE  "                          7 - CADASTRO D".
+           05  LINE 11  COLUMN 41
+               VALUE  "E EMPRESAS".
+           05  LINE 12  COLUMN 01
+               VALUE  "                          8 - CADASTRO D".
+           05  LINE 12  COLUMN 41
+               VALUE  "E PONTO".
+           05  LINE 13  COLUMN 01
+               VALUE  "                          0 - VOLTAR AO ".
+           05  LINE 13  COLUMN 41
+               VALUE  "MENU PRINCIPAL".
+           05  LINE 18  COLUMN 01
+               VALUE  "                             OPCAO :".
+           05  LINE 18  COLUMN 41
+               VALUE  " ( 00 - VOLTA )".
+           05  LINE 20  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-SUB1-OPCAO
+               LINE 18  COLUMN 38  PIC 9(02)
+               USING  W-SUBOPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       01  SMTSUB2.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                                CONSULTA".
+           05  LINE 02  COLUMN 41
+               VALUE  "S".
+           05  LINE 05  COLUMN 01
+               VALUE  "                          1 - CONSULTA D".
+           05  LINE 05  COLUMN 41
                VALUE  "E DEPARTAMENTOS".
-           05  LINE 10  COLUMN 01 
-               VALUE  "                          6 - CONSULTA D".
-           05  LINE 10  COLUMN 41 
+           05  LINE 06  COLUMN 01
+               VALUE  "                          2 - CONSULTA D".
+           05  LINE 06  COLUMN 41
                VALUE  "E CARGOS".
-           05  LINE 11  COLUMN 01 
-               VALUE  "                          7 - CONSULTA D".
-           05  LINE 11  COLUMN 41 
+           05  LINE 07  COLUMN 01
+               VALUE  "                          3 - CONSULTA D".
+           05  LINE 07  COLUMN 41
                VALUE  "E DEPENDENTES".
-           05  LINE 12  COLUMN 01 
-               VALUE  "                          8 - CONSULTA D".
-           05  LINE 12  COLUMN 41 
+           05  LINE 08  COLUMN 01
+               VALUE  "                          4 - CONSULTA D".
+           05  LINE 08  COLUMN 41
                VALUE  "E FUNCIONARIOS".
-           05  LINE 13  COLUMN 01 
-               VALUE  "                          9 - ARQUIVO  D".
-           05  LINE 13  COLUMN 41 
+           05  LINE 09  COLUMN 01
+               VALUE  "                          5 - CONSULTA D".
+           05  LINE 09  COLUMN 41
+               VALUE  "E CEP".
+           05  LINE 10  COLUMN 01
+               VALUE  "                          6 - EFETIVO P".
+           05  LINE 10  COLUMN 41
+               VALUE  "OR DEPARTAMENTO".
+           05  LINE 11  COLUMN 01
+               VALUE  "                          7 - DEPENDENT".
+           05  LINE 11  COLUMN 41
+               VALUE  "ES POR DEPARTAMENTO".
+           05  LINE 12  COLUMN 01
+               VALUE  "                          8 - DEPENDENT".
+           05  LINE 12  COLUMN 41
+               VALUE  "ES A DESENQUADRAR".
+           05  LINE 14  COLUMN 01
+               VALUE  "                          0 - VOLTAR AO ".
+           05  LINE 14  COLUMN 41
+               VALUE  "MENU PRINCIPAL".
+           05  LINE 18  COLUMN 01
+               VALUE  "                             OPCAO :".
+           05  LINE 18  COLUMN 41
+               VALUE  " ( 00 - VOLTA )".
+           05  LINE 20  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-SUB2-OPCAO
+               LINE 18  COLUMN 38  PIC 9(02)
+               USING  W-SUBOPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       01  SMTSUB3.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             FOLHA DE PA".
+           05  LINE 02  COLUMN 41
+               VALUE  "GAMENTO".
+           05  LINE 05  COLUMN 01
+               VALUE  "                          1 - ARQUIVO D".
+           05  LINE 05  COLUMN 41
                VALUE  "E FOLHA DE PAGAMENTO".
-           05  LINE 14  COLUMN 01 
-               VALUE  "                         10 - ARQUIVO D".
-           05  LINE 14  COLUMN 40 
+           05  LINE 06  COLUMN 01
+               VALUE  "                          2 - RESCISAO ".
+           05  LINE 06  COLUMN 41
+               VALUE  "DE FUNCIONARIO".
+           05  LINE 07  COLUMN 01
+               VALUE  "                          3 - FOLHA DE ".
+           05  LINE 07  COLUMN 41
+               VALUE  "13 SALARIO".
+           05  LINE 08  COLUMN 01
+               VALUE  "                          4 - FOLHA DE ".
+           05  LINE 08  COLUMN 41
+               VALUE  "FERIAS".
+           05  LINE 09  COLUMN 01
+               VALUE  "                          5 - RECONCILI".
+           05  LINE 09  COLUMN 41
+               VALUE  "ACAO DA FOLHA".
+           05  LINE 10  COLUMN 01
+               VALUE  "                          6 - CONSISTEN".
+           05  LINE 10  COLUMN 41
+               VALUE  "CIA DOS CADASTROS".
+           05  LINE 12  COLUMN 01
+               VALUE  "                          0 - VOLTAR AO ".
+           05  LINE 12  COLUMN 41
+               VALUE  "MENU PRINCIPAL".
+           05  LINE 18  COLUMN 01
+               VALUE  "                             OPCAO :".
+           05  LINE 18  COLUMN 41
+               VALUE  " ( 00 - VOLTA )".
+           05  LINE 20  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-SUB3-OPCAO
+               LINE 18  COLUMN 38  PIC 9(02)
+               USING  W-SUBOPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       01  SMTSUB4.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          ARQUIVOS / EX".
+           05  LINE 02  COLUMN 41
+               VALUE  "PORTACAO".
+           05  LINE 05  COLUMN 01
+               VALUE  "                          1 - ARQUIVO D".
+           05  LINE 05  COLUMN 41
                VALUE  "E CARGOS".
-           05  LINE 20  COLUMN 01 
+           05  LINE 06  COLUMN 01
+               VALUE  "                          2 - ARQUIVO D".
+           05  LINE 06  COLUMN 41
+               VALUE  "E DEPARTAMENTOS".
+           05  LINE 07  COLUMN 01
+               VALUE  "                          3 - ARQUIVO D".
+           05  LINE 07  COLUMN 41
+               VALUE  "E FUNCIONARIOS".
+           05  LINE 08  COLUMN 01
+               VALUE  "                          4 - ARQUIVO D".
+           05  LINE 08  COLUMN 41
+               VALUE  "E DEPENDENTES".
+           05  LINE 09  COLUMN 01
+               VALUE  "                          5 - BACKUP DO".
+           05  LINE 09  COLUMN 41
+               VALUE  "S CADASTROS".
+           05  LINE 10  COLUMN 01
+               VALUE  "                          6 - EXPORTACAO".
+           05  LINE 10  COLUMN 41
+               VALUE  " ESOCIAL".
+           05  LINE 11  COLUMN 01
+               VALUE  "                          0 - VOLTAR AO ".
+           05  LINE 11  COLUMN 41
+               VALUE  "MENU PRINCIPAL".
+           05  LINE 18  COLUMN 01
                VALUE  "                             OPCAO :".
-           05  LINE 20  COLUMN 41 
-               VALUE  " ( 00 - ENCERRA )".
-           05  LINE 23  COLUMN 01 
+           05  LINE 18  COLUMN 41
+               VALUE  " ( 00 - VOLTA )".
+           05  LINE 20  COLUMN 01
                VALUE  " MENSAGEM :".
-           05  T-OPCAO
-               LINE 20  COLUMN 38  PIC 9(02)
-               USING  W-OPCAO
+           05  T-SUB4-OPCAO
+               LINE 18  COLUMN 38  PIC 9(02)
+               USING  W-SUBOPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       01  SMTLOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                        ACESSO AO SISTE".
+           05  LINE 02  COLUMN 40
+               VALUE  "MA DE CONSULTAS".
+           05  LINE 10  COLUMN 01
+               VALUE  "                             USUARIO :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                             SENHA   :".
+           05  LINE 20  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-USUARIO
+               LINE 10  COLUMN 40  PIC X(10)
+               USING  W-USUARIO
+               HIGHLIGHT.
+           05  T-SENHA
+               LINE 12  COLUMN 40  PIC X(10)
+               USING  W-SENHA
                HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM ROT-LOGIN THRU ROT-LOGIN-FIM.
 
       ****************************
       * ROTINA DE SELECAO NIVEL1 *
@@ -107,27 +396,134 @@
       *
        NIVEL1.
            DISPLAY SMTMEN.
-           
            ACCEPT T-OPCAO.
            IF W-OPCAO = 00
                       GO TO ROT-FIM.
-           IF W-OPCAO > 10 
+           IF W-OPCAO = 01
+                      GO TO SUB-CADASTROS.
+           IF W-OPCAO = 02
+                      GO TO SUB-CONSULTAS.
+           IF W-OPCAO = 03
+                      GO TO SUB-FOLHA.
+           IF W-OPCAO = 04
+                      GO TO SUB-ARQUIVOS.
+           MOVE "*** CATEGORIA NAO DISPONIVEL *** " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+      *
+      **************************************
+      * SUBMENU DE CADASTROS               *
+      **************************************
+      *
+       SUB-CADASTROS.
+           DISPLAY SMTSUB1.
+           ACCEPT T-SUB1-OPCAO.
+           IF W-SUBOPCAO = 00
+                      GO TO NIVEL1.
+           IF W-SUBOPCAO > 8
+                 MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO SUB-CADASTROS.
+           MOVE IDX-CAD(W-SUBOPCAO) TO W-PROGIDX
+           MOVE TAB-PROG(W-PROGIDX) TO W-PROGR
+           IF W-PROGR = SPACES
+                 MOVE "*** FUNCAO NAO IMPLEMENTADA *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO SUB-CADASTROS.
+           PERFORM ROT-EXEC THRU ROT-EXEC-FIM.
+           GO TO SUB-CADASTROS.
+      *
+      **************************************
+      * SUBMENU DE CONSULTAS               *
+      **************************************
+      *
+       SUB-CONSULTAS.
+           DISPLAY SMTSUB2.
+           ACCEPT T-SUB2-OPCAO.
+           IF W-SUBOPCAO = 00
+                      GO TO NIVEL1.
+           IF W-SUBOPCAO > 8
+                 MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO SUB-CONSULTAS.
+           MOVE IDX-CON(W-SUBOPCAO) TO W-PROGIDX
+           MOVE TAB-PROG(W-PROGIDX) TO W-PROGR
+           IF W-PROGR = SPACES
+                 MOVE "*** FUNCAO NAO IMPLEMENTADA *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO SUB-CONSULTAS.
+           PERFORM ROT-EXEC THRU ROT-EXEC-FIM.
+           GO TO SUB-CONSULTAS.
+      *
+      **************************************
+      * SUBMENU DE FOLHA DE PAGAMENTO       *
+      **************************************
+      *
+       SUB-FOLHA.
+           DISPLAY SMTSUB3.
+           ACCEPT T-SUB3-OPCAO.
+           IF W-SUBOPCAO = 00
+                      GO TO NIVEL1.
+           IF W-SUBOPCAO > 6
+                 MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO SUB-FOLHA.
+           MOVE IDX-FOL(W-SUBOPCAO) TO W-PROGIDX
+           MOVE TAB-PROG(W-PROGIDX) TO W-PROGR
+           IF W-PROGR = SPACES
+                 MOVE "*** FUNCAO NAO IMPLEMENTADA *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO SUB-FOLHA.
+           PERFORM ROT-EXEC THRU ROT-EXEC-FIM.
+           GO TO SUB-FOLHA.
+      *
+      **************************************
+      * SUBMENU DE ARQUIVOS / EXPORTACAO    *
+      **************************************
+      *
+       SUB-ARQUIVOS.
+           DISPLAY SMTSUB4.
+           ACCEPT T-SUB4-OPCAO.
+           IF W-SUBOPCAO = 00
+                      GO TO NIVEL1.
+           IF W-SUBOPCAO > 6
                  MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO NIVEL1.
-           MOVE TAB-PROG(W-OPCAO) TO W-PROGR
+                 GO TO SUB-ARQUIVOS.
+           MOVE IDX-ARQ(W-SUBOPCAO) TO W-PROGIDX
+           MOVE TAB-PROG(W-PROGIDX) TO W-PROGR
            IF W-PROGR = SPACES
                  MOVE "*** FUNCAO NAO IMPLEMENTADA *** " TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO NIVEL1.
+                 GO TO SUB-ARQUIVOS.
+           PERFORM ROT-EXEC THRU ROT-EXEC-FIM.
+           GO TO SUB-ARQUIVOS.
       *
        ROT-EXEC.
+           PERFORM AUDIT-GRAVA THRU AUDIT-GRAVA-FIM.
            CALL W-PROGR ON OVERFLOW
               MOVE "* ERRO NA CHAMADA DO PROGRAMA SELECIONADO *" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO NIVEL1.
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
            CANCEL W-PROGR.
-           GO TO NIVEL1.
+       ROT-EXEC-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE AUDITORIA DO MENU    *
+      **********************************
+      *
+       AUDIT-GRAVA.
+           OPEN EXTEND ARQAUDIT.
+           IF ST-ERRO NOT = "00"
+               OPEN OUTPUT ARQAUDIT.
+           MOVE W-USUARIO TO AUD-USUARIO.
+           MOVE W-PROGR   TO AUD-PROGR.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE REGAUDIT.
+           CLOSE ARQAUDIT.
+       AUDIT-GRAVA-FIM.
+           EXIT.
       *
       **********************
       * ROTINA DE FIM      *
@@ -140,19 +536,67 @@
            STOP RUN.
       *
       **********************
+      * ROTINA DE LOGIN     *
+      **********************
+      *
+       ROT-LOGIN.
+           MOVE ZEROS TO W-TENTATIVAS.
+       ROT-LOGIN1.
+           MOVE SPACES TO W-USUARIO W-SENHA.
+           DISPLAY SMTLOGIN.
+           ACCEPT T-USUARIO.
+           ACCEPT T-SENHA.
+           PERFORM CHECK-LOGIN THRU CHECK-LOGIN-FIM.
+           IF W-LOGIN-OK = "S"
+               GO TO ROT-LOGIN-FIM.
+           ADD 1 TO W-TENTATIVAS.
+           MOVE "*** USUARIO OU SENHA INVALIDOS ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           IF W-TENTATIVAS < 3
+               GO TO ROT-LOGIN1
+           ELSE
+               DISPLAY (01, 01) ERASE
+               STOP RUN.
+       ROT-LOGIN-FIM.
+           EXIT.
+      *
+       CHECK-LOGIN.
+           MOVE "N" TO W-LOGIN-OK.
+           OPEN INPUT ARQUSU.
+           IF ST-ERRO NOT = "00"
+               IF W-USUARIO = "ADMIN" AND W-SENHA = "1234"
+                   MOVE "S" TO W-LOGIN-OK
+               END-IF
+               GO TO CHECK-LOGIN-FIM
+           END-IF.
+       CHECK-LOGIN1.
+           READ ARQUSU
+           IF ST-ERRO NOT = "00"
+               CLOSE ARQUSU
+               GO TO CHECK-LOGIN-FIM.
+           IF USU-LOGIN = W-USUARIO AND USU-SENHA = W-SENHA
+               MOVE "S" TO W-LOGIN-OK
+               CLOSE ARQUSU
+               GO TO CHECK-LOGIN-FIM
+           ELSE
+               GO TO CHECK-LOGIN1.
+       CHECK-LOGIN-FIM.
+           EXIT.
+      *
+      **********************
       * ROTINA DE MENSAGEM *
       **********************
       *
        ROT-MENS.
            MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-           DISPLAY (23 12) MENS.
+           DISPLAY (20, 12) MENS.
        ROT-MENS2.
            ADD 1 TO W-CONT
            IF W-CONT < 3000
               GO TO ROT-MENS2
            ELSE
-              DISPLAY (23 12) LIMPA.
+              DISPLAY (20, 12) LIMPA.
        ROT-MENS-FIM.
       *
-      *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
