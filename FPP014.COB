@@ -24,6 +24,11 @@
                       ACCESS MODE  IS DYNAMIC
                       RECORD KEY   IS CODIGO
                       FILE STATUS IS ST-ERRO.
+      *---------------------LISTAGEM IMPRESSA DE FUNCIONARIO------------
+           SELECT TX ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE IS SEQUENTIAL
+                      FILE STATUS IS ST-ERRO.
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -50,6 +55,16 @@
 		   03 NUMERO-FUNC     PIC 9(04).
 		   03 COMPLEMENTO-FUNC PIC X(12).
            03 STATUS1         PIC X(01).
+           03 FILLER          PIC 9(11).
+           03 FILLER          PIC X(12).
+           03 FILLER          PIC 9(11).
+           03 DATA-ADMISSAO   PIC 9(08).
+           03 DT-ADM REDEFINES DATA-ADMISSAO.
+               05 DIA-ADM     PIC 9(02).
+               05 MES-ADM     PIC 9(02).
+               05 ANO-ADM     PIC 9(04).
+           03 FILLER          PIC X(45).
+           03 FOTO-PATH       PIC X(60).
       *------------------------ARQUIVO DO CARGO------------------------
        FD ARQCARG
               LABEL RECORD IS STANDARD
@@ -60,6 +75,13 @@
            03 TIPOSALARIO  PIC X(01).
            03 SALARIOBASE  PIC 9(06)V99.
            03 STATUS2        PIC X(01).
+           03 MULT-HORAS   PIC 9(03).
+           03 MULT-DIAS    PIC 9(03).
+      *---------------------LISTAGEM IMPRESSA DE FUNCIONARIO------------
+       FD TX
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL        PIC 9(01) VALUE ZEROS.
@@ -71,10 +93,28 @@
        01 LIMPA        PIC X(55) VALUE SPACES.
        01 SOLIC        PIC X(20) VALUE SPACES.
        01 CONLIN       PIC 9(03) VALUE 001.
+       01 LIN          PIC 9(02) VALUE ZEROS.
        01 CHAPAENTR    PIC 9(06) VALUE ZEROS.
        01 NOMENTR      PIC X(30) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
        01 INDSALARIO   PIC 9(01) VALUE ZEROS.
+       01 W-DATASIS       PIC 9(08) VALUE ZEROS.
+       01 W-DATASIS-R REDEFINES W-DATASIS.
+           03 W-ANOSIS    PIC 9(04).
+           03 W-MESSIS    PIC 9(02).
+           03 W-DIASIS    PIC 9(02).
+       01 W-TEMPOCASA     PIC 9(03) VALUE ZEROS.
+       01 W-MODO          PIC 9(01) VALUE 1.
+       01 CODPTOENTR      PIC 9(03) VALUE ZEROS.
+       01 CODCARGENTR     PIC 9(03) VALUE ZEROS.
+       01 W-CODPTOFILTRO  PIC 9(03) VALUE ZEROS.
+       01 W-CODCARGFILTRO PIC 9(03) VALUE ZEROS.
+       01 W-IMPRIME       PIC X(01) VALUE SPACES.
+       01 CONLIN1         PIC 9(04) VALUE ZEROS.
+       01 W-TX-NOME.
+           05 FILLER       PIC X(09) VALUE "ARQUIVO8_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
 
        01 TABSALARIO.
            03 TBSALARIO      PIC X(20) OCCURS 3 TIMES.
@@ -101,8 +141,41 @@
           03 DETSALARIOBASE  PIC 9(06)V99.
           03 FILLER          PIC X(02) VALUE SPACES.
           03 DETSTATUS       PIC X(20) VALUE SPACES.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DETSENIOR       PIC ZZ9.
 
-      *-----------------------------------------------------------------  
+      *---------------------[ RELATORIO IMPRESSO ]-----------------------
+       01  CAB1.
+           05  FILLER                 PIC X(070) VALUE
+           "LISTAGEM DE FUNCIONARIOS ***  RELATORIO  ***".
+       01  CAB2.
+           05  FILLER                 PIC X(055) VALUE
+           "CHAPA  NOME                           TIPO SALARIO".
+           05  FILLER                 PIC X(038) VALUE
+           "   SALARIO BASE  STATUS         TEMPO".
+       01  CAB3.
+           05  FILLER                 PIC X(055) VALUE
+           "------ ------------------------------ ----------------".
+           05  FILLER                 PIC X(038) VALUE
+           "   ------------  --------------  -----".
+       01  DET.
+           05  D-CHAPA    VALUE ZEROS  PIC 999999.
+           05  FILLER                 PIC X(002) VALUE SPACES.
+           05  D-NOME     VALUE SPACES PIC X(30).
+           05  FILLER                 PIC X(002) VALUE SPACES.
+           05  D-TPSAL    VALUE SPACES PIC X(17).
+           05  FILLER                 PIC X(002) VALUE SPACES.
+           05  D-SALARIO  VALUE ZEROS  PIC 9(06)V99.
+           05  FILLER                 PIC X(002) VALUE SPACES.
+           05  D-STATUS   VALUE SPACES PIC X(14).
+           05  FILLER                 PIC X(002) VALUE SPACES.
+           05  D-TEMPO    VALUE ZEROS  PIC ZZ9.
+       01  LINTOT.
+           05  FILLER                 PIC X(032) VALUE
+           "*** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+
+      *-----------------------------------------------------------------
       *                         ROTINA DE TELA                         *
       *-----------------------------------------------------------------  
        SCREEN SECTION.
@@ -121,7 +194,7 @@
            05  LINE 09  COLUMN 41
                VALUE  "  ".
            05  LINE 09  COLUMN 41
-               VALUE  "| TIPO SALARIO | SALARIO BASE | STATUS ".
+               VALUE  "| TIPO SALARIO | SALARIO BASE | STATUS | TEMPO ".
            05  LINE 10  COLUMN 01
                VALUE  "________________________________________".		
            05  LINE 10  COLUMN 41
@@ -139,7 +212,18 @@
            05  TNOMENTR
                LINE 11  COLUMN 06  PIC X(30)
                USING NOMENTR.
-           
+           05  TCODPTOENTR
+               LINE 12  COLUMN 03  PIC 9(03)
+               USING CODPTOENTR.
+           05  TCODCARGENTR
+               LINE 13  COLUMN 03  PIC 9(03)
+               USING CODCARGENTR.
+           05  LINE 14  COLUMN 01
+               VALUE  "  EXPORTAR LISTAGEM P/ ARQUIVO (S/N):".
+           05  TIMPRIME
+               LINE 14  COLUMN 39  PIC X(01)
+               USING W-IMPRIME.
+
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -151,6 +235,7 @@
 
 
        INC-OP1.
+           ACCEPT W-DATASIS FROM DATE YYYYMMDD.
            OPEN INPUT ARQFUNC
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
@@ -182,13 +267,30 @@
        INC-001.
            MOVE SPACES TO NOMENTR TIPOSALARIO
            MOVE ZEROS TO CHAPAENTR SALARIOBASE
+           MOVE ZEROS TO CODPTOENTR CODCARGENTR
+           MOVE ZEROS TO W-CODPTOFILTRO W-CODCARGFILTRO
+           MOVE 1 TO W-MODO
 
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
            DISPLAY  TELA.
 
+       INC-001D.
+           ACCEPT TIMPRIME.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 02
+                      MOVE SPACES TO W-IMPRIME
+                      GO TO INC-001.
+           IF W-IMPRIME NOT = "S" AND W-IMPRIME NOT = "N"
+              AND W-IMPRIME NOT = "s" AND W-IMPRIME NOT = "n"
+                      MOVE "DIGITE APENAS S=SIM OU N=NAO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001D.
+           IF W-IMPRIME = "S" OR "s"
+                      PERFORM EXPORT-LISTAGEM.
+
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/DENOM."
+            "SOLIC.=> F1=ENCERRA  F2=P/NOME  F3=P/DEPTO  F4=P/CARGO."
            ACCEPT TCHAPAENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -196,10 +298,15 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT = 05
+                      GO TO INC-001E.
+           IF W-ACT > 05
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
+           MOVE 1 TO W-MODO
            MOVE CHAPAENTR TO CHAPA
            START ARQFUNC KEY IS NOT LESS CHAPA INVALID KEY
                  MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
@@ -216,16 +323,60 @@
                       CLOSE ARQFUNC
                       GO TO ROT-FIM.
            IF W-ACT = 03
-                      GO TO INC-001B.
+                      GO TO INC-001E.
            IF W-ACT > 03
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001B.
+           MOVE 2 TO W-MODO
            MOVE NOMENTR TO NOME
            START ARQFUNC KEY IS NOT LESS NOME INVALID KEY
                  MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+
+       INC-001C.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA POR DEPARTAMENTO           "
+           ACCEPT TCODPTOENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQFUNC
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001C.
+           MOVE CODPTOENTR TO W-CODPTOFILTRO
+           MOVE 3 TO W-MODO
+           MOVE ZEROS TO CHAPA
+           START ARQFUNC KEY IS NOT LESS CHAPA INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
+           GO TO INC-RD2.
+
+       INC-001E.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA POR CARGO                  "
+           ACCEPT TCODCARGENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQFUNC
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001E.
+           MOVE CODCARGENTR TO W-CODCARGFILTRO
+           MOVE 4 TO W-MODO
+           MOVE ZEROS TO CHAPA
+           START ARQFUNC KEY IS NOT LESS CHAPA INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001E.
+           GO TO INC-RD2.
+
        INC-RD2.
            DISPLAY (23, 13) LIMPA
            READ ARQFUNC NEXT
@@ -241,7 +392,12 @@
            ELSE
               NEXT SENTENCE.
 
-       
+           IF W-MODO = 3 AND CODPTO NOT = W-CODPTOFILTRO
+              GO TO INC-RD2.
+           IF W-MODO = 4 AND CODCARG NOT = W-CODCARGFILTRO
+              GO TO INC-RD2.
+
+
        LER-ARQCARG.
            READ ARQCARG NEXT
            IF ST-ERRO NOT = "00"
@@ -279,18 +435,68 @@
                       MOVE "DESATIVADA" TO TXTSTATUS.
 
 
+      *----------------[ ROTINA DE CALCULO DE TEMPO DE CASA ]-----------
+       CALC-SENIORIDADE.
+           COMPUTE W-TEMPOCASA = W-ANOSIS - ANO-ADM.
+           IF W-MESSIS < MES-ADM
+                   SUBTRACT 1 FROM W-TEMPOCASA
+           ELSE IF W-MESSIS = MES-ADM AND W-DIASIS < DIA-ADM
+                   SUBTRACT 1 FROM W-TEMPOCASA.
+
        ROT-MONTAR.
            MOVE CHAPA  TO DETCHAPA
            MOVE NOME TO DETNOME
            MOVE TBSALARIO(INDSALARIO) TO DETTPSALARIO
            MOVE SALARIOBASE TO DETSALARIOBASE
            MOVE TXTSTATUS2  TO DETSTATUS
+           PERFORM CALC-SENIORIDADE
+           MOVE W-TEMPOCASA TO DETSENIOR
            IF CONLIN < 21
            COMPUTE LIN = CONLIN + 10
            DISPLAY (LIN, 02) LISTA
            ADD 1 TO CONLIN
                   GO TO INC-RD2.
 
+      *---------------------[ ROTINA DE IMPRESSAO/EXPORTACAO ]----------
+       EXPORT-LISTAGEM.
+           MOVE ZEROS TO CONLIN1.
+           ACCEPT W-TX-DATA FROM DATE YYYYMMDD.
+           OPEN OUTPUT TX.
+           IF ST-ERRO = "00"
+               WRITE ARQTX FROM CAB1
+               MOVE SPACES TO ARQTX
+               WRITE ARQTX
+               WRITE ARQTX FROM CAB2
+               WRITE ARQTX FROM CAB3
+               MOVE ZEROS TO CHAPA
+               START ARQFUNC KEY IS NOT LESS CHAPA
+               PERFORM EXPORT-LISTAGEM-1 UNTIL ST-ERRO NOT = "00"
+               MOVE CONLIN1 TO TOTREG
+               WRITE ARQTX FROM LINTOT
+               CLOSE TX
+               MOVE "00" TO ST-ERRO
+               MOVE "*** LISTAGEM EXPORTADA PARA ARQUIVO8.DOC ***"
+                   TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE SAIDA" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       EXPORT-LISTAGEM-1.
+           READ ARQFUNC NEXT.
+           IF ST-ERRO = "00"
+               PERFORM ROT-SAL
+               PERFORM ROT-STATUS
+               PERFORM CALC-SENIORIDADE
+               MOVE CHAPA               TO D-CHAPA
+               MOVE NOME                TO D-NOME
+               MOVE TBSALARIO(INDSALARIO) TO D-TPSAL
+               MOVE SALARIOBASE         TO D-SALARIO
+               MOVE TXTSTATUS2          TO D-STATUS
+               MOVE W-TEMPOCASA         TO D-TEMPO
+               WRITE ARQTX FROM DET
+               ADD 1 TO CONLIN1.
+
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
            MOVE "S" TO W-OPCAO
@@ -320,7 +526,7 @@
       *
       *-----------------------[ ROTINA DE FIM ]------------------------
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
            CLOSE ARQFUNC ARQCARG.
        ROT-FIM2.
            EXIT PROGRAM.
