@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP033.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *      EXPORTACAO DE DADOS PARA O ESOCIAL     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO.
+      *------------------------ARQUIVO DO CARGO------------------------
+           SELECT ARQCARG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO-CARG.
+      *---------------------ARQUIVO DO DEPENDENTE-----------------------
+           SELECT ARQDEPE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEPEN-KEY
+                    ALTERNATE RECORD KEY IS NOME2 WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO-DEPE.
+      *---------------------GERAR ARQUIVO ESOCIAL-----------------------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------CADASTRO DO NOME DA EMPRESA-----------------
+           SELECT ARQEMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO-EMP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------------
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA           PIC 9(06).
+           03 NOME            PIC X(30).
+           03 DATANASC        PIC 9(08).
+		   03 DT REDEFINES DATANASC.
+		       05 DIA         PIC 9(02).
+			   05 MES         PIC 9(02).
+			   05 ANO         PIC 9(04).
+		   03 SEXO            PIC X(01).
+		   03 GENERO          PIC X(01).
+           03 CODPTO          PIC 9(03).
+           03 CODCARG         PIC 9(03).
+		   03 NVSALARIAL      PIC 9(02).
+		   03 IMPOSTORENDA    PIC X(01).
+		   03 DEPENDENTES     PIC 9(01).
+           03 CEP-FUNC        PIC 9(08).
+		   03 NUMERO-FUNC     PIC 9(04).
+		   03 COMPLEMENTO-FUNC PIC X(12).
+           03 STATUS1         PIC X(01).
+           03 CPF             PIC 9(11).
+           03 RG              PIC X(12).
+           03 PIS             PIC 9(11).
+           03 DATA-ADMISSAO   PIC 9(08).
+           03 DT-ADM REDEFINES DATA-ADMISSAO.
+               05 DIA-ADM     PIC 9(02).
+               05 MES-ADM     PIC 9(02).
+               05 ANO-ADM     PIC 9(04).
+           03 DATA-DESLIGAMENTO PIC 9(08).
+           03 DT-DESL REDEFINES DATA-DESLIGAMENTO.
+               05 DIA-DESL    PIC 9(02).
+               05 MES-DESL    PIC 9(02).
+               05 ANO-DESL    PIC 9(04).
+           03 MOTIVO-DESLIGAMENTO PIC 9(02).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(05).
+           03 CONTA                PIC X(12).
+           03 VT-VALOR             PIC 9(04)V99.
+           03 VR-VALOR             PIC 9(04)V99.
+           03 CODEMPRESA           PIC 9(03).
+      *------------------------ARQUIVO DO CARGO------------------------
+       FD ARQCARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+           03 CODIGO          PIC 9(03).
+           03 DENOMINACAO     PIC X(25).
+           03 TIPOSALARIO     PIC X(01).
+           03 SALARIOBASE     PIC 9(06)V99.
+           03 STATUS2         PIC X(01).
+           03 MULT-HORAS      PIC 9(03).
+           03 MULT-DIAS       PIC 9(03).
+      *---------------------ARQUIVO DO DEPENDENTE-----------------------
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 DEPEN-KEY.
+            05 DEPEN-CHAPA        PIC 9(06).
+            05 DEPEN-SEQ          PIC 9(02).
+           03 NOME2               PIC X(30).
+           03 PARENTESCO          PIC 9(02).
+           03 DEPEN-DATANASC      PIC 9(08).
+           03 SEXO2               PIC X(01).
+           03 DEPEN-INSS          PIC X(01).
+           03 DEPEN-IMPRENDA      PIC X(01).
+           03 STATUS3             PIC X(20).
+      *---------------------GERAR ARQUIVO ESOCIAL-----------------------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(150).
+      *---------------------CADASTRO DO NOME DA EMPRESA-----------------
+       FD ARQEMPRESA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPRESA.DAT".
+       01 REGEMPRESA    PIC X(032).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO-CARG   PIC X(02) VALUE "00".
+       77 ST-ERRO-DEPE   PIC X(02) VALUE "00".
+       77 ST-ERRO-EMP    PIC X(02) VALUE "00".
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       01 CONLIN1        PIC 9(06) VALUE ZEROS.
+       01 W-QTDEPE       PIC 9(02) VALUE ZEROS.
+       01 W-NOME-EMPRESA PIC X(032) VALUE "EMPRESA FATEC - ZL".
+       01 W-TX-NOME.
+           05 FILLER       PIC X(10) VALUE "ARQUIVO21_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".CSV".
+      *-----------------------------------------------------------------
+       01  CSV-CAB              PIC X(150) VALUE
+           "CHAPA,CPF,NOME,DATANASC,SEXO,DATAADMISSAO,CODCARGO,
+      -    "CARGO,SALARIOBASE,QTDDEPENDENTES,CODEMPRESA".
+       01  DET.
+           05  D-CHAPA      VALUE ZEROS  PIC 9(06).
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-CPF        VALUE ZEROS  PIC 9(11).
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-NOME       VALUE SPACES PIC X(30).
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-DATANASC   VALUE ZEROS  PIC 99/99/9999.
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-SEXO       VALUE SPACES PIC X(01).
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-DATAADM    VALUE ZEROS  PIC 99/99/9999.
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-CODCARGO   VALUE ZEROS  PIC 9(03).
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-CARGO      VALUE SPACES PIC X(25).
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-SALARIO    VALUE ZEROS  PIC ZZZZZ9.99.
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-QTDEPE     VALUE ZEROS  PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE ",".
+           05  D-CODEMPRESA VALUE ZEROS  PIC 9(03).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               *** EXPORTACAO ESOCIAL  DO".
+           05  LINE 02  COLUMN 41
+               VALUE  "S FUNCIONARIOS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACAO".
+           05  LINE 12  COLUMN 41
+               VALUE  " (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 54  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-OPCAO CONLIN1.
+                ACCEPT W-TX-DATA FROM DATE YYYYMMDD.
+                PERFORM LOAD-EMPRESA.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT ARQCARG
+           IF ST-ERRO-CARG NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQCARG" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO-DEPE NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQDEPE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT TX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           WRITE ARQTX FROM CSV-CAB.
+      *
+       LER-FUNC.
+                READ ARQFUNC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE CONLIN1 TO TOTREG
+                      MOVE "*** FIM ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA "   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+           PERFORM BUSCA-CARGO.
+           PERFORM CONTA-DEPENDENTES.
+           PERFORM MONTA-DET.
+           GO TO INC-WR1.
+      *----------------[ ROTINA DE BUSCA DO CARGO ]---------------------
+       BUSCA-CARGO.
+           MOVE SPACES TO DENOMINACAO.
+           MOVE ZEROS  TO SALARIOBASE.
+           MOVE CODCARG TO CODIGO.
+           READ ARQCARG
+              INVALID KEY
+              MOVE "*** CARGO NAO CADASTRADO ***" TO DENOMINACAO.
+      *----------------[ ROTINA DE CONTAGEM DE DEPENDENTES ]-------------
+       CONTA-DEPENDENTES.
+           MOVE ZEROS TO W-QTDEPE.
+           MOVE CHAPA TO DEPEN-CHAPA.
+           MOVE ZEROS TO DEPEN-SEQ.
+           START ARQDEPE KEY IS NOT LESS THAN DEPEN-KEY
+              INVALID KEY
+              GO TO FIM-CONTA-DEPE.
+       CONTA-DEPENDENTES-1.
+           READ ARQDEPE NEXT
+              AT END
+              GO TO FIM-CONTA-DEPE.
+           IF DEPEN-CHAPA NOT = CHAPA
+              GO TO FIM-CONTA-DEPE.
+           ADD 1 TO W-QTDEPE.
+           GO TO CONTA-DEPENDENTES-1.
+       FIM-CONTA-DEPE.
+           CONTINUE.
+      *----------------[ ROTINA DE MONTAGEM DO DETALHE ]-----------------
+       MONTA-DET.
+           MOVE CHAPA        TO D-CHAPA.
+           MOVE CPF          TO D-CPF.
+           MOVE NOME         TO D-NOME.
+           MOVE DATANASC     TO D-DATANASC.
+           MOVE SEXO         TO D-SEXO.
+           MOVE DATA-ADMISSAO TO D-DATAADM.
+           MOVE CODCARG      TO D-CODCARGO.
+           MOVE DENOMINACAO  TO D-CARGO.
+           MOVE SALARIOBASE  TO D-SALARIO.
+           MOVE W-QTDEPE     TO D-QTDEPE.
+           MOVE CODEMPRESA   TO D-CODEMPRESA.
+
+       INC-WR1.
+           WRITE ARQTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO21" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                ADD 1 TO CONLIN1
+                DISPLAY (20, 40) CONLIN1
+                GO TO LER-FUNC.
+      *
+      **********************
+      * ROTINA DE EMPRESA  *
+      **********************
+       LOAD-EMPRESA.
+           OPEN INPUT ARQEMPRESA.
+           IF ST-ERRO-EMP = "00"
+               READ ARQEMPRESA
+               IF ST-ERRO-EMP = "00"
+                   MOVE REGEMPRESA TO W-NOME-EMPRESA
+               CLOSE ARQEMPRESA.
+           MOVE "00" TO ST-ERRO-EMP.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQFUNC ARQCARG ARQDEPE TX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
