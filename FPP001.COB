@@ -17,11 +17,27 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO1
                     ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES
-                    FILE STATUS  IS ST-ERRO.							
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------ARQUIVO DE NIVEL HIERARQUICO----------------
+           SELECT ARQNIV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-NIV.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA-F
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------ARQUIVO DA EMPRESA--------------------------
+           SELECT ARQEMPR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODEMPR
+                    FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-      *---------------------ARQUIVO DO DEPARTAMENTO--------------------	   
+      *---------------------ARQUIVO DO DEPARTAMENTO--------------------
        FD ARQDEP
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQDEP.DAT".
@@ -30,6 +46,39 @@
            03 DENOMINACAO     PIC X(25).
            03 HIERARQUIA      PIC 9(02).
            03 STATUS1         PIC X(01).
+           03 CODEMPRESA      PIC 9(03).
+      *---------------------ARQUIVO DE NIVEL HIERARQUICO----------------
+       FD ARQNIV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQNIV.DAT".
+       01 REGNIV.
+           03 CODNIV          PIC 9(02).
+           03 DESCNIV         PIC X(25).
+      *---------------------ARQUIVO DO FUNCIONARIO----------------------
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA-F         PIC 9(06).
+           03 FILLER          PIC X(30).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC X(01).
+           03 CODPTO-F        PIC 9(03).
+           03 FILLER          PIC 9(03).
+           03 FILLER          PIC 9(02).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC 9(01).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC 9(04).
+           03 FILLER          PIC X(12).
+           03 FILLER          PIC X(01).
+      *---------------------ARQUIVO DA EMPRESA--------------------------
+       FD ARQEMPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPR.DAT".
+       01 REGEMPR.
+           03 CODEMPR         PIC 9(03).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -39,17 +88,23 @@
 	   01 OPCAO              PIC 9(02) VALUE ZEROS.
        01 W-SEL              PIC 9(01) VALUE ZEROS.	   
        01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-ERRO-NIV        PIC X(02) VALUE "00".
        01 MENS               PIC X(50) VALUE SPACES.
        01 LIMPA              PIC X(50) VALUE SPACES.
        01 W-PROGR            PIC X(07) VALUE SPACES.
        01 AUX                PIC 9(02) VALUE ZEROS.
-       01 TXTAPLICACAO       PIC X(25) VALUE SPACES.	   	   
-	   01 DISAUX             PIC X(25) VALUE SPACES.	   
+       01 AUX-HIER           PIC 9(02) VALUE ZEROS.
+       01 LINHA-HIER         PIC 9(02) VALUE ZEROS.
+       01 W-LINHA-COD        PIC 9(02) VALUE ZEROS.
+       01 W-LINHA-DESC       PIC X(25) VALUE SPACES.
+       01 W-TEM-FUNC         PIC X(01) VALUE "N".
+       01 TXTAPLICACAO       PIC X(25) VALUE SPACES.
+	   01 DISAUX             PIC X(25) VALUE SPACES.
       *-----------------------------------------------------------------
 
 	   01 TABAPLICACAO.
-	      03 TBAPLICACAO  PIC X(25) OCCURS 10 TIMES.	  
-	  
+	      03 TBAPLICACAO  PIC X(25) OCCURS 20 TIMES.
+
        01 TABELA-STATUS.
           03 FILLER     PIC X(13) VALUE "AATIVA".
 		  03 FILLER     PIC X(13) VALUE "SSUSPENSA".
@@ -78,10 +133,12 @@
                VALUE  "            DENOMINACAO:".
 		   05  LINE 09  COLUMN 01
 		       VALUE  "            NIVEL HIERARQUICO:".
-           05  LINE 11  COLUMN 01 
-               VALUE  "            STATUS :".           
-		   05  LINE 23  COLUMN 01 
-               VALUE  " MENSAGEM :".			   
+           05  LINE 11  COLUMN 01
+               VALUE  "            STATUS :".
+		   05  LINE 12  COLUMN 01
+               VALUE  "            EMPRESA:".
+		   05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
            05  TCODIGO
                LINE 05  COLUMN 26  PIC 9(03)
                USING  CODIGO1.
@@ -99,31 +156,12 @@
 			   USING STATUS1.
 		   05  TSTATUS2
 		       LINE 11  COLUMN 29  PIC X(11)
-			   USING TXT2.			
-
+			   USING TXT2.
+           05  TCODEMPRESA
+               LINE 12  COLUMN 22  PIC 9(03)
+               USING  CODEMPRESA.
 
 
-       01  TELA-HIERARQUIA.
-           05  LINE 13  COLUMN 50
-		       VALUE  "1-CONSELHO CONSULTIVO".
-           05  LINE 14  COLUMN 50
-		       VALUE  "2-CONSELHO FISCA".
-           05  LINE 15  COLUMN 50
-		       VALUE  "3-PRESIDENCIA".
-           05  LINE 16  COLUMN 50
-		       VALUE  "4-DIRETORIA ADMINISTRATIVA". 
-           05  LINE 17  COLUMN 50
-		       VALUE  "5-DIRETORIA INDUSTRIAL".
-           05  LINE 18  COLUMN 50
-		       VALUE  "6-DIRETORIA COMERCIAL".
-           05  LINE 19  COLUMN 50
-		       VALUE  "7-DIRETORIA MARKETING".
-           05  LINE 20  COLUMN 50
-		       VALUE  "8-DIRETORIA JURIDICA". 
-           05  LINE 21  COLUMN 50
-		       VALUE  "9-CONSULTORIA". 
-           05  LINE 22  COLUMN 50
-		       VALUE  "      ". 	
 
        01  TELA-STATUS.
            05  LINE 13  COLUMN 50
@@ -136,25 +174,17 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "CONSELHO CONSULTIVO"       TO TBAPLICACAO(01)
-           MOVE "CONSELHO FISCAL"           TO TBAPLICACAO(02)
-           MOVE "PRESIDENCIA"               TO TBAPLICACAO(03)
-           MOVE "DIRETORIA ADMINISTRATIVA"  TO TBAPLICACAO(04)
-           MOVE "DIRETORIA INDUSTRIAL"      TO TBAPLICACAO(05)
-           MOVE "DIRETORIA COMERCIAL"       TO TBAPLICACAO(06)
-           MOVE "DIRETORIA MARKETING"       TO TBAPLICACAO(07)
-           MOVE "DIRETORIA JURIDICA"        TO TBAPLICACAO(08)
-           MOVE "CONSULTORIA"               TO TBAPLICACAO(09).	   
-	   
+           PERFORM LOAD-TABAPLICACAO.
 
        CREATE-FILES.
-	       PERFORM I-O-ARQDEP.	   
+	       PERFORM I-O-ARQDEP.
       *-----------------------------------------------------------------  
       *                   INICIALIZACAO DAS VARIAVEIS                  *
       *----------------------------------------------------------------- 	   
        R0.
                 MOVE ZEROS  TO CODIGO1 HIERARQUIA TXTAPLICACAO.
 				MOVE ZEROS  TO W-SEL.
+                MOVE ZEROS  TO CODEMPRESA CODEMPR.
                 MOVE SPACES TO DENOMINACAO STATUS1 TXT.
 
       *-----------------------------------------------------------------  
@@ -190,21 +220,56 @@
                    GO TO R2.  	
 
        R3.
-	       DISPLAY TELA-HIERARQUIA
+	       PERFORM R3-MOSTRA-HIER
            ACCEPT THIERARQUIA.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    DISPLAY TELA
                    GO TO R2.
-           IF HIERARQUIA = 0 OR HIERARQUIA < 1 OR HIERARQUIA > 9
-                 MOVE "*** DIGITE APENAS DE 1 ATE 9 ***" TO MENS
+           IF HIERARQUIA = 0 OR HIERARQUIA > 20
+                 MOVE "*** CODIGO DE HIERARQUIA INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+           IF TBAPLICACAO(HIERARQUIA) = SPACES
+                 MOVE "*** CODIGO DE HIERARQUIA INVALIDO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R3.	
+                 GO TO R3.
        R3A.
            MOVE TBAPLICACAO(HIERARQUIA) TO TXTAPLICACAO
            DISPLAY TDISAUX.
-           DISPLAY TELA. 
-	   
+           DISPLAY TELA.
+
+      *---------------[ ROTINA DE NIVEL HIERARQUICO ]-------------------
+       R3-MOSTRA-HIER.
+           MOVE 13 TO LINHA-HIER
+           MOVE 1  TO AUX-HIER
+           PERFORM R3-MOSTRA-HIER-1
+               UNTIL AUX-HIER > 20 OR LINHA-HIER > 21.
+
+       R3-MOSTRA-HIER-1.
+           IF TBAPLICACAO(AUX-HIER) NOT = SPACES
+               MOVE AUX-HIER TO W-LINHA-COD
+               MOVE TBAPLICACAO(AUX-HIER) TO W-LINHA-DESC
+               DISPLAY (LINHA-HIER, 50) W-LINHA-COD "-" W-LINHA-DESC
+               ADD 1 TO LINHA-HIER.
+           ADD 1 TO AUX-HIER.
+
+       LOAD-TABAPLICACAO.
+           MOVE SPACES TO TABAPLICACAO.
+           OPEN INPUT ARQNIV.
+           IF ST-ERRO-NIV = "00"
+               PERFORM LOAD-TABAPLICACAO-1 UNTIL ST-ERRO-NIV NOT = "00"
+               CLOSE ARQNIV
+           ELSE
+               OPEN OUTPUT ARQNIV
+               CLOSE ARQNIV.
+
+       LOAD-TABAPLICACAO-1.
+           READ ARQNIV.
+           IF ST-ERRO-NIV = "00"
+               IF CODNIV > 0 AND CODNIV <= 20
+                   MOVE DESCNIV TO TBAPLICACAO(CODNIV).
+
        R4.
 	       DISPLAY TELA-STATUS
            MOVE 1 TO AUX
@@ -228,13 +293,32 @@
                  GO TO R4
            ELSE
                DISPLAY TSTATUS2.
-			   DISPLAY TELA.	  
-	  
-   
-      *-----------------------------------------------------------------  
+			   DISPLAY TELA.
+
+      *---------------[ ROTINA DA EMPRESA DO DEPARTAMENTO ]--------------
+       R5.
+           ACCEPT TCODEMPRESA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R4.
+           IF CODEMPRESA = ZEROS
+              MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           MOVE CODEMPRESA TO CODEMPR.
+           PERFORM I-O-ARQEMPR.
+           READ ARQEMPR
+              INVALID KEY
+              MOVE "*** EMPRESA NAO CADASTRADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQEMPR
+              GO TO R5.
+           CLOSE ARQEMPR.
+
+      *-----------------------------------------------------------------
       *             ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO              *
       *-----------------------------------------------------------------
- 			
+
        SALVAR.
            MOVE "VOCE QUER GRAVAR OS DADOS? (S/N)" TO MENS
            DISPLAY (23, 12) MENS.
@@ -242,7 +326,7 @@
            MOVE SPACES TO MENS.
            DISPLAY (23, 12) MENS.
 
-           IF W-ACT = 01 GO TO R4.
+           IF W-ACT = 01 GO TO R5.
 
            IF W-OPCAO = "S" or "s"
 			   PERFORM WRITE-ARQDEP
@@ -252,19 +336,41 @@
 
       *
        DELETAR.
+           PERFORM CHECK-FUNC-DEPARTAMENTO.
+           IF W-TEM-FUNC = "S"
+               MOVE "*** EXISTEM FUNCIONARIOS NO DPTO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R0.
+
            MOVE "VOCE QUER EXCLUIR OS DADOS? (S/N)" TO MENS
-           DISPLAY (23 12) MENS.
+           DISPLAY (23, 12) MENS.
            ACCEPT W-OPCAO.
            MOVE SPACES TO MENS.
            DISPLAY (23, 12) MENS.
 
-           IF W-ACT = 01 GO TO R4.
+           IF W-ACT = 01 GO TO R5.
 
            IF W-OPCAO = "S" or "s"
                PERFORM DELETE-ARQDEP
                GO TO R0
            ELSE IF W-OPCAO = "N" or "n" NEXT SENTENCE
            ELSE PERFORM ERROR-VALID GO TO DELETAR.
+      *---------------[ ROTINA DE VERIFICACAO REFERENCIAL ]-------------
+       CHECK-FUNC-DEPARTAMENTO.
+           MOVE "N" TO W-TEM-FUNC.
+           OPEN INPUT ARQFUNC.
+           IF ST-ERRO = "00"
+               MOVE ZEROS TO CHAPA-F
+               START ARQFUNC KEY IS NOT LESS CHAPA-F
+               PERFORM CHECK-FUNC-DEPARTAMENTO-1
+                   UNTIL ST-ERRO NOT = "00" OR W-TEM-FUNC = "S"
+               CLOSE ARQFUNC.
+
+       CHECK-FUNC-DEPARTAMENTO-1.
+           READ ARQFUNC NEXT.
+           IF ST-ERRO = "00"
+               IF CODPTO-F = CODIGO1
+                   MOVE "S" TO W-TEM-FUNC.
       * 
        ACE-001.
                 DISPLAY (23, 12)
@@ -341,6 +447,18 @@
 			    ELSE 
 				    PERFORM ERROR-FILE-NOT-OPENED
 					GO TO ROT-FIM.
+
+       I-O-ARQEMPR.
+           OPEN INPUT ARQEMPR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQEMPR
+                 CLOSE ARQEMPR
+                 PERFORM LOG-FILE-CREATED
+                 GO TO I-O-ARQEMPR
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
       *---------------------[ ROTINA DE VERIFICACAO ]---------------------
        CHECK-WRITE.
            IF ST-ERRO = "00" OR "02" 
