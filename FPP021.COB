@@ -0,0 +1,348 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP021.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *              CADASTRO DE CEP                *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DE CEP-------------------------------
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    ALTERNATE RECORD KEY IS CHAVE2 = NUMERO CEP
+                                       WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DE CEP-------------------------------
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP             PIC 9(08).
+           03 NUMERO          PIC 9(04).
+           03 COMPLEMENTO     PIC X(12).
+           03 LOGRADOURO      PIC X(30).
+           03 BAIRRO          PIC X(20).
+           03 CIDADE          PIC X(20).
+           03 UF              PIC X(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT             PIC 9(04) VALUE ZEROS.
+       77 W-ACT              PIC 9(02) VALUE ZEROS.
+       01 W-OPCAO            PIC X(01) VALUE SPACES.
+       01 W-SEL              PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO            PIC X(02) VALUE "00".
+       01 MENS               PIC X(50) VALUE SPACES.
+       01 LIMPA              PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               SISTEMA DE CADASTRO DE CEP".
+           05  LINE 05  COLUMN 01
+               VALUE  "            CEP:".
+           05  LINE 07  COLUMN 01
+               VALUE  "            NUMERO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "            COMPLEMENTO:".
+           05  LINE 11  COLUMN 01
+               VALUE  "            LOGRADOURO:".
+           05  LINE 13  COLUMN 01
+               VALUE  "            BAIRRO:".
+           05  LINE 15  COLUMN 01
+               VALUE  "            CIDADE:".
+           05  LINE 17  COLUMN 01
+               VALUE  "            UF:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCEP
+               LINE 05  COLUMN 20  PIC 9(08)
+               USING  CEP.
+           05  TNUMERO
+               LINE 07  COLUMN 20  PIC 9(04)
+               USING  NUMERO.
+           05  TCOMPLEMENTO
+               LINE 09  COLUMN 26  PIC X(12)
+               USING  COMPLEMENTO.
+           05  TLOGRADOURO
+               LINE 11  COLUMN 25  PIC X(30)
+               USING  LOGRADOURO.
+           05  TBAIRRO
+               LINE 13  COLUMN 21  PIC X(20)
+               USING  BAIRRO.
+           05  TCIDADE
+               LINE 15  COLUMN 21  PIC X(20)
+               USING  CIDADE.
+           05  TUF
+               LINE 17  COLUMN 16  PIC X(02)
+               USING  UF.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       CREATE-FILES.
+           PERFORM I-O-CADCEP.
+      *-----------------------------------------------------------------
+      *                   INICIALIZACAO DAS VARIAVEIS                  *
+      *-----------------------------------------------------------------
+       R0.
+           MOVE ZEROS  TO CEP NUMERO.
+           MOVE ZEROS  TO W-SEL.
+           MOVE SPACES TO COMPLEMENTO LOGRADOURO BAIRRO CIDADE UF.
+           DISPLAY TELA.
+
+       R1.
+           ACCEPT TCEP.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CEP = ZEROS
+              PERFORM ERROR-EMPTY
+              GO TO R1.
+           IF W-SEL = 1
+              GO TO R2.
+
+           PERFORM READ-CADCEP.
+           IF ST-ERRO = "00"
+              MOVE "*** CEP JA CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ACE-001.
+
+       R2.
+           ACCEPT TNUMERO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R1.
+
+       R3.
+           ACCEPT TCOMPLEMENTO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R2.
+           IF COMPLEMENTO = SPACES
+              PERFORM ERROR-EMPTY
+              GO TO R3.
+
+       R4.
+           ACCEPT TLOGRADOURO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R3.
+           IF LOGRADOURO = SPACES
+              PERFORM ERROR-EMPTY
+              GO TO R4.
+
+       R5.
+           ACCEPT TBAIRRO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R4.
+           IF BAIRRO = SPACES
+              PERFORM ERROR-EMPTY
+              GO TO R5.
+
+       R6.
+           ACCEPT TCIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R5.
+           IF CIDADE = SPACES
+              PERFORM ERROR-EMPTY
+              GO TO R6.
+
+       R7.
+           ACCEPT TUF.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R6.
+           IF UF = SPACES
+              PERFORM ERROR-EMPTY
+              GO TO R7.
+
+      *-----------------------------------------------------------------
+      *             ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO              *
+      *-----------------------------------------------------------------
+       SALVAR.
+           MOVE "VOCE QUER GRAVAR OS DADOS? (S/N)" TO MENS
+           DISPLAY (23, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (23, 12) MENS.
+
+           IF W-ACT = 01 GO TO R7.
+
+           IF W-OPCAO = "S" OR "s"
+              PERFORM WRITE-CADCEP
+           ELSE IF W-OPCAO = "N" OR "n" GO TO R0
+           ELSE PERFORM ERROR-VALID GO TO SALVAR.
+           GO TO R0.
+      *
+       DELETAR.
+           MOVE "VOCE QUER EXCLUIR OS DADOS? (S/N)" TO MENS
+           DISPLAY (23, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (23, 12) MENS.
+
+           IF W-ACT = 01 GO TO R7.
+
+           IF W-OPCAO = "S" OR "s"
+              PERFORM DELETE-CADCEP
+              GO TO R0
+           ELSE IF W-OPCAO = "N" OR "n" NEXT SENTENCE
+           ELSE PERFORM ERROR-VALID GO TO DELETAR.
+      *
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R0
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 DISPLAY TELA
+                 GO TO R2
+              ELSE
+                 IF W-OPCAO = "E"
+                    GO TO DELETAR.
+      *
+      *---------------------[ ROTINA DE MENSAGEM ]---------------------
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-EMPTY.
+           MOVE " ESPACO NAO PODE FICAR EM BRANCO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-SAVED.
+           MOVE "DADOS NAO GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-FOUND.
+           MOVE "DADOS NAO ENCONTRADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-READED.
+           MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-DELETED.
+           MOVE "DADOS NAO DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-FILE-CREATED.
+           MOVE "ARQUIVO CRIADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-SAVED.
+           MOVE "DADOS GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-DELETED.
+           MOVE "DADOS DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *---------------------[ ROTINA DE ABERTURA ]---------------------
+       I-O-CADCEP.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCEP
+                 CLOSE CADCEP
+                 PERFORM LOG-FILE-CREATED
+                 GO TO I-O-CADCEP
+              ELSE
+                 IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXECUTADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                 ELSE
+                    PERFORM ERROR-FILE-NOT-OPENED
+                    GO TO ROT-FIM.
+      *---------------------[ ROTINA DE VERIFICACAO ]---------------------
+       CHECK-WRITE.
+           IF ST-ERRO = "00" OR "02"
+              PERFORM LOG-DATA-SAVED
+           ELSE
+              PERFORM ERROR-DATA-NOT-SAVED
+              GO TO ROT-FIM.
+
+       CHECK-READ.
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TELA
+           ELSE
+              PERFORM ERROR-FILE-NOT-READED
+              GO TO ROT-FIM.
+
+       CHECK-DELETE.
+           IF ST-ERRO = "00"
+              PERFORM LOG-DATA-DELETED
+           ELSE
+              PERFORM ERROR-DATA-NOT-DELETED
+              GO TO ROT-FIM.
+      *---------------------[ ROTINA DE ESCRITA ]----------------------
+       WRITE-CADCEP.
+           WRITE REGCEP.
+           IF ST-ERRO = "00" OR "02"
+              PERFORM LOG-DATA-SAVED
+           ELSE IF
+              ST-ERRO = "22"
+              PERFORM REWRITE-CADCEP
+           ELSE PERFORM ERROR-DATA-NOT-SAVED
+              GO TO ROT-FIM.
+      *---------------------[ ROTINA DE REESCRITA ]---------------------
+       REWRITE-CADCEP.
+           REWRITE REGCEP.
+           PERFORM CHECK-WRITE.
+      *---------------------[ ROTINA DE LEITURA ]-----------------------
+       READ-CADCEP.
+           READ CADCEP.
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TELA
+           ELSE
+              CONTINUE.
+      *--------------------[ ROTINA DE EXCLUSAO ]----------------------
+       DELETE-CADCEP.
+           DELETE CADCEP RECORD.
+           PERFORM CHECK-DELETE.
+
+      *-----------------------[ ROTINA DE FIM ]------------------------
+       ROT-FIM.
+           CLOSE CADCEP
+           STOP RUN.
+           EXIT PROGRAM.
+      ************************************************************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
