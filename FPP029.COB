@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP029.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *           ARQUIVO DE DEPENDENTES            *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO DEPENDENTE----------------------
+           SELECT ARQDEPE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEPEN-KEY
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------GERAR ARQUIVO DEPENDENTE-------------------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------CADASTRO DO NOME DA EMPRESA----------------
+           SELECT ARQEMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO DEPENDENTE----------------------
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 DEPEN-KEY.
+            05 DEPEN-CHAPA        PIC 9(06).
+            05 DEPEN-SEQ          PIC 9(02).
+           03 NOME                PIC X(30).
+           03 PARENTESCO          PIC 9(02).
+           03 DEPEN-DATANASC      PIC 9(08).
+           03 DTNASCIMENTO REDEFINES DEPEN-DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 STATUS1      PIC X(20).
+      *---------------------GERAR ARQUIVO DEPENDENTE-------------------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
+      *---------------------CADASTRO DO NOME DA EMPRESA----------------
+       FD ARQEMPRESA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPRESA.DAT".
+       01 REGEMPRESA    PIC X(032).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-NOME-EMPRESA PIC X(032) VALUE "EMPRESA FATEC - ZL".
+       01 W-TX-NOME.
+           05 FILLER       PIC X(10) VALUE "ARQUIVO17_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+      *
+
+       01  CAB1.
+           05  CAB-EMPRESA-C          PIC X(032).
+           05  FILLER                 PIC X(025) VALUE
+           "***  GERANDO ARQUIVO  ***".
+           05  FILLER                 PIC X(019) VALUE
+           "       PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+
+
+       01  CAB2.
+           05  FILLER                 PIC X(037) VALUE
+           "CHAPA  SEQ NOME DO DEPENDENTE     P".
+           05  FILLER                 PIC X(037) VALUE
+           "AR NASCIMENTO STATUS".
+
+       01  CAB3.
+           05  FILLER                 PIC X(037) VALUE
+           "------ --- ------------------------ -".
+           05  FILLER                 PIC X(037) VALUE
+           "-- ---------- --------------------".
+
+       01  DET.
+           05  1TX  VALUE ZEROS  PIC 9(06).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  2TX  VALUE ZEROS  PIC 99.
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  3TX  VALUE SPACES PIC X(30).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  4TX  VALUE ZEROS PIC 99.
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  5TX  VALUE ZEROS PIC 99/99/9999.
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  6TX  VALUE SPACES PIC X(20).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " FPP003 PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO NOME STATUS1.
+                MOVE ZEROS  TO DEPEN-KEY PARENTESCO DEPEN-DATANASC.
+                MOVE ZEROS  TO W-SEL.
+                ACCEPT W-TX-DATA FROM DATE YYYYMMDD.
+                PERFORM LOAD-EMPRESA.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT TX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE ARQTX FROM CAB1.
+           MOVE SPACES TO ARQTX
+           WRITE ARQTX.
+           WRITE ARQTX FROM CAB2.
+           WRITE ARQTX FROM CAB3.
+      *
+       LER-DEPE01.
+                READ ARQDEPE NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE SPACES TO ARQTX
+                      WRITE ARQTX
+                      MOVE CONLIN1 TO TOTREG
+                      WRITE ARQTX FROM LINTOT
+                      MOVE "*** FIM ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA "   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+           MOVE DEPEN-CHAPA      TO 1TX.
+           MOVE DEPEN-SEQ        TO 2TX.
+           MOVE NOME             TO 3TX.
+           MOVE PARENTESCO       TO 4TX.
+           MOVE DEPEN-DATANASC   TO 5TX.
+           MOVE STATUS1          TO 6TX.
+
+       INC-WR1.
+           WRITE ARQTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO17"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                ADD 1 TO CONLIN CONLIN1
+                DISPLAY (20, 40) CONLIN1
+                DISPLAY (20, 50) 1TX
+                IF CONLIN < 34
+                      GO TO LER-DEPE01
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      GO TO ROT-CABEC.
+      *
+      **********************
+      * ROTINA DE EMPRESA  *
+      **********************
+       LOAD-EMPRESA.
+           OPEN INPUT ARQEMPRESA.
+           IF ST-ERRO = "00"
+               READ ARQEMPRESA
+               IF ST-ERRO = "00"
+                   MOVE REGEMPRESA TO W-NOME-EMPRESA
+               CLOSE ARQEMPRESA.
+           MOVE "00"           TO ST-ERRO.
+           MOVE W-NOME-EMPRESA TO CAB-EMPRESA-C.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQDEPE TX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
