@@ -18,11 +18,19 @@
                     RECORD KEY   IS CODIGO
                     ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES
                     FILE STATUS  IS ST-ERRO.
-      *---------------------GERAR ARQUIVO CARGO------------- 					
+      *---------------------GERAR ARQUIVO CARGO-------------
            SELECT TX ASSIGN TO DISK
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+      *---------------------CADASTRO DO NOME DA EMPRESA-------------
+           SELECT ARQEMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------EXPORTACAO CSV DO CARGO------------------
+           SELECT CSVX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -37,11 +45,24 @@
            03 TIPOSALARIO     PIC X(01).
 		   03 SALARIOBASE     PIC 9(06)V99.
            03 STATUS1         PIC X(01).
+           03 MULT-HORAS      PIC 9(03).
+           03 MULT-DIAS       PIC 9(03).
+           03 CODEMPRESA      PIC 9(03).
       *---------------------GERAR ARQUIVO CARGO-------------
        FD TX
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQUIVO1.DOC".
+               VALUE OF FILE-ID IS W-TX-NOME.
        01 ARQTX    PIC X(100).
+      *---------------------CADASTRO DO NOME DA EMPRESA-------------
+       FD ARQEMPRESA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPRESA.DAT".
+       01 REGEMPRESA    PIC X(032).
+      *---------------------EXPORTACAO CSV DO CARGO------------------
+       FD CSVX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-CSV-NOME.
+       01 ARQCSV PIC X(100).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
@@ -54,11 +75,40 @@
        01 CONLIN     PIC 9(03) VALUE ZEROS.
        01 CONLIN1    PIC 9(04) VALUE ZEROS.
        01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-NOME-EMPRESA PIC X(032) VALUE "EMPRESA FATEC - ZL".
+       01 W-TX-NOME.
+           05 FILLER       PIC X(09) VALUE "ARQUIVO1_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-CSV-NOME.
+           05 FILLER       PIC X(10) VALUE "ARQUIVO18_".
+           05 W-CSV-DATA   PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".CSV".
+       01 W-CSVOPT       PIC X(01) VALUE SPACES.
+       77 W-CODEMPRESA-FILTRO PIC 9(03) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       01 CSV-CAB              PIC X(60) VALUE
+          "CODIGO,DENOMINACAO,TIPO,SALARIO,STATUS,MULT-HORAS,MULT-DIAS".
+       01 CSV-DET.
+           03 CSV-COD          PIC ZZ9.
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-DENOM        PIC X(25).
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-TIPO         PIC X(01).
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-SALARIO      PIC ZZZZZ9.99.
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-STATUS       PIC X(01).
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-MULTH        PIC ZZ9.
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-MULTD        PIC ZZ9.
       *
 
        01  CAB1.
-           05  FILLER                 PIC X(057) VALUE
-           "﻿FATEC - ZONA LESTE       ***  GERANDO ARQUIVO  ***".
+           05  CAB-EMPRESA-C          PIC X(032).
+           05  FILLER                 PIC X(025) VALUE
+           "***  GERANDO ARQUIVO  ***".
            05  FILLER                 PIC X(019) VALUE
            "       PAG. : ".
            05  NUMPAG   VALUE ZEROS  PIC 999.
@@ -108,16 +158,32 @@
                VALUE  "                *** CONVERSAO DE ARQUIVO".
            05  LINE 02  COLUMN 41 
                VALUE  " FPP002 PARA TXT ***".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "                         CONFIRMA IMPRES".
-           05  LINE 12  COLUMN 41 
+           05  LINE 12  COLUMN 41
                VALUE  "SAO (S ou N ) :".
-           05  LINE 24  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "                     EXPORTAR TAMBEM PAR".
+           05  LINE 14  COLUMN 41
+               VALUE  "A CSV (S ou N ) :".
+           05  LINE 16  COLUMN 01
+               VALUE  "                         EMPRESA (000=T".
+           05  LINE 16  COLUMN 41
+               VALUE  "ODAS) :".
+           05  LINE 24  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TW-OPCAO
                LINE 12  COLUMN 57  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
+           05  TW-CSVOPT
+               LINE 14  COLUMN 60  PIC X(01)
+               USING  W-CSVOPT
+               HIGHLIGHT.
+           05  TCODEMPRESA-FILTRO
+               LINE 16  COLUMN 48  PIC 9(03)
+               USING  W-CODEMPRESA-FILTRO
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -128,6 +194,9 @@
                 MOVE SPACES TO TIPOSALARIO. 
                 MOVE ZEROS  TO CODIGO SALARIOBASE.
 				MOVE ZEROS  TO W-SEL.
+                ACCEPT W-TX-DATA FROM DATE YYYYMMDD.
+                MOVE W-TX-DATA TO W-CSV-DATA.
+                PERFORM LOAD-EMPRESA.
                 DISPLAY TELA.
        INC-OPC.
                 ACCEPT TW-OPCAO
@@ -139,6 +208,14 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+       INC-OPC2.
+                ACCEPT TW-CSVOPT
+                IF W-CSVOPT NOT = "S" AND "s" AND "N" AND "n"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC2.
+       INC-OPC3.
+                ACCEPT TCODEMPRESA-FILTRO.
       *
        INC-OP0.
            OPEN INPUT ARQCARG
@@ -175,9 +252,11 @@
                       MOVE SPACES TO ARQTX
                       WRITE ARQTX
                       MOVE CONLIN1 TO TOTREG
-                      WRITE ARQTX FROM LINTOT                     
+                      WRITE ARQTX FROM LINTOT
                       MOVE "*** FIM ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      IF W-CSVOPT = "S" OR "s"
+                         PERFORM EXPORT-CSV THRU EXPORT-CSV-1
                       GO TO ROT-FIM
                    ELSE
                       MOVE "ERRO NA LEITURA "   TO MENS
@@ -185,6 +264,9 @@
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
+           IF W-CODEMPRESA-FILTRO NOT = ZEROS
+               AND CODEMPRESA NOT = W-CODEMPRESA-FILTRO
+               GO TO LER-CEP01.
        INC-003.
            MOVE CODIGO       TO 1TX.
            MOVE DENOMINACAO  TO 2TX.
@@ -210,6 +292,49 @@
                       GO TO ROT-CABEC.
       *
       **********************
+      * ROTINA DE EXPORTACAO CSV *
+      **********************
+       EXPORT-CSV.
+           CLOSE ARQCARG.
+           OPEN OUTPUT CSVX.
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO18" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO EXPORT-CSV-1.
+           WRITE ARQCSV FROM CSV-CAB.
+           OPEN INPUT ARQCARG.
+       EXPORT-CSV-LOOP.
+           READ ARQCARG NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO EXPORT-CSV-1.
+           MOVE CODIGO      TO CSV-COD
+           MOVE DENOMINACAO TO CSV-DENOM
+           MOVE TIPOSALARIO TO CSV-TIPO
+           MOVE SALARIOBASE TO CSV-SALARIO
+           MOVE STATUS1     TO CSV-STATUS
+           MOVE MULT-HORAS  TO CSV-MULTH
+           MOVE MULT-DIAS   TO CSV-MULTD
+           WRITE ARQCSV FROM CSV-DET
+           GO TO EXPORT-CSV-LOOP.
+       EXPORT-CSV-1.
+           CLOSE CSVX ARQCARG.
+           MOVE "*** LISTAGEM EXPORTADA PARA ARQUIVO18.CSV ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE EMPRESA  *
+      **********************
+       LOAD-EMPRESA.
+           OPEN INPUT ARQEMPRESA.
+           IF ST-ERRO = "00"
+               READ ARQEMPRESA
+               IF ST-ERRO = "00"
+                   MOVE REGEMPRESA TO W-NOME-EMPRESA
+               CLOSE ARQEMPRESA.
+           MOVE "00"           TO ST-ERRO.
+           MOVE W-NOME-EMPRESA TO CAB-EMPRESA-C.
+      *
+      **********************
       * ROTINA DE FIM      *
       **********************
        ROT-FIM.
