@@ -0,0 +1,418 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP030.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *   RELATORIO DE CONSISTENCIA DOS CADASTROS    *
+      ***********************************************
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA-F
+                      FILE STATUS IS ST-ERRO.
+      *---------------------ARQUIVO DE DEPARTAMENTOS---------------
+           SELECT ARQDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CODIGO1
+                      FILE STATUS IS ST-ERRO.
+      *---------------------ARQUIVO DE CARGOS-----------------------
+           SELECT ARQCARG ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CODIGO
+                      FILE STATUS IS ST-ERRO.
+      *---------------------ARQUIVO DE DEPENDENTES-------------------
+           SELECT ARQDEPE ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS DEPEN-KEY
+                      FILE STATUS IS ST-ERRO.
+      *---------------------GERAR RELATORIO DE CONSISTENCIA----------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------CADASTRO DO NOME DA EMPRESA-----------
+           SELECT ARQEMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA-F         PIC 9(06).
+           03 NOME-F          PIC X(30).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC X(01).
+           03 CODPTO-F        PIC 9(03).
+           03 CODCARG-F       PIC 9(03).
+           03 FILLER          PIC 9(02).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC 9(01).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC 9(04).
+           03 FILLER          PIC X(12).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC 9(11).
+           03 FILLER          PIC X(12).
+           03 FILLER          PIC 9(11).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC 9(02).
+           03 FILLER          PIC 9(03).
+           03 FILLER          PIC 9(05).
+           03 FILLER          PIC X(12).
+           03 FILLER          PIC 9(04)V99.
+           03 FILLER          PIC 9(04)V99.
+      *---------------------ARQUIVO DE DEPARTAMENTOS---------------
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+           03 CODIGO1         PIC 9(03).
+           03 FILLER          PIC X(25).
+           03 FILLER          PIC 9(02).
+           03 FILLER          PIC X(01).
+      *---------------------ARQUIVO DE CARGOS------------------------
+       FD ARQCARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+           03 CODIGO          PIC 9(03).
+           03 FILLER          PIC X(25).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC 9(06)V99.
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC 9(03).
+           03 FILLER          PIC 9(03).
+      *---------------------ARQUIVO DE DEPENDENTES--------------------
+       FD ARQDEPE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 DEPEN-KEY.
+            05 DEPEN-CHAPA        PIC 9(06).
+            05 DEPEN-SEQ          PIC 9(02).
+           03 NOME                PIC X(30).
+           03 FILLER               PIC 9(02).
+           03 FILLER               PIC 9(08).
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC X(20).
+      *---------------------GERAR RELATORIO DE CONSISTENCIA-----------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
+      *---------------------CADASTRO DO NOME DA EMPRESA-----------
+       FD ARQEMPRESA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPRESA.DAT".
+       01 REGEMPRESA    PIC X(032).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TEM-DEPE PIC X(01) VALUE "S".
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-TOTPTO   PIC 9(04) VALUE ZEROS.
+       01 W-TOTCARG  PIC 9(04) VALUE ZEROS.
+       01 W-TOTDEPE  PIC 9(04) VALUE ZEROS.
+       01 W-NOME-EMPRESA PIC X(032) VALUE "EMPRESA FATEC - ZL".
+       01 W-TX-NOME.
+           05 FILLER       PIC X(10) VALUE "ARQUIVO19_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+      *
+       01  CAB1.
+           05  CAB-EMPRESA            PIC X(022).
+           05  FILLER                 PIC X(025) VALUE
+           "***CONSISTENCIA CADASTROS".
+           05  FILLER                 PIC X(008) VALUE
+           "PAGINA:".
+           05  NUMPAG   VALUE ZEROS  PIC Z99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(037) VALUE
+           "CHAPA  CODIGO                      ".
+           05  FILLER                 PIC X(036) VALUE
+           "INCONSISTENCIA                     ".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+
+       01  DET.
+           05  D-CHAPA    PIC 999999 VALUE ZEROS.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  D-CODREF   PIC 999 VALUE ZEROS.
+           05  FILLER          PIC X(06) VALUE SPACES.
+           05  D-INCONSISTENCIA PIC X(45) VALUE SPACES.
+
+       01  LINTOTAIS.
+           05  FILLER                 PIC X(045) VALUE
+           "***DEPARTAMENTO INEXISTENTE...............: ".
+           05  TOTPTO     VALUE ZEROS  PIC ZZZ9.
+
+       01  LINTOT2.
+           05  FILLER                 PIC X(045) VALUE
+           "***CARGO INEXISTENTE.......................: ".
+           05  TOTCARG    VALUE ZEROS  PIC ZZZ9.
+
+       01  LINTOT3.
+           05  FILLER                 PIC X(045) VALUE
+           "***DEPENDENTE ORFAO (SEM FUNCIONARIO)......: ".
+           05  TOTDEPE    VALUE ZEROS  PIC ZZZ9.
+
+       01  LINHABR                    PIC X(100) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          *** CONSISTENCIA DOS CADASTRO".
+           05  LINE 02  COLUMN 41
+               VALUE  "S MESTRES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                ACCEPT W-TX-DATA FROM DATE YYYYMMDD
+                PERFORM LOAD-EMPRESA
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO FUNCIONARIOS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNCIONARIOS"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "* ARQUIVO DEPARTAMENTOS NAO EXISTE *"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT ARQCARG
+           IF ST-ERRO NOT = "00"
+                      MOVE "* ARQUIVO CARGOS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "N" TO W-TEM-DEPE
+               ELSE
+                      MOVE "* ERRO NA ABERTURA DO ARQUIVO DEPENDENTES"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT TX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO19" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE ARQTX FROM CAB1.
+           WRITE ARQTX FROM CAB3.
+           MOVE SPACES TO ARQTX
+           WRITE ARQTX FROM CAB2.
+           WRITE ARQTX FROM CAB3.
+
+      *---------[ 1a PASSADA: FUNCIONARIOS x DEPARTAMENTO / CARGO ]-----
+       LER-FUNC.
+                READ ARQFUNC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO INI-PASSADA-2
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+           MOVE CODPTO-F TO CODIGO1
+           READ ARQDEP
+               INVALID KEY
+                   MOVE CHAPA-F   TO D-CHAPA
+                   MOVE CODPTO-F  TO D-CODREF
+                   MOVE "DEPARTAMENTO DO FUNCIONARIO NAO CADASTRADO"
+                                                  TO D-INCONSISTENCIA
+                   PERFORM INC-WR1
+                   ADD 1 TO W-TOTPTO
+               NOT INVALID KEY
+                   NEXT SENTENCE.
+      *
+           MOVE CODCARG-F TO CODIGO
+           READ ARQCARG
+               INVALID KEY
+                   MOVE CHAPA-F   TO D-CHAPA
+                   MOVE CODCARG-F TO D-CODREF
+                   MOVE "CARGO DO FUNCIONARIO NAO CADASTRADO"
+                                                  TO D-INCONSISTENCIA
+                   PERFORM INC-WR1
+                   ADD 1 TO W-TOTCARG
+               NOT INVALID KEY
+                   NEXT SENTENCE.
+           GO TO LER-FUNC.
+
+      *---------[ 2a PASSADA: DEPENDENTES x FUNCIONARIO ]---------------
+       INI-PASSADA-2.
+           IF W-TEM-DEPE = "N"
+                   GO TO FIM-RELATORIO.
+      *
+       LER-DEPE.
+                READ ARQDEPE NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO FIM-RELATORIO
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQDEPE"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           MOVE DEPEN-CHAPA TO CHAPA-F
+           READ ARQFUNC
+               INVALID KEY
+                   MOVE DEPEN-CHAPA TO D-CHAPA
+                   MOVE ZEROS       TO D-CODREF
+                   MOVE "DEPENDENTE SEM FUNCIONARIO CORRESPONDENTE"
+                                                  TO D-INCONSISTENCIA
+                   PERFORM INC-WR1
+                   ADD 1 TO W-TOTDEPE
+               NOT INVALID KEY
+                   NEXT SENTENCE.
+           GO TO LER-DEPE.
+
+       FIM-RELATORIO.
+           WRITE ARQTX FROM LINHABR.
+           MOVE W-TOTPTO  TO TOTPTO.
+           WRITE ARQTX FROM LINTOTAIS.
+           MOVE W-TOTCARG TO TOTCARG.
+           WRITE ARQTX FROM LINTOT2.
+           MOVE W-TOTDEPE TO TOTDEPE.
+           WRITE ARQTX FROM LINTOT3.
+           MOVE "*** VERIFICACAO DE CONSISTENCIA CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       INC-WR1.
+           WRITE ARQTX FROM DET
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO19" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                ADD 1 TO CONLIN CONLIN1
+                DISPLAY (20, 40) CONLIN1
+                IF CONLIN < 34
+                      NEXT SENTENCE
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      WRITE ARQTX FROM LINHABR
+                      PERFORM ROT-CABEC.
+
+      *
+      **********************
+      * ROTINA DE EMPRESA  *
+      **********************
+       LOAD-EMPRESA.
+           OPEN INPUT ARQEMPRESA.
+           IF ST-ERRO = "00"
+               READ ARQEMPRESA
+               IF ST-ERRO = "00"
+                   MOVE REGEMPRESA TO W-NOME-EMPRESA
+               CLOSE ARQEMPRESA.
+           MOVE "00"           TO ST-ERRO.
+           MOVE W-NOME-EMPRESA TO CAB-EMPRESA.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQFUNC ARQDEP ARQCARG ARQDEPE TX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
