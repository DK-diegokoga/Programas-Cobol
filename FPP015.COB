@@ -27,10 +27,54 @@
                       FILE STATUS IS ST-ERRO
                       ALTERNATE RECORD KEY IS DENOMINACAO
                       WITH DUPLICATES.
-      *---------------------GERAR ARQUIVO FUNCIONARIO------------- 
+      *---------------------ARQUIVO DE PONTO (HORAS TRABALHADAS)---
+           SELECT ARQPONTO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS PONTO-KEY
+                      FILE STATUS IS ST-ERRO.
+      *---------------------GERAR ARQUIVO FUNCIONARIO-------------
            SELECT TARQFUNC ASSIGN TO DISK
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+      *---------------------TABELA DE FAIXAS DE IRRF---------------
+           SELECT ARQIRRF ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------TABELA DE FAIXAS DE INSS---------------
+           SELECT ARQINSS ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------GERAR RELATORIO DE FGTS----------------
+           SELECT TFGTS ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------GERAR HOLERITE POR FUNCIONARIO----------
+           SELECT THOL ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------GERAR ARQUIVO REMESSA CNAB--------------
+           SELECT TCNAB ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------PONTO DE CONTROLE DA FOLHA--------------
+           SELECT ARQCKPT ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------CADASTRO DO NOME DA EMPRESA-------------
+           SELECT ARQEMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------HISTORICO DA FOLHA (POR DATA)-----------
+           SELECT THIST ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------LOG DE FUNCIONARIOS PROCESSADOS---------
+           SELECT ARQPROC ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS PROC-CHAPA
+                  FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------
        DATA DIVISION.
@@ -57,7 +101,19 @@
            03 CEP-FUNC        PIC 9(08).
 		   03 NUMERO-FUNC     PIC 9(04).
 		   03 COMPLEMENTO-FUNC PIC X(12).
-           03 STATUS1         PIC X(01).		
+           03 STATUS1         PIC X(01).
+           03 CPF             PIC 9(11).
+           03 RG              PIC X(12).
+           03 PIS             PIC 9(11).
+           03 DATA-ADMISSAO   PIC 9(08).
+           03 DATA-DESLIGAMENTO PIC 9(08).
+           03 MOTIVO-DESLIGAMENTO PIC 9(02).
+           03 BANCO           PIC 9(03).
+           03 AGENCIA         PIC 9(05).
+           03 CONTA           PIC X(12).
+           03 VT-VALOR        PIC 9(04)V99.
+           03 VR-VALOR        PIC 9(04)V99.
+           03 CODEMPRESA      PIC 9(03).
 
       *---------------------ARQUIVO DO CARGO----------------------
        FD ARQCARG
@@ -69,11 +125,87 @@
            03 TIPOSALARIO     PIC X(01).
 		   03 SALARIOBASE     PIC 9(06)V99.
            03 STATUS1         PIC X(01).
-      *---------------------GERAR ARQUIVO FUNCIONARIO------------- 
+           03 MULT-HORAS      PIC 9(03).
+           03 MULT-DIAS       PIC 9(03).
+      *---------------------ARQUIVO DE PONTO (HORAS TRABALHADAS)---
+       FD ARQPONTO
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "ARQPONTO.DAT".
+       01 REGPONTO.
+           03 PONTO-KEY.
+               05 PONTO-CHAPA        PIC 9(06).
+               05 PONTO-COMPETENCIA  PIC 9(06).
+               05 PONTO-SEQ          PIC 9(02).
+           03 PONTO-DATA          PIC 9(08).
+           03 PONTO-HORAS         PIC 9(03)V99.
+           03 PONTO-HORAS-EXTRAS  PIC 9(03)V99.
+           03 STATUS3             PIC X(01).
+      *---------------------GERAR ARQUIVO FUNCIONARIO-------------
        FD TARQFUNC
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQUIVO2.DOC".
-       01 REGARQFUNC    PIC X(100).		   
+               VALUE OF FILE-ID IS W-TARQFUNC-NOME.
+       01 REGARQFUNC    PIC X(100).
+      *---------------------TABELA DE FAIXAS DE IRRF---------------
+       FD ARQIRRF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQIRRF.DAT".
+       01 REGIRRF.
+           03 CODFAIXA-IRRF   PIC 9(02).
+           03 LIMDE-IRRF      PIC 9(06)V99.
+           03 LIMATE-IRRF     PIC 9(06)V99.
+           03 ALIQ-IRRF       PIC 9V9999.
+      *---------------------TABELA DE FAIXAS DE INSS---------------
+       FD ARQINSS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQINSS.DAT".
+       01 REGINSS.
+           03 CODFAIXA-INSS   PIC 9(02).
+           03 LIMDE-INSS      PIC 9(06)V99.
+           03 LIMATE-INSS     PIC 9(06)V99.
+           03 ALIQ-INSS       PIC 9V9999.
+      *---------------------GERAR RELATORIO DE FGTS----------------
+       FD TFGTS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TFGTS-NOME.
+       01 REGFGTS    PIC X(100).
+      *---------------------GERAR HOLERITE POR FUNCIONARIO----------
+       FD THOL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-THOL-NOME.
+       01 REGHOL     PIC X(100).
+      *---------------------GERAR ARQUIVO REMESSA CNAB----------------
+       FD TCNAB
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TCNAB-NOME.
+       01 REGCNAB    PIC X(100).
+      *---------------------PONTO DE CONTROLE DA FOLHA----------------
+       FD ARQCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCKPT.DAT".
+       01 REGCKPT.
+           03 CKPT-STATUS      PIC X(01).
+           03 CKPT-CHAPA       PIC 9(06).
+           03 CKPT-CONLIN1     PIC 9(04).
+           03 CKPT-CONPAG      PIC 9(03).
+           03 CKPT-CONLIN      PIC 9(03).
+           03 CKPT-TOTAL-FGTS  PIC 9(08)V99.
+           03 CKPT-TOTAL-CNAB  PIC 9(09)V99.
+      *---------------------CADASTRO DO NOME DA EMPRESA---------------
+       FD ARQEMPRESA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPRESA.DAT".
+       01 REGEMPRESA    PIC X(032).
+      *---------------------HISTORICO DA FOLHA (POR DATA)-------------
+       FD THIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-HIST-NOME.
+       01 REGHIST    PIC X(100).
+      *---------------------LOG DE FUNCIONARIOS PROCESSADOS-----------
+       FD ARQPROC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPROC.DAT".
+       01 REGPROC.
+           03 PROC-CHAPA PIC 9(06).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
@@ -91,11 +223,63 @@
        01 LIQUIDO    PIC 9(06)V99 VALUE ZEROS.
        01 BRUTO      PIC 9(06)99 VALUE ZEROS.
 	   01 IMPOSTO    PIC 9(06)V99 VALUE ZEROS.
+       01 IND-IRRF   PIC 9(02) VALUE ZEROS.
+       01 IND-INSS   PIC 9(02) VALUE ZEROS.
+       77 W-DIAS-UTEIS  PIC 9(02) VALUE 22.
+       01 VT-DESCONTO   PIC 9(04)V99 VALUE ZEROS.
+       01 VT-TETO       PIC 9(06)V99 VALUE ZEROS.
+       01 VR-BENEFICIO  PIC 9(04)V99 VALUE ZEROS.
+       01 VECTOR-IRRF.
+           03 FAIXA-IRRF OCCURS 10 TIMES.
+               05 LIMITE-DE-IRRF   PIC 9(06)V99 VALUE ZEROS.
+               05 LIMITE-ATE-IRRF  PIC 9(06)V99 VALUE ZEROS.
+               05 ALIQUOTA-IRRF    PIC 9V9999 VALUE ZEROS.
+       01 VECTOR-INSS.
+           03 FAIXA-INSS OCCURS 3 TIMES.
+               05 LIMITE-DE-INSS   PIC 9(06)V99 VALUE ZEROS.
+               05 LIMITE-ATE-INSS  PIC 9(06)V99 VALUE ZEROS.
+               05 ALIQUOTA-INSS    PIC 9V9999 VALUE ZEROS.
+       01 FGTS         PIC 9(06)V99 VALUE ZEROS.
+       01 TOTAL-FGTS   PIC 9(08)V99 VALUE ZEROS.
+       01 SALLIQUIDO   PIC 9(06)V99 VALUE ZEROS.
+       01 TOTAL-CNAB   PIC 9(09)V99 VALUE ZEROS.
+       01 W-NOME-EMPRESA PIC X(032) VALUE "EMPRESA FATEC - ZL".
+       01 W-RESTART    PIC X(01) VALUE "N".
+       01 W-ULTCHAPA   PIC 9(06) VALUE ZEROS.
+       77 W-TEM-PONTO      PIC X(01) VALUE "S".
+       01 W-COMPETENCIA    PIC 9(06) VALUE ZEROS.
+       01 W-HORAS-PONTO    PIC 9(03)V99 VALUE ZEROS.
+       01 W-DIAS-PONTO     PIC 9(03) VALUE ZEROS.
+       01 W-EXTRAS-PONTO   PIC 9(03)V99 VALUE ZEROS.
+       01 W-VALOR-EXTRA    PIC 9(06)V99 VALUE ZEROS.
+       77 W-MULT-EXTRA     PIC 9(01)V9 VALUE 1,5.
+       77 W-CODEMPRESA-FILTRO PIC 9(03) VALUE ZEROS.
+       01 W-HIST-NOME.
+           05 FILLER       PIC X(05) VALUE "HIST2".
+           05 W-HIST-DATA  PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-TARQFUNC-NOME.
+           05 FILLER       PIC X(09) VALUE "ARQUIVO2_".
+           05 W-EXPORT-DATA PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-TFGTS-NOME.
+           05 FILLER       PIC X(09) VALUE "ARQUIVO9_".
+           05 W-TFGTS-DATA PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-THOL-NOME.
+           05 FILLER        PIC X(10) VALUE "ARQUIVO12_".
+           05 W-THOL-DATA   PIC 9(08) VALUE ZEROS.
+           05 FILLER        PIC X(04) VALUE ".DOC".
+       01 W-TCNAB-NOME.
+           05 FILLER        PIC X(10) VALUE "ARQUIVO13_".
+           05 W-TCNAB-DATA  PIC 9(08) VALUE ZEROS.
+           05 FILLER        PIC X(04) VALUE ".DOC".
       *
 
        01  CAB1.
-           05  FILLER                 PIC X(046) VALUE
-           "EMPRESA FATEC - ZL    ***FOLHA DE PAGAMENTO***".
+           05  CAB-EMPRESA            PIC X(022).
+           05  FILLER                 PIC X(024) VALUE
+           "***FOLHA DE PAGAMENTO***".
            05  FILLER                 PIC X(008) VALUE
            "PAGINA:".
            05  NUMPAG   VALUE ZEROS  PIC Z99.
@@ -108,6 +292,8 @@
            "CODIGO NOME DO FUNCIONARIO    CARGO".
            05  FILLER                 PIC X(036) VALUE
            "    S.BRU   INSS  I.RENDA  S.LIQUIDO".
+           05  FILLER                 PIC X(020) VALUE
+           "   D.VT     B.VR".
 
        01  CAB3.
            05  FILLER                 PIC X(057) VALUE
@@ -141,7 +327,13 @@
            05  FILLER                 PIC X(02) VALUE "  ".
            05  6TX        PIC ZZZZ9.
            05  FILLER                 PIC X(02) VALUE "  ".
-           05  7TX   PIC 9(06)V99.  
+           05  7TX   PIC 9(06)V99.
+           05  FILLER                 PIC X(02) VALUE "  ".
+           05  8TX   PIC 9(06)V99.
+           05  FILLER                 PIC X(02) VALUE "  ".
+           05  9TX   PIC 9(04)V99.
+           05  FILLER                 PIC X(02) VALUE "  ".
+           05  10TX  PIC 9(04)V99.
        01  LINTOTAIS.
            05  FILLER                 PIC X(073) VALUE
            "***TOTAL FOLHA DE PAGAMENTO..........:             ".
@@ -152,7 +344,111 @@
            05  FILLER                 PIC X(004) VALUE
            " ***".
        01  LINHABR                    PIC X(150) VALUE SPACES.
-      *-----------------------------------------------------------------  
+
+       01  CABFGTS1.
+           05  CAB-EMPRESA-FGTS       PIC X(022).
+           05  FILLER                 PIC X(028) VALUE
+           "***RELATORIO DE FGTS***".
+       01  CABFGTS2.
+           05  FILLER                 PIC X(037) VALUE
+           "CODIGO NOME DO FUNCIONARIO    CARGO".
+           05  FILLER                 PIC X(021) VALUE
+           "    S.BRUTO      FGTS".
+       01  CABFGTS3.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+       01  DETFGTS.
+           05  DF-CHAPA    PIC 99999 VALUE ZEROS.
+           05  FILLER      PIC X(02) VALUE SPACES.
+           05  DF-NOME     PIC X(017) VALUE SPACES.
+           05  FILLER      PIC X(04) VALUE SPACES.
+           05  DF-BRUTO    PIC 9(06)V99 VALUE ZEROS.
+           05  FILLER      PIC X(02) VALUE SPACES.
+           05  DF-FGTS     PIC 9(06)V99 VALUE ZEROS.
+       01  LINFGTS-TOTAL.
+           05  FILLER                 PIC X(040) VALUE
+           "***TOTAL DE FGTS DO MES..........:    ".
+           05  TOTFGTS  VALUE ZEROS   PIC ZZZZZ9,99.
+
+       01  HOLBARRA.
+           05  FILLER                 PIC X(042) VALUE
+           "==========================================".
+       01  HOLTITULO.
+           05  CAB-EMPRESA-H          PIC X(022).
+           05  FILLER                 PIC X(020) VALUE
+           " HOLERITE DE PAGTO".
+       01  HOLID.
+           05  FILLER                 PIC X(008) VALUE
+           "CHAPA: ".
+           05  HOL-CHAPA              PIC 999999 VALUE ZEROS.
+           05  FILLER                 PIC X(008) VALUE
+           "  NOME: ".
+           05  HOL-NOME               PIC X(030) VALUE SPACES.
+       01  HOLCARGO.
+           05  FILLER                 PIC X(008) VALUE
+           "CARGO: ".
+           05  HOL-CARGO              PIC X(025) VALUE SPACES.
+       01  HOLBRUTO.
+           05  FILLER                 PIC X(030) VALUE
+           "SALARIO BRUTO..............: ".
+           05  HOL-BRUTO              PIC ZZZZZ9,99 VALUE ZEROS.
+       01  HOLINSS.
+           05  FILLER                 PIC X(030) VALUE
+           "INSS........................: ".
+           05  HOL-INSS               PIC ZZZZZ9,99 VALUE ZEROS.
+       01  HOLIMPOSTO.
+           05  FILLER                 PIC X(030) VALUE
+           "IMPOSTO DE RENDA............: ".
+           05  HOL-IMPOSTO            PIC ZZZZZ9,99 VALUE ZEROS.
+       01  HOLFGTS.
+           05  FILLER                 PIC X(030) VALUE
+           "FGTS (INFORMATIVO)..........: ".
+           05  HOL-FGTS               PIC ZZZZZ9,99 VALUE ZEROS.
+       01  HOLVT.
+           05  FILLER                 PIC X(030) VALUE
+           "DESCONTO VALE-TRANSPORTE....: ".
+           05  HOL-VT                 PIC ZZZZZ9,99 VALUE ZEROS.
+       01  HOLVR.
+           05  FILLER                 PIC X(031) VALUE
+           "VALE-REFEICAO (INFORMATIVO)..: ".
+           05  HOL-VR                 PIC ZZZZZ9,99 VALUE ZEROS.
+       01  HOLLIQUIDO.
+           05  FILLER                 PIC X(030) VALUE
+           "SALARIO LIQUIDO.............: ".
+           05  HOL-LIQUIDO            PIC ZZZZZ9,99 VALUE ZEROS.
+
+       01  CNAB-HEADER.
+           05  FILLER      PIC X(001) VALUE "0".
+           05  FILLER      PIC X(020) VALUE
+           "REMESSA FOLHA PGTO  ".
+           05  CNAB-H-DATA PIC 9(08)  VALUE ZEROS.
+           05  FILLER      PIC X(071) VALUE SPACES.
+
+       01  CNAB-DET.
+           05  FILLER      PIC X(001) VALUE "1".
+           05  CNAB-BANCO      PIC 9(03) VALUE ZEROS.
+           05  FILLER          PIC X(001) VALUE SPACES.
+           05  CNAB-AGENCIA    PIC 9(05) VALUE ZEROS.
+           05  FILLER          PIC X(001) VALUE SPACES.
+           05  CNAB-CONTA      PIC X(12) VALUE SPACES.
+           05  FILLER          PIC X(001) VALUE SPACES.
+           05  CNAB-CHAPA      PIC 9(06) VALUE ZEROS.
+           05  FILLER          PIC X(001) VALUE SPACES.
+           05  CNAB-NOME       PIC X(30) VALUE SPACES.
+           05  FILLER          PIC X(001) VALUE SPACES.
+           05  CNAB-VALOR      PIC 9(09)V99 VALUE ZEROS.
+           05  FILLER          PIC X(024) VALUE SPACES.
+
+       01  CNAB-TRAILER.
+           05  FILLER      PIC X(001) VALUE "9".
+           05  FILLER      PIC X(019) VALUE
+           "TOTAL REGISTROS.: ".
+           05  CNAB-T-QTDE PIC ZZZZ9  VALUE ZEROS.
+           05  FILLER      PIC X(005) VALUE
+           "  R$ ".
+           05  CNAB-T-VALOR PIC ZZZZZZZ9,99 VALUE ZEROS.
+           05  FILLER      PIC X(058) VALUE SPACES.
+      *-----------------------------------------------------------------
       *                         ROTINA DE TELA                         *
       *----------------------------------------------------------------- 
        SCREEN SECTION.
@@ -162,12 +458,20 @@
                VALUE  "                  *** RELATORIO DE FOLHA".
            05  LINE 02  COLUMN 41
                VALUE  " DE PAGAMENTO ***".
+           05  LINE 10  COLUMN 01
+               VALUE  "                         EMPRESA (000=T".
+           05  LINE 10  COLUMN 41
+               VALUE  "ODAS) :".
            05  LINE 12  COLUMN 01
                VALUE  "                         CONFIRMA IMPRES".
            05  LINE 12  COLUMN 41
                VALUE  "SAO (S ou N ) :".
            05  LINE 24  COLUMN 01
                VALUE  " MENSAGEM :".
+           05  TCODEMPRESA-FILTRO
+               LINE 10  COLUMN 48  PIC 9(03)
+               USING  W-CODEMPRESA-FILTRO
+               HIGHLIGHT.
            05  TW-OPCAO
                LINE 12  COLUMN 57  PIC X(01)
                USING  W-OPCAO
@@ -181,7 +485,14 @@
                 MOVE SPACES TO NOME DENOMINACAO TIPOSALARIO
                 MOVE ZEROS TO CODIGO CHAPA SALARIOBASE INSS IMPOSTORENDA
                 MOVE ZEROS TO LIQUIDO TOTAL BRUTO
+                PERFORM LOAD-VECTOR-IRRF
+                PERFORM LOAD-VECTOR-INSS
+                PERFORM LOAD-EMPRESA
+                PERFORM LOAD-CHECKPOINT
+                MOVE ZEROS TO W-CODEMPRESA-FILTRO
                 DISPLAY TELA.
+       INC-OPB.
+                ACCEPT TCODEMPRESA-FILTRO.
        INC-OPC.
                 ACCEPT TW-OPCAO
                 IF W-OPCAO = "N" OR "n"
@@ -208,11 +519,72 @@
            ELSE
                     NEXT SENTENCE.
       *
-           OPEN OUTPUT TARQFUNC
+           ACCEPT W-EXPORT-DATA FROM DATE YYYYMMDD.
+           MOVE W-EXPORT-DATA TO W-HIST-DATA W-TFGTS-DATA
+                                 W-THOL-DATA W-TCNAB-DATA.
+           MOVE W-EXPORT-DATA(1:6) TO W-COMPETENCIA.
+           IF W-RESTART = "S"
+               OPEN EXTEND TARQFUNC
+           ELSE
+               OPEN OUTPUT TARQFUNC.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO ARQFUNCTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
+      *
+           IF W-RESTART = "S"
+               OPEN EXTEND THIST
+           ELSE
+               OPEN OUTPUT THIST.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO HISTORICO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           IF W-RESTART = "S"
+               OPEN I-O ARQPROC
+           ELSE
+               OPEN OUTPUT ARQPROC.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO ARQPROC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           IF W-RESTART = "S"
+               OPEN EXTEND TFGTS
+           ELSE
+               OPEN OUTPUT TFGTS.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO DE FGTS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           IF W-RESTART NOT = "S"
+               WRITE REGFGTS FROM CABFGTS1
+               WRITE REGFGTS FROM CABFGTS3
+               MOVE SPACES TO REGFGTS
+               WRITE REGFGTS FROM CABFGTS2
+               WRITE REGFGTS FROM CABFGTS3.
+      *
+           IF W-RESTART = "S"
+               OPEN EXTEND THOL
+           ELSE
+               OPEN OUTPUT THOL.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO HOLERITE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           IF W-RESTART = "S"
+               OPEN EXTEND TCNAB
+           ELSE
+               OPEN OUTPUT TCNAB.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CNAB" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           IF W-RESTART NOT = "S"
+               ACCEPT CNAB-H-DATA FROM DATE YYYYMMDD
+               WRITE REGCNAB FROM CNAB-HEADER.
 
        INC-OP1.
            OPEN INPUT ARQCARG
@@ -229,15 +601,36 @@
            ELSE
                     NEXT SENTENCE.
 
+           OPEN INPUT ARQPONTO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "N" TO W-TEM-PONTO
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE PONTO"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           IF W-RESTART = "S"
+               MOVE W-ULTCHAPA TO CHAPA
+               START ARQFUNC KEY IS GREATER CHAPA
+                   INVALID KEY
+                       MOVE "10" TO ST-ERRO.
 
        ROT-CABEC.
            ADD 1 TO CONPAG
            MOVE CONPAG TO NUMPAG
            WRITE REGARQFUNC FROM CAB1.
+           WRITE REGHIST FROM CAB1.
            WRITE REGARQFUNC FROM CAB3.
+           WRITE REGHIST FROM CAB3.
            MOVE SPACES TO REGARQFUNC
            WRITE REGARQFUNC FROM CAB2.
+           WRITE REGHIST FROM CAB2.
            WRITE REGARQFUNC FROM CAB3.
+           WRITE REGHIST FROM CAB3.
 
       *
        LER-FUNC.
@@ -245,9 +638,25 @@
                 IF ST-ERRO NOT = "00"
                    IF ST-ERRO = "10"
                       WRITE REGARQFUNC FROM LINHABR
+                      WRITE REGHIST FROM LINHABR
                       MOVE CONLIN1 TO TOTFUNC
                       WRITE REGARQFUNC FROM LINTOTAIS
+                      WRITE REGHIST FROM LINTOTAIS
                       WRITE REGARQFUNC FROM LINTOT
+                      WRITE REGHIST FROM LINTOT
+                      MOVE TOTAL-FGTS TO TOTFGTS
+                      WRITE REGFGTS FROM LINFGTS-TOTAL
+                      CLOSE TFGTS
+                      CLOSE THOL
+                      MOVE CONLIN1 TO CNAB-T-QTDE
+                      MOVE TOTAL-CNAB TO CNAB-T-VALOR
+                      WRITE REGCNAB FROM CNAB-TRAILER
+                      CLOSE TCNAB
+                      CLOSE THIST
+                      CLOSE ARQPROC
+                      IF W-TEM-PONTO = "S"
+                          CLOSE ARQPONTO
+                      PERFORM CLOSE-CHECKPOINT
                       MOVE "*** FIM DO ARQFUNC ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -272,29 +681,229 @@
                 ELSE
                    NEXT SENTENCE.
 
+      *----------------[ ROTINA DE SOMA DO PONTO ]------------------------
+       SOMA-PONTO.
+           MOVE ZEROS TO W-HORAS-PONTO W-DIAS-PONTO W-EXTRAS-PONTO.
+           IF W-TEM-PONTO NOT = "S"
+               GO TO FIM-SOMA-PONTO.
+           MOVE CHAPA          TO PONTO-CHAPA.
+           MOVE W-COMPETENCIA  TO PONTO-COMPETENCIA.
+           MOVE ZEROS          TO PONTO-SEQ.
+           START ARQPONTO KEY IS NOT LESS THAN PONTO-KEY
+               INVALID KEY
+               GO TO FIM-SOMA-PONTO.
+       SOMA-PONTO-1.
+           READ ARQPONTO NEXT
+               AT END
+               GO TO FIM-SOMA-PONTO.
+           IF PONTO-CHAPA NOT = CHAPA OR
+              PONTO-COMPETENCIA NOT = W-COMPETENCIA
+               GO TO FIM-SOMA-PONTO.
+           ADD PONTO-HORAS TO W-HORAS-PONTO.
+           ADD PONTO-HORAS-EXTRAS TO W-EXTRAS-PONTO.
+           ADD 1 TO W-DIAS-PONTO.
+           GO TO SOMA-PONTO-1.
+       FIM-SOMA-PONTO.
+           CONTINUE.
+
+      *---------------------[ PONTO DE CONTROLE DA FOLHA ]---------------
+       LOAD-CHECKPOINT.
+           MOVE "N" TO W-RESTART.
+           MOVE ZEROS TO W-ULTCHAPA.
+           OPEN INPUT ARQCKPT.
+           IF ST-ERRO = "00"
+               READ ARQCKPT
+               IF ST-ERRO = "00" AND CKPT-STATUS = "P"
+                   MOVE "RETOMAR PROCESSAMENTO ANTERIOR (S/N)?" TO MENS
+                   DISPLAY (23, 12) MENS
+                   ACCEPT W-RESTART
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   IF W-RESTART = "S" OR "s"
+                       MOVE "S"           TO W-RESTART
+                       MOVE CKPT-CHAPA    TO W-ULTCHAPA
+                       MOVE CKPT-CONLIN1  TO CONLIN1
+                       MOVE CKPT-CONPAG   TO CONPAG
+                       MOVE CKPT-CONLIN   TO CONLIN
+                       MOVE CKPT-TOTAL-FGTS TO TOTAL-FGTS
+                       MOVE CKPT-TOTAL-CNAB TO TOTAL-CNAB
+                   ELSE
+                       MOVE "N" TO W-RESTART
+               CLOSE ARQCKPT
+           ELSE
+               MOVE "00" TO ST-ERRO.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT ARQCKPT.
+           MOVE "P"          TO CKPT-STATUS
+           MOVE CHAPA        TO CKPT-CHAPA
+           MOVE CONLIN1      TO CKPT-CONLIN1
+           MOVE CONPAG       TO CKPT-CONPAG
+           MOVE CONLIN       TO CKPT-CONLIN
+           MOVE TOTAL-FGTS   TO CKPT-TOTAL-FGTS
+           MOVE TOTAL-CNAB   TO CKPT-TOTAL-CNAB
+           WRITE REGCKPT.
+           CLOSE ARQCKPT.
+
+       CLOSE-CHECKPOINT.
+           OPEN OUTPUT ARQCKPT.
+           MOVE "C" TO CKPT-STATUS.
+           WRITE REGCKPT.
+           CLOSE ARQCKPT.
+
+      *---------------------[ TABELA DE FAIXAS DE IRRF ]----------------
+       LOAD-EMPRESA.
+           OPEN INPUT ARQEMPRESA.
+           IF ST-ERRO = "00"
+               READ ARQEMPRESA
+               IF ST-ERRO = "00"
+                   MOVE REGEMPRESA TO W-NOME-EMPRESA
+               CLOSE ARQEMPRESA.
+           MOVE "00"          TO ST-ERRO.
+           MOVE W-NOME-EMPRESA TO CAB-EMPRESA
+           MOVE W-NOME-EMPRESA TO CAB-EMPRESA-FGTS
+           MOVE W-NOME-EMPRESA TO CAB-EMPRESA-H.
+
+       LOAD-VECTOR-IRRF.
+           MOVE ZEROS TO VECTOR-IRRF.
+           OPEN INPUT ARQIRRF.
+           IF ST-ERRO = "00"
+               PERFORM LOAD-VECTOR-IRRF-1 UNTIL ST-ERRO NOT = "00"
+               CLOSE ARQIRRF
+           ELSE
+               PERFORM SEED-VECTOR-IRRF
+               OPEN INPUT ARQIRRF
+               PERFORM LOAD-VECTOR-IRRF-1 UNTIL ST-ERRO NOT = "00"
+               CLOSE ARQIRRF.
+           MOVE "00" TO ST-ERRO.
+
+       LOAD-VECTOR-IRRF-1.
+           READ ARQIRRF.
+           IF ST-ERRO = "00"
+               IF CODFAIXA-IRRF > 0 AND CODFAIXA-IRRF <= 10
+                   MOVE LIMDE-IRRF  TO LIMITE-DE-IRRF(CODFAIXA-IRRF)
+                   MOVE LIMATE-IRRF TO LIMITE-ATE-IRRF(CODFAIXA-IRRF)
+                   MOVE ALIQ-IRRF   TO ALIQUOTA-IRRF(CODFAIXA-IRRF).
+
+       SEED-VECTOR-IRRF.
+           OPEN OUTPUT ARQIRRF.
+           MOVE 1 TO CODFAIXA-IRRF
+           MOVE 0        TO LIMDE-IRRF
+           MOVE 3400,00  TO LIMATE-IRRF
+           MOVE 0,0000   TO ALIQ-IRRF
+           WRITE REGIRRF.
+           MOVE 2 TO CODFAIXA-IRRF
+           MOVE 3400,01  TO LIMDE-IRRF
+           MOVE 6000,00  TO LIMATE-IRRF
+           MOVE 0,1200   TO ALIQ-IRRF
+           WRITE REGIRRF.
+           MOVE 3 TO CODFAIXA-IRRF
+           MOVE 6000,01  TO LIMDE-IRRF
+           MOVE 9500,00  TO LIMATE-IRRF
+           MOVE 0,1500   TO ALIQ-IRRF
+           WRITE REGIRRF.
+           MOVE 4 TO CODFAIXA-IRRF
+           MOVE 9500,01  TO LIMDE-IRRF
+           MOVE 999999,99 TO LIMATE-IRRF
+           MOVE 0,2000   TO ALIQ-IRRF
+           WRITE REGIRRF.
+           CLOSE ARQIRRF.
+
+       LOAD-VECTOR-INSS.
+           MOVE ZEROS TO VECTOR-INSS.
+           OPEN INPUT ARQINSS.
+           IF ST-ERRO = "00"
+               PERFORM LOAD-VECTOR-INSS-1 UNTIL ST-ERRO NOT = "00"
+               CLOSE ARQINSS
+           ELSE
+               PERFORM SEED-VECTOR-INSS
+               OPEN INPUT ARQINSS
+               PERFORM LOAD-VECTOR-INSS-1 UNTIL ST-ERRO NOT = "00"
+               CLOSE ARQINSS.
+           MOVE "00" TO ST-ERRO.
+
+       LOAD-VECTOR-INSS-1.
+           READ ARQINSS.
+           IF ST-ERRO = "00"
+               IF CODFAIXA-INSS > 0 AND CODFAIXA-INSS <= 3
+                   MOVE LIMDE-INSS  TO LIMITE-DE-INSS(CODFAIXA-INSS)
+                   MOVE LIMATE-INSS TO LIMITE-ATE-INSS(CODFAIXA-INSS)
+                   MOVE ALIQ-INSS   TO ALIQUOTA-INSS(CODFAIXA-INSS).
+
+       SEED-VECTOR-INSS.
+           OPEN OUTPUT ARQINSS.
+           MOVE 1 TO CODFAIXA-INSS
+           MOVE 0        TO LIMDE-INSS
+           MOVE 2300,00  TO LIMATE-INSS
+           MOVE 0,0800   TO ALIQ-INSS
+           WRITE REGINSS.
+           MOVE 2 TO CODFAIXA-INSS
+           MOVE 2300,01  TO LIMDE-INSS
+           MOVE 4500,00  TO LIMATE-INSS
+           MOVE 0,0900   TO ALIQ-INSS
+           WRITE REGINSS.
+           MOVE 3 TO CODFAIXA-INSS
+           MOVE 4500,01  TO LIMDE-INSS
+           MOVE 999999,99 TO LIMATE-INSS
+           MOVE 0,1000   TO ALIQ-INSS
+           WRITE REGINSS.
+           CLOSE ARQINSS.
+
+       CALC-INSS.
+           MOVE 1 TO IND-INSS.
+           PERFORM CALC-INSS-1 UNTIL IND-INSS > 3.
+
+       CALC-INSS-1.
+           IF BRUTO NOT GREATER LIMITE-ATE-INSS(IND-INSS)
+               MULTIPLY BRUTO BY ALIQUOTA-INSS(IND-INSS) GIVING INSS
+               MOVE 3 TO IND-INSS.
+           ADD 1 TO IND-INSS.
+
+       CALC-IMPOSTO.
+           MOVE ZEROS TO LIQUIDO.
+           MOVE 1 TO IND-IRRF.
+           PERFORM CALC-IMPOSTO-1 UNTIL IND-IRRF > 10.
+
+       CALC-IMPOSTO-1.
+           IF LIMITE-ATE-IRRF(IND-IRRF) NOT = ZEROS
+               IF IMPOSTO NOT LESS LIMITE-DE-IRRF(IND-IRRF)
+                  AND IMPOSTO NOT GREATER LIMITE-ATE-IRRF(IND-IRRF)
+                   MULTIPLY IMPOSTO BY ALIQUOTA-IRRF(IND-IRRF)
+                       GIVING LIQUIDO
+                   MOVE 10 TO IND-IRRF.
+           ADD 1 TO IND-IRRF.
+
        ROT-CALC-1.
 
+           IF W-CODEMPRESA-FILTRO NOT = ZEROS
+               AND CODEMPRESA NOT = W-CODEMPRESA-FILTRO
+               GO TO LER-FUNC.
+
+           PERFORM SOMA-PONTO.
+           MOVE ZEROS TO W-VALOR-EXTRA.
+
            IF TIPOSALARIO = "H"
-               MULTIPLY SALARIOBASE BY 220 GIVING BRUTO
+               IF W-HORAS-PONTO > ZEROS
+                   MULTIPLY SALARIOBASE BY W-HORAS-PONTO GIVING BRUTO
+                   IF W-EXTRAS-PONTO > ZEROS
+                       MULTIPLY SALARIOBASE BY W-EXTRAS-PONTO
+                           GIVING W-VALOR-EXTRA
+                       MULTIPLY W-VALOR-EXTRA BY W-MULT-EXTRA
+                           GIVING W-VALOR-EXTRA
+                       ADD W-VALOR-EXTRA TO BRUTO
+               ELSE
+                   MULTIPLY SALARIOBASE BY MULT-HORAS GIVING BRUTO
            ELSE
                IF TIPOSALARIO = "D"
-                   MULTIPLY SALARIOBASE BY 30 GIVING BRUTO
+                   IF W-DIAS-PONTO > ZEROS
+                       MULTIPLY SALARIOBASE BY W-DIAS-PONTO GIVING BRUTO
+                   ELSE
+                       MULTIPLY SALARIOBASE BY MULT-DIAS GIVING BRUTO
                ELSE
                    IF TIPOSALARIO = "M"
                       MOVE SALARIOBASE TO BRUTO.
 
-           IF BRUTO NOT GREATER 2300
-              MULTIPLY BRUTO BY 0,08 GIVING INSS
-              GO TO INC-003.
-
-           IF BRUTO > 2300 AND BRUTO NOT GREATER 4500
-              MULTIPLY BRUTO BY 0,09 GIVING INSS
-              GO TO INC-003.
-
-           IF BRUTO > 4500
-              MULTIPLY BRUTO BY 0,1 GIVING INSS
-              GO TO INC-003.
-           
+           PERFORM CALC-INSS.
 
        INC-003.
            MOVE CHAPA       TO 1TX.
@@ -303,29 +912,25 @@
            MOVE DENOMINACAO TO 4TX.
            MOVE BRUTO       TO 5TX.
            MOVE INSS        TO 6TX.
-           IF IMPOSTO = BRUTO - INSS
-		      IF IMPOSTO = 3400 AND IMPOSTO < 3400
-                   MULTIPLY IMPOSTO BY 0 GIVING LIQUIDO
-                   MOVE LIQUIDO TO 7TX.
-
-			  IF IMPOSTO = BRUTO - INSS
-			       IF IMPOSTO > 3400 AND IMPOSTO < 6000
-			       MULTIPLY IMPOSTO BY 0,12 GIVING LIQUIDO
-                   MOVE LIQUIDO TO 7TX.
-
-			  IF IMPOSTO = BRUTO - INSS 
-			       IF IMPOSTO > 6000 AND IMPOSTO < 9500
-			       MULTIPLY IMPOSTO BY 0,15 GIVING LIQUIDO
-			       MOVE LIQUIDO TO 7TX.
- 
-			  IF IMPOSTO = BRUTO - INSS 
-			       IF IMPOSTO > 9500
-                   MULTIPLY IMPOSTO BY 0,20 GIVING LIQUIDO
-				   MOVE LIQUIDO TO 7TX.
+           COMPUTE IMPOSTO = BRUTO - INSS.
+           PERFORM CALC-IMPOSTO.
+           MOVE LIQUIDO TO 7TX.
+           COMPUTE VT-TETO = BRUTO * 0,06.
+           COMPUTE VT-DESCONTO = VT-VALOR * W-DIAS-UTEIS.
+           IF VT-DESCONTO > VT-TETO
+               MOVE VT-TETO TO VT-DESCONTO.
+           COMPUTE VR-BENEFICIO = VR-VALOR * W-DIAS-UTEIS.
+           MOVE VT-DESCONTO  TO 9TX.
+           MOVE VR-BENEFICIO TO 10TX.
+           COMPUTE SALLIQUIDO = BRUTO - INSS - LIQUIDO - VT-DESCONTO.
+           MOVE SALLIQUIDO TO 8TX.
+           MULTIPLY BRUTO BY 0,08 GIVING FGTS.
+           ADD FGTS TO TOTAL-FGTS.
 
 
        INC-WR1.
            WRITE REGARQFUNC FROM DET
+           WRITE REGHIST FROM DET
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQFUNCTX"
                                                        TO MENS
@@ -333,10 +938,75 @@
                       GO TO ROT-FIM.
 
            WRITE REGARQFUNC FROM CABBLANK.
+           WRITE REGHIST FROM CABBLANK.
       *     WRITE REGARQFUNCTX FROM CABBLANK.
 
+           MOVE CHAPA  TO DF-CHAPA
+           MOVE NOME   TO DF-NOME
+           MOVE BRUTO  TO DF-BRUTO
+           MOVE FGTS   TO DF-FGTS
+           WRITE REGFGTS FROM DETFGTS
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FGTS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           MOVE CHAPA       TO HOL-CHAPA
+           MOVE NOME        TO HOL-NOME
+           MOVE DENOMINACAO TO HOL-CARGO
+           MOVE BRUTO       TO HOL-BRUTO
+           MOVE INSS        TO HOL-INSS
+           MOVE 7TX         TO HOL-IMPOSTO
+           MOVE FGTS        TO HOL-FGTS
+           MOVE 9TX         TO HOL-VT
+           MOVE 10TX        TO HOL-VR
+           MOVE 8TX         TO HOL-LIQUIDO
+           WRITE REGHOL FROM HOLBARRA
+           WRITE REGHOL FROM HOLTITULO
+           WRITE REGHOL FROM HOLBARRA
+           WRITE REGHOL FROM HOLID
+           WRITE REGHOL FROM HOLCARGO
+           WRITE REGHOL FROM HOLBARRA
+           WRITE REGHOL FROM HOLBRUTO
+           WRITE REGHOL FROM HOLINSS
+           WRITE REGHOL FROM HOLIMPOSTO
+           WRITE REGHOL FROM HOLFGTS
+           WRITE REGHOL FROM HOLVT
+           WRITE REGHOL FROM HOLVR
+           WRITE REGHOL FROM HOLBARRA
+           WRITE REGHOL FROM HOLLIQUIDO
+           WRITE REGHOL FROM HOLBARRA
+           MOVE SPACES TO REGHOL
+           WRITE REGHOL
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE HOLERITE"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           MOVE BANCO   TO CNAB-BANCO
+           MOVE AGENCIA TO CNAB-AGENCIA
+           MOVE CONTA   TO CNAB-CONTA
+           MOVE CHAPA   TO CNAB-CHAPA
+           MOVE NOME    TO CNAB-NOME
+           MOVE SALLIQUIDO TO CNAB-VALOR
+           WRITE REGCNAB FROM CNAB-DET
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CNAB" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           ADD SALLIQUIDO TO TOTAL-CNAB.
+
+           MOVE CHAPA TO PROC-CHAPA
+           WRITE REGPROC
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "22"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQPROC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
 
                 ADD 1 TO CONLIN CONLIN1
+                PERFORM WRITE-CHECKPOINT
                 DISPLAY (20, 40) CONLIN1
                 IF CONLIN < 34
                       GO TO LER-FUNC
@@ -345,9 +1015,13 @@
                       MOVE SPACES TO REGARQFUNC
 
                       WRITE REGARQFUNC FROM CAB4.
+                      WRITE REGHIST FROM CAB4.
                       WRITE REGARQFUNC FROM CABBLANK.
+                      WRITE REGHIST FROM CABBLANK.
                       WRITE REGARQFUNC FROM CAB5.
+                      WRITE REGHIST FROM CAB5.
                       WRITE REGARQFUNC FROM LINHABR
+                      WRITE REGHIST FROM LINHABR
                       GO TO ROT-CABEC.
 
       *
@@ -356,7 +1030,10 @@
       **********************
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
-                CLOSE ARQCARG ARQFUNC TARQFUNC.
+                CLOSE ARQCARG ARQFUNC TARQFUNC TFGTS THOL TCNAB ARQCKPT
+                      THIST ARQPROC.
+                IF W-TEM-PONTO = "S"
+                    CLOSE ARQPONTO.
        ROT-FIMP.
                 EXIT PROGRAM.
 
