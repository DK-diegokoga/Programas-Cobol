@@ -35,7 +35,7 @@
        01 REGDEPE.
            03 DEPEN-KEY.
             05 DEPEN-CHAPA        PIC 9(06).
-            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-SEQ          PIC 9(02).
            03 NOME                PIC X(30).
            03 PARENTESCO          PIC 9(02).		   
            03 DEPEN-DATANASC           PIC 9(08).
@@ -80,7 +80,10 @@
       *
        01 TXT.
           03 TXT1 PIC X(01) VALUE SPACES.
-          03 TXT2 PIC X(12) VALUE SPACES.   
+          03 TXT2 PIC X(12) VALUE SPACES.
+       01 W-NOME-SALVO      PIC X(30) VALUE SPACES.
+       01 W-CHAPA-SALVO     PIC 9(06) VALUE ZEROS.
+       01 W-SEQ-SALVO       PIC 9(02) VALUE ZEROS.
       *----------------------------------------------------------------*  
       *                         ROTINA DE TELA                         *
       *----------------------------------------------------------------* 
@@ -118,9 +121,9 @@
                USING  DEPEN-CHAPA.
       *---------------------[ SEQUENCIA ]---------------			   
            05  TSEQUENCIA
-               LINE 06  COLUMN 24  PIC 9(01)
+               LINE 06  COLUMN 24  PIC 9(02)
                USING  DEPEN-SEQ
-               HIGHLIGHT.	
+               HIGHLIGHT.
       *---------------------[ NOME]---------------------		   
            05  TNOME
                LINE 07  COLUMN 24  PIC X(30)
@@ -306,6 +309,7 @@
 			  TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R6.
+           PERFORM CHECK-DEPE-DUPLICADO.
        R7.
            DISPLAY TELA-PARENTESCO.	   
            ACCEPT TTPGRAU.
@@ -430,7 +434,7 @@
       *
        DELETAR.
            MOVE "VOCE QUER EXCLUIR OS DADOS? (S/N)" TO MENS
-           DISPLAY (23 12) MENS.
+           DISPLAY (23, 12) MENS.
            ACCEPT W-OPCAO.
            MOVE SPACES TO MENS.
            DISPLAY (23, 12) MENS.
@@ -557,9 +561,34 @@
        REWRITE-ARQFUNC. 
            REWRITE REGFUNC. 
            PERFORM CHECK-WRITE.
+      *----------[ ROTINA DE VERIFICACAO DE NOME DUPLICADO ]------------
+
+       CHECK-DEPE-DUPLICADO.
+           MOVE NOME        TO W-NOME-SALVO.
+           MOVE DEPEN-CHAPA TO W-CHAPA-SALVO.
+           MOVE DEPEN-SEQ   TO W-SEQ-SALVO.
+           START ARQDEPE KEY IS NOT LESS NOME INVALID KEY
+                 MOVE "10" TO ST-ERRO.
+           PERFORM CHECK-DEPE-DUPLICADO-1 UNTIL ST-ERRO NOT = "00".
+           MOVE "00"           TO ST-ERRO.
+           MOVE W-CHAPA-SALVO  TO DEPEN-CHAPA.
+           MOVE W-SEQ-SALVO    TO DEPEN-SEQ.
+           MOVE W-NOME-SALVO   TO NOME.
+
+       CHECK-DEPE-DUPLICADO-1.
+           READ ARQDEPE NEXT.
+           IF ST-ERRO = "00"
+              IF NOME NOT = W-NOME-SALVO
+                 MOVE "10" TO ST-ERRO
+              ELSE
+                 IF DEPEN-CHAPA NOT = W-CHAPA-SALVO
+                    MOVE "*** NOME JA CADASTRADO P/ OUTRA CHAPA ***"
+                                                            TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    MOVE "10" TO ST-ERRO.
       *---------------------[ ROTINA DE LEITURA ]-----------------------
 
-       READ-ARQDEPE. 
+       READ-ARQDEPE.
            READ ARQDEPE. 
            PERFORM CHECK-READ.
            DISPLAY TELA.   
