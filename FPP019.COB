@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP019.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *           RESCISAO DE FUNCIONARIO           *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO FUNCIONARIO--------------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO FUNCIONARIO--------------------
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA               PIC 9(06).
+           03 NOME                PIC X(30).
+           03 FILLER              PIC 9(08).
+           03 FILLER              PIC X(02).
+           03 CODPTO               PIC 9(03).
+           03 CODCARG              PIC 9(03).
+           03 FILLER              PIC 9(02).
+           03 FILLER              PIC X(01).
+           03 FILLER              PIC 9(01).
+           03 FILLER              PIC 9(08).
+           03 FILLER              PIC 9(04).
+           03 FILLER              PIC X(12).
+           03 STATUS1              PIC X(01).
+           03 FILLER              PIC 9(11).
+           03 FILLER              PIC X(12).
+           03 FILLER              PIC 9(11).
+           03 DATA-ADMISSAO        PIC 9(08).
+           03 DATA-DESLIGAMENTO    PIC 9(08).
+           03 DT-DESL REDEFINES DATA-DESLIGAMENTO.
+               05 DIA-DESL         PIC 9(02).
+               05 MES-DESL         PIC 9(02).
+               05 ANO-DESL         PIC 9(04).
+           03 MOTIVO-DESLIGAMENTO  PIC 9(02).
+           03 FILLER               PIC X(03).
+           03 FILLER               PIC X(05).
+           03 FILLER               PIC X(12).
+           03 FILLER               PIC 9(06).
+           03 FILLER               PIC 9(06).
+           03 FILLER               PIC 9(03).
+           03 FILLER               PIC X(60).
+           03 FILLER               PIC X(30).
+           03 FILLER               PIC 9(11).
+           03 FILLER               PIC X(15).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT             PIC 9(04) VALUE ZEROS.
+       77 W-ACT              PIC 9(02) VALUE ZEROS.
+       01 W-OPCAO            PIC X(01) VALUE SPACES.
+       01 ST-ERRO            PIC X(02) VALUE "00".
+       01 MENS               PIC X(50) VALUE SPACES.
+       01 LIMPA              PIC X(50) VALUE SPACES.
+       01 AUX3               PIC 9(02) VALUE ZEROS.
+       77 TXTMOTIVO          PIC X(24) VALUE SPACES.
+      *-----------------------------------------------------------------
+       01 TABELA-MOTIVO.
+          03 FILLER     PIC X(26) VALUE "01PEDIDO DE DEMISSAO".
+          03 FILLER     PIC X(26) VALUE "02DEMISSAO SEM JUSTA CAUSA".
+          03 FILLER     PIC X(26) VALUE "03DEMISSAO COM JUSTA CAUSA".
+          03 FILLER     PIC X(26) VALUE "04APOSENTADORIA".
+          03 FILLER     PIC X(26) VALUE "05OUTROS".
+      *
+       01 TABMOTIVO REDEFINES TABELA-MOTIVO.
+          03 TBMOTIVO   PIC X(26) OCCURS 5 TIMES.
+      *
+       01 TXTMOT.
+          03 TXTM1 PIC X(02) VALUE SPACES.
+          03 TXTM2 PIC X(24) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                        RESCISAO DE FUN".
+           05  LINE 02  COLUMN 41
+               VALUE  "CIONARIO".
+           05  LINE 05  COLUMN 01
+               VALUE  "CHAPA:".
+           05  LINE 07  COLUMN 01
+               VALUE  "NOME:".
+           05  LINE 09  COLUMN 01
+               VALUE  "STATUS ATUAL:".
+           05  LINE 12  COLUMN 01
+               VALUE  "CODIGO DO MOTIVO:".
+           05  LINE 14  COLUMN 01
+               VALUE  "DATA DO DESLIGAMENTO:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCHAPA
+               LINE 05  COLUMN 10  PIC 9(06)
+               USING  CHAPA.
+           05  TNOME
+               LINE 07  COLUMN 10  PIC X(30)
+               USING  NOME.
+           05  TSTATUS
+               LINE 09  COLUMN 16  PIC X(01)
+               USING  STATUS1.
+           05  TMOTIVO
+               LINE 12  COLUMN 20  PIC 9(02)
+               USING  MOTIVO-DESLIGAMENTO.
+           05  TTXTMOTIVO
+               LINE 12  COLUMN 25  PIC X(24)
+               USING  TXTMOTIVO.
+           05  TDATADESL
+               LINE 14  COLUMN 24  PIC 99/99/9999
+               USING  DATA-DESLIGAMENTO.
+
+      *---------------------[ TABELA DE MOTIVO ]-------------
+       01  TELA-MOTIVO.
+           05  LINE 05  COLUMN 50
+               VALUE  "01-PEDIDO DE DEMISSAO".
+           05  LINE 06  COLUMN 50
+               VALUE  "02-SEM JUSTA CAUSA".
+           05  LINE 07  COLUMN 50
+               VALUE  "03-COM JUSTA CAUSA".
+           05  LINE 08  COLUMN 50
+               VALUE  "04-APOSENTADORIA".
+           05  LINE 09  COLUMN 50
+               VALUE  "05-OUTROS".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CREATE-FILES.
+           PERFORM I-O-ARQFUNC.
+
+       R0.
+           MOVE ZEROS  TO CHAPA MOTIVO-DESLIGAMENTO DATA-DESLIGAMENTO.
+           MOVE SPACES TO NOME STATUS1 TXTMOTIVO.
+           DISPLAY TELA.
+
+       R1.
+           ACCEPT TCHAPA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CHAPA = ZEROS
+              PERFORM ERROR-EMPTY
+              GO TO R1.
+           PERFORM READ-ARQFUNC.
+           IF ST-ERRO NOT = "00"
+              MOVE "*** CHAPA NAO CADASTRADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF STATUS1 = "T"
+              MOVE "*** FUNCIONARIO JA DESLIGADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0.
+           DISPLAY TNOME.
+           DISPLAY TSTATUS.
+
+       R2.
+           DISPLAY TELA-MOTIVO
+           ACCEPT TMOTIVO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R1.
+           MOVE 1 TO AUX3.
+       R2A.
+           MOVE TBMOTIVO(AUX3) TO TXTMOT
+           IF TXTM1 NOT = MOTIVO-DESLIGAMENTO
+              ADD 1 TO AUX3
+              IF AUX3 < 6
+                 GO TO R2A
+              ELSE
+                 MOVE "*** CODIGO DE MOTIVO INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2
+           ELSE
+              MOVE TXTM2 TO TXTMOTIVO
+              DISPLAY TTXTMOTIVO.
+
+       R3.
+           ACCEPT TDATADESL.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R2.
+           IF DIA-DESL < 0 OR DIA-DESL = 0 OR DIA-DESL > 31 OR
+              MES-DESL < 0 OR MES-DESL = 0 OR MES-DESL > 12 OR
+              ANO-DESL < 1900 OR ANO-DESL > 2100
+              MOVE "*** DATA DE DESLIGAMENTO INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       SALVAR.
+           MOVE "VOCE QUER CONFIRMAR A RESCISAO? (S/N)" TO MENS
+           DISPLAY (23, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (23, 12) MENS.
+
+           IF W-ACT = 01 GO TO R3.
+
+           IF W-OPCAO = "S" OR "s"
+              MOVE "T" TO STATUS1
+              PERFORM REWRITE-ARQFUNC
+           ELSE IF W-OPCAO = "N" OR "n" GO TO R0
+           ELSE PERFORM ERROR-VALID GO TO SALVAR.
+           GO TO R0.
+
+      *---------------------[ ROTINA DE ABERTURA ]---------------------
+       I-O-ARQFUNC.
+           OPEN I-O ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+      *---------------------[ ROTINA DE LEITURA ]-----------------------
+       READ-ARQFUNC.
+           READ ARQFUNC.
+
+      *---------------------[ ROTINA DE REESCRITA ]---------------------
+       REWRITE-ARQFUNC.
+           REWRITE REGFUNC.
+           IF ST-ERRO = "00"
+              MOVE "*** RESCISAO EFETUADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ELSE
+              MOVE "*** ERRO NA GRAVACAO DO ARQUIVO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      *-----------------------[ ROTINA DE FIM ]------------------------
+       ROT-FIM.
+           CLOSE ARQFUNC.
+           EXIT PROGRAM.
+       ROT-FIM1.
+           STOP RUN.
+      *---------------------[ ROTINA DE MENSAGEM ]---------------------
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-EMPTY.
+           MOVE " ESPACO NAO PODE FICAR EM BRANCO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
