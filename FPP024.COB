@@ -0,0 +1,472 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP024.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *      ARQUIVO DE FOLHA DE 13 SALARIO         *
+      ***********************************************
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES.
+      *---------------------ARQUIVO DO CARGO----------------------
+           SELECT ARQCARG ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CODIGO
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS DENOMINACAO
+                      WITH DUPLICATES.
+      *---------------------TABELA DE FAIXAS DE IRRF---------------
+           SELECT ARQIRRF ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------TABELA DE FAIXAS DE INSS---------------
+           SELECT ARQINSS ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------GERAR RELATORIO DE 13 SALARIO----------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------CADASTRO DO NOME DA EMPRESA------------
+           SELECT ARQEMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA           PIC 9(06).
+           03 NOME            PIC X(30).
+           03 DATANASC        PIC 9(08).
+           03 DT REDEFINES DATANASC.
+               05 DIA         PIC 9(02).
+               05 MES         PIC 9(02).
+               05 ANO         PIC 9(04).
+           03 SEXO            PIC X(01).
+           03 GENERO          PIC X(01).
+           03 CODPTO          PIC 9(03).
+           03 CODCARG         PIC 9(03).
+           03 NVSALARIAL      PIC 9(02).
+           03 IMPOSTORENDA    PIC X(01).
+           03 DEPENDENTES     PIC 9(01).
+           03 CEP-FUNC        PIC 9(08).
+           03 NUMERO-FUNC     PIC 9(04).
+           03 COMPLEMENTO-FUNC PIC X(12).
+           03 STATUS1         PIC X(01).
+           03 FILLER          PIC 9(11).
+           03 FILLER          PIC X(12).
+           03 FILLER          PIC 9(11).
+           03 DATA-ADMISSAO   PIC 9(08).
+           03 DT-ADM REDEFINES DATA-ADMISSAO.
+               05 DIA-ADM     PIC 9(02).
+               05 MES-ADM     PIC 9(02).
+               05 ANO-ADM     PIC 9(04).
+      *---------------------ARQUIVO DO CARGO----------------------
+       FD ARQCARG
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+           03 CODIGO          PIC 9(03).
+           03 DENOMINACAO     PIC X(25).
+           03 TIPOSALARIO     PIC X(01).
+           03 SALARIOBASE     PIC 9(06)V99.
+           03 STATUS2         PIC X(01).
+           03 MULT-HORAS      PIC 9(03).
+           03 MULT-DIAS       PIC 9(03).
+      *---------------------TABELA DE FAIXAS DE IRRF---------------
+       FD ARQIRRF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQIRRF.DAT".
+       01 REGIRRF.
+           03 CODFAIXA-IRRF   PIC 9(02).
+           03 LIMDE-IRRF      PIC 9(06)V99.
+           03 LIMATE-IRRF     PIC 9(06)V99.
+           03 ALIQ-IRRF       PIC 9V9999.
+      *---------------------TABELA DE FAIXAS DE INSS---------------
+       FD ARQINSS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQINSS.DAT".
+       01 REGINSS.
+           03 CODFAIXA-INSS   PIC 9(02).
+           03 LIMDE-INSS      PIC 9(06)V99.
+           03 LIMATE-INSS     PIC 9(06)V99.
+           03 ALIQ-INSS       PIC 9V9999.
+      *---------------------GERAR RELATORIO DE 13 SALARIO----------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
+      *---------------------CADASTRO DO NOME DA EMPRESA------------
+       FD ARQEMPRESA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPRESA.DAT".
+       01 REGEMPRESA    PIC X(032).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 INSS       PIC 9(06)V99 VALUE ZEROS.
+       01 LIQUIDO    PIC 9(06)V99 VALUE ZEROS.
+       01 BRUTO      PIC 9(06)V99 VALUE ZEROS.
+       01 IMPOSTO    PIC 9(06)V99 VALUE ZEROS.
+       01 SALMES     PIC 9(06)V99 VALUE ZEROS.
+       01 W-MESES    PIC 9(02) VALUE ZEROS.
+       01 W-TOTAL13  PIC 9(09)V99 VALUE ZEROS.
+       01 IND-IRRF   PIC 9(02) VALUE ZEROS.
+       01 IND-INSS   PIC 9(02) VALUE ZEROS.
+       01 VECTOR-IRRF.
+           03 FAIXA-IRRF OCCURS 10 TIMES.
+               05 LIMITE-DE-IRRF   PIC 9(06)V99 VALUE ZEROS.
+               05 LIMITE-ATE-IRRF  PIC 9(06)V99 VALUE ZEROS.
+               05 ALIQUOTA-IRRF    PIC 9V9999 VALUE ZEROS.
+       01 VECTOR-INSS.
+           03 FAIXA-INSS OCCURS 3 TIMES.
+               05 LIMITE-DE-INSS   PIC 9(06)V99 VALUE ZEROS.
+               05 LIMITE-ATE-INSS  PIC 9(06)V99 VALUE ZEROS.
+               05 ALIQUOTA-INSS    PIC 9V9999 VALUE ZEROS.
+       01 W-DATASIS       PIC 9(08) VALUE ZEROS.
+       01 W-DATASIS-R REDEFINES W-DATASIS.
+           03 W-ANOSIS    PIC 9(04).
+           03 W-MESSIS    PIC 9(02).
+           03 W-DIASIS    PIC 9(02).
+       01 W-NOME-EMPRESA PIC X(032) VALUE "EMPRESA FATEC - ZL".
+       01 W-TX-NOME.
+           05 FILLER       PIC X(10) VALUE "ARQUIVO10_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+      *
+
+       01  CAB1.
+           05  CAB-EMPRESA            PIC X(022).
+           05  FILLER                 PIC X(025) VALUE
+           "***FOLHA DE 13 SALARIO***".
+           05  FILLER                 PIC X(008) VALUE
+           "PAGINA:".
+           05  NUMPAG   VALUE ZEROS  PIC Z99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(037) VALUE
+           "CODIGO NOME DO FUNCIONARIO    MESES".
+           05  FILLER                 PIC X(036) VALUE
+           "    S.BRU   INSS  I.RENDA  S.LIQUIDO".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+
+       01  DET.
+           05  D-CHAPA    PIC 99999 VALUE ZEROS.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  D-NOME     PIC X(017) VALUE SPACES.
+           05  FILLER          PIC X(04) VALUE SPACES.
+           05  D-MESES    PIC 99 VALUE ZEROS.
+           05  FILLER          PIC X(003) VALUE SPACES.
+           05  D-BRUTO    PIC 9(06)V99.
+           05  FILLER          PIC X(02) VALUE "  ".
+           05  D-INSS     PIC 9(06)V99.
+           05  FILLER          PIC X(02) VALUE "  ".
+           05  D-IMPOSTO  PIC 9(06)V99.
+           05  FILLER          PIC X(02) VALUE "  ".
+           05  D-LIQUIDO  PIC 9(06)V99.
+
+       01  LINTOTAIS.
+           05  FILLER                 PIC X(040) VALUE
+           "***TOTAL DA FOLHA DE 13 SALARIO.....:  ".
+           05  TOTFOLHA   VALUE ZEROS  PIC ZZZZZZ9,99.
+
+       01  LINTOT.
+           05  FILLER                 PIC X(036) VALUE
+           "***TOTAL DE FUNCIONARIOS..........: ".
+           05  TOTFUNC   VALUE ZEROS  PIC ZZZ9.
+
+       01  LINHABR                    PIC X(100) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                 *** RELATORIO DE 13 SALA".
+           05  LINE 02  COLUMN 41
+               VALUE  "RIO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO NOME DENOMINACAO TIPOSALARIO
+                MOVE ZEROS TO CODIGO CHAPA SALARIOBASE INSS IMPOSTORENDA
+                MOVE ZEROS TO LIQUIDO BRUTO
+                ACCEPT W-DATASIS FROM DATE YYYYMMDD
+                MOVE W-DATASIS TO W-TX-DATA
+                PERFORM LOAD-VECTOR-IRRF
+                PERFORM LOAD-VECTOR-INSS
+                PERFORM LOAD-EMPRESA
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO FUNCIONARIOS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNCIONARIOS"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT TX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO ARQUIVO10" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       INC-OP1.
+           OPEN INPUT ARQCARG
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO DE CARGO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE CARGO"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE ARQTX FROM CAB1.
+           WRITE ARQTX FROM CAB3.
+           MOVE SPACES TO ARQTX
+           WRITE ARQTX FROM CAB2.
+           WRITE ARQTX FROM CAB3.
+
+      *
+       LER-FUNC.
+                READ ARQFUNC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      WRITE ARQTX FROM LINHABR
+                      MOVE W-TOTAL13 TO TOTFOLHA
+                      WRITE ARQTX FROM LINTOTAIS
+                      MOVE CONLIN1 TO TOTFUNC
+                      WRITE ARQTX FROM LINTOT
+                      MOVE "*** FIM DO ARQFUNC ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   IF STATUS1 NOT = "A"
+                      GO TO LER-FUNC.
+
+       LER-CARG.
+                MOVE CODCARG TO CODIGO
+                READ ARQCARG
+                   INVALID KEY
+                      MOVE "*** CARGO NAO ENCONTRADO ***"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LER-FUNC
+                   NOT INVALID KEY
+                      NEXT SENTENCE.
+
+      *---------------------[ TABELA DE FAIXAS DE IRRF ]----------------
+       LOAD-EMPRESA.
+           OPEN INPUT ARQEMPRESA.
+           IF ST-ERRO = "00"
+               READ ARQEMPRESA
+               IF ST-ERRO = "00"
+                   MOVE REGEMPRESA TO W-NOME-EMPRESA
+               CLOSE ARQEMPRESA.
+           MOVE "00"           TO ST-ERRO.
+           MOVE W-NOME-EMPRESA TO CAB-EMPRESA.
+
+       LOAD-VECTOR-IRRF.
+           MOVE ZEROS TO VECTOR-IRRF.
+           OPEN INPUT ARQIRRF.
+           IF ST-ERRO = "00"
+               PERFORM LOAD-VECTOR-IRRF-1 UNTIL ST-ERRO NOT = "00"
+               CLOSE ARQIRRF.
+           MOVE "00" TO ST-ERRO.
+
+       LOAD-VECTOR-IRRF-1.
+           READ ARQIRRF.
+           IF ST-ERRO = "00"
+               IF CODFAIXA-IRRF > 0 AND CODFAIXA-IRRF <= 10
+                   MOVE LIMDE-IRRF  TO LIMITE-DE-IRRF(CODFAIXA-IRRF)
+                   MOVE LIMATE-IRRF TO LIMITE-ATE-IRRF(CODFAIXA-IRRF)
+                   MOVE ALIQ-IRRF   TO ALIQUOTA-IRRF(CODFAIXA-IRRF).
+
+       LOAD-VECTOR-INSS.
+           MOVE ZEROS TO VECTOR-INSS.
+           OPEN INPUT ARQINSS.
+           IF ST-ERRO = "00"
+               PERFORM LOAD-VECTOR-INSS-1 UNTIL ST-ERRO NOT = "00"
+               CLOSE ARQINSS.
+           MOVE "00" TO ST-ERRO.
+
+       LOAD-VECTOR-INSS-1.
+           READ ARQINSS.
+           IF ST-ERRO = "00"
+               IF CODFAIXA-INSS > 0 AND CODFAIXA-INSS <= 3
+                   MOVE LIMDE-INSS  TO LIMITE-DE-INSS(CODFAIXA-INSS)
+                   MOVE LIMATE-INSS TO LIMITE-ATE-INSS(CODFAIXA-INSS)
+                   MOVE ALIQ-INSS   TO ALIQUOTA-INSS(CODFAIXA-INSS).
+
+       CALC-INSS.
+           MOVE 1 TO IND-INSS.
+           PERFORM CALC-INSS-1 UNTIL IND-INSS > 3.
+
+       CALC-INSS-1.
+           IF BRUTO NOT GREATER LIMITE-ATE-INSS(IND-INSS)
+               MULTIPLY BRUTO BY ALIQUOTA-INSS(IND-INSS) GIVING INSS
+               MOVE 3 TO IND-INSS.
+           ADD 1 TO IND-INSS.
+
+       CALC-IMPOSTO.
+           MOVE ZEROS TO LIQUIDO.
+           MOVE 1 TO IND-IRRF.
+           PERFORM CALC-IMPOSTO-1 UNTIL IND-IRRF > 10.
+
+       CALC-IMPOSTO-1.
+           IF LIMITE-ATE-IRRF(IND-IRRF) NOT = ZEROS
+               IF IMPOSTO NOT LESS LIMITE-DE-IRRF(IND-IRRF)
+                  AND IMPOSTO NOT GREATER LIMITE-ATE-IRRF(IND-IRRF)
+                   MULTIPLY IMPOSTO BY ALIQUOTA-IRRF(IND-IRRF)
+                       GIVING LIQUIDO
+                   MOVE 10 TO IND-IRRF.
+           ADD 1 TO IND-IRRF.
+
+       ROT-CALC-1.
+           IF TIPOSALARIO = "H"
+               MULTIPLY SALARIOBASE BY MULT-HORAS GIVING SALMES
+           ELSE
+               IF TIPOSALARIO = "D"
+                   MULTIPLY SALARIOBASE BY MULT-DIAS GIVING SALMES
+               ELSE
+                   IF TIPOSALARIO = "M"
+                      MOVE SALARIOBASE TO SALMES.
+
+           MOVE 12 TO W-MESES.
+           IF ANO-ADM = W-ANOSIS
+               COMPUTE W-MESES = 13 - MES-ADM.
+
+           COMPUTE BRUTO ROUNDED = SALMES * W-MESES / 12.
+
+           PERFORM CALC-INSS.
+
+       INC-003.
+           MOVE CHAPA       TO D-CHAPA.
+           MOVE NOME        TO D-NOME.
+           MOVE W-MESES     TO D-MESES.
+           MOVE BRUTO       TO D-BRUTO.
+           MOVE INSS        TO D-INSS.
+           COMPUTE IMPOSTO = BRUTO - INSS.
+           PERFORM CALC-IMPOSTO.
+           MOVE LIQUIDO     TO D-IMPOSTO.
+           COMPUTE LIQUIDO = BRUTO - INSS - LIQUIDO.
+           MOVE LIQUIDO     TO D-LIQUIDO.
+           ADD LIQUIDO TO W-TOTAL13.
+
+       INC-WR1.
+           WRITE ARQTX FROM DET
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO10" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                ADD 1 TO CONLIN CONLIN1
+                DISPLAY (20, 40) CONLIN1
+                IF CONLIN < 34
+                      GO TO LER-FUNC
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      WRITE ARQTX FROM LINHABR
+                      GO TO ROT-CABEC.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQCARG ARQFUNC TX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
