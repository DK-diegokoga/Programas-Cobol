@@ -17,11 +17,29 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES
-                    FILE STATUS  IS ST-ERRO.							
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA-F
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------ARQUIVO DA EMPRESA--------------------------
+           SELECT ARQEMPR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODEMPR
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------HISTORICO DE SALARIO DO CARGO---------------
+           SELECT ARQSALH ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS HIST-KEY
+                    FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-      *---------------------ARQUIVO DO FUNCIONARIO----------------------	  	   
+      *---------------------ARQUIVO DO CARGO-----------------------------
        FD ARQCARG
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQCARG.DAT".
@@ -31,6 +49,49 @@
            03 TIPOSALARIO     PIC X(01).
 		   03 SALARIOBASE     PIC 9(06)V99.
            03 STATUS1         PIC X(01).
+           03 MULT-HORAS      PIC 9(03).
+           03 MULT-DIAS       PIC 9(03).
+           03 CODEMPRESA      PIC 9(03).
+      *---------------------ARQUIVO DA EMPRESA--------------------------
+       FD ARQEMPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPR.DAT".
+       01 REGEMPR.
+           03 CODEMPR         PIC 9(03).
+      *---------------------ARQUIVO DO FUNCIONARIO----------------------
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA-F         PIC 9(06).
+           03 FILLER          PIC X(30).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC 9(03).
+           03 CODCARG-F       PIC 9(03).
+           03 FILLER          PIC 9(02).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC 9(01).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC 9(04).
+           03 FILLER          PIC X(12).
+           03 FILLER          PIC X(01).
+      *---------------------HISTORICO DE SALARIO DO CARGO---------------
+       FD ARQSALH
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQSALH.DAT".
+       01 REGSALH.
+           03 HIST-KEY.
+            05 HIST-CODCARG     PIC 9(03).
+            05 HIST-SEQ         PIC 9(02).
+           03 HIST-SALARIO-ANT  PIC 9(06)V99.
+           03 HIST-SALARIO-NOVO PIC 9(06)V99.
+           03 HIST-DATA         PIC 9(08).
+           03 HIST-DT REDEFINES HIST-DATA.
+            05 HIST-ANO         PIC 9(04).
+            05 HIST-MES         PIC 9(02).
+            05 HIST-DIA         PIC 9(02).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -45,8 +106,11 @@
        01 W-PROGR            PIC X(07) VALUE SPACES.
        01 AUX                PIC 9(02) VALUE ZEROS.
 	   01 AUX2               PIC 9(02) VALUE ZEROS.	   
-       01 TXTAPLICACAO       PIC X(25) VALUE SPACES.	   	   
-	   01 DISAUX             PIC X(25) VALUE SPACES.	    
+       01 TXTAPLICACAO       PIC X(25) VALUE SPACES.
+	   01 DISAUX             PIC X(25) VALUE SPACES.
+       01 W-TEM-FUNC         PIC X(01) VALUE "N".
+       01 W-SALARIOBASE-ANT  PIC 9(06)V99 VALUE ZEROS.
+       01 W-HIST-SEQ-MAX     PIC 9(02) VALUE ZEROS.
       *-----------------------------------------------------------------
        01 TIPO-SALARIO.
           03 FILLER     PIC X(13) VALUE "HHORISTA".
@@ -91,10 +155,14 @@
 		       VALUE  "            TIPO DE SALARIO:".
 		   05  LINE 11  COLUMN 01
 		       VALUE  "            SALARIO BASE:".
-           05  LINE 13  COLUMN 01 
-               VALUE  "            STATUS :".           
-		   05  LINE 23  COLUMN 01 
-               VALUE  " MENSAGEM :".	
+           05  LINE 13  COLUMN 01
+               VALUE  "            STATUS :".
+		   05  LINE 15  COLUMN 01
+		       VALUE  "            MULTIPLICADOR MENSAL:".
+		   05  LINE 17  COLUMN 01
+		       VALUE  "            EMPRESA:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
       *---------------------[ CODIGO ]-----------------------------------	   
            05  TCODIGO
                LINE 05  COLUMN 26  PIC 9(03)
@@ -121,6 +189,16 @@
 		   05  TSTATUS2
 		       LINE 13  COLUMN 29  PIC X(11)
 			   USING TXT2.
+      *---------------------[ MULTIPLICADOR MENSAL ]---------------------
+           05  TMULTHORAS
+               LINE 15  COLUMN 36  PIC 9(03)
+               USING  MULT-HORAS.
+           05  TMULTDIAS
+               LINE 15  COLUMN 36  PIC 9(03)
+               USING  MULT-DIAS.
+           05  TCODEMPRESA
+               LINE 17  COLUMN 22  PIC 9(03)
+               USING  CODEMPRESA.
 
       *---------------------[ TABELA DE TIPO DE SALARIO ]----------------
        01  TELA-TIPO-SALARIO.
@@ -143,13 +221,15 @@
        PROCEDURE DIVISION.
 
        CREATE-FILES.
-	       PERFORM I-O-ARQCARG.	   
+	       PERFORM I-O-ARQCARG.
+	       PERFORM I-O-ARQSALH.
       *-----------------------------------------------------------------  
       *                   INICIALIZACAO DAS VARIAVEIS                  *
       *----------------------------------------------------------------- 	   
        R0.
                 MOVE ZEROS  TO CODIGO SALARIOBASE.
 				MOVE ZEROS  TO W-SEL.
+                MOVE ZEROS  TO CODEMPRESA CODEMPR.
                 MOVE SPACES TO DENOMINACAO STATUS1 TXT.
                 MOVE SPACES TO TIPOSALARIO TXTSALARIO.
       *-----------------------------------------------------------------  
@@ -242,13 +322,54 @@
                  GO TO R5
            ELSE
                DISPLAY TSTATUS2.
-			   DISPLAY TELA.	  
-	  
+			   DISPLAY TELA.
 
-      *-----------------------------------------------------------------  
+      *---------------[ ROTINA DE MULTIPLICADOR MENSAL ]-----------------
+       R6.
+           MOVE ZEROS TO MULT-HORAS MULT-DIAS.
+           IF TIPOSALARIO = "H"
+              ACCEPT TMULTHORAS
+              ACCEPT W-ACT FROM ESCAPE KEY
+              IF W-ACT = 01
+                 GO TO R5
+              IF MULT-HORAS = ZEROS
+                 MOVE "*** INFORME AS HORAS DO CARGO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R6
+           ELSE IF TIPOSALARIO = "D"
+              ACCEPT TMULTDIAS
+              ACCEPT W-ACT FROM ESCAPE KEY
+              IF W-ACT = 01
+                 GO TO R5
+              IF MULT-DIAS = ZEROS
+                 MOVE "*** INFORME OS DIAS DO CARGO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R6.
+
+      *---------------[ ROTINA DA EMPRESA DO CARGO ]---------------------
+       R7.
+           ACCEPT TCODEMPRESA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R6.
+           IF CODEMPRESA = ZEROS
+              MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+           MOVE CODEMPRESA TO CODEMPR.
+           PERFORM I-O-ARQEMPR.
+           READ ARQEMPR
+              INVALID KEY
+              MOVE "*** EMPRESA NAO CADASTRADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQEMPR
+              GO TO R7.
+           CLOSE ARQEMPR.
+
+      *-----------------------------------------------------------------
       *             ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO              *
-      *----------------------------------------------------------------- 
- 			
+      *-----------------------------------------------------------------
+
        SALVAR.
            MOVE "VOCE QUER GRAVAR OS DADOS? (S/N)" TO MENS
            DISPLAY (23, 12) MENS.
@@ -256,7 +377,7 @@
            MOVE SPACES TO MENS.
            DISPLAY (23, 12) MENS.
 
-           IF W-ACT = 01 GO TO R5.
+           IF W-ACT = 01 GO TO R7.
 
            IF W-OPCAO = "S" or "s"
 			   PERFORM WRITE-ARQCARG
@@ -266,20 +387,42 @@
 
       *
        DELETAR.
+           PERFORM CHECK-FUNC-CARGO.
+           IF W-TEM-FUNC = "S"
+               MOVE "*** EXISTEM FUNCIONARIOS NO CARGO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R0.
+
            MOVE "VOCE QUER EXCLUIR OS DADOS? (S/N)" TO MENS
-           DISPLAY (23 12) MENS.
+           DISPLAY (23, 12) MENS.
            ACCEPT W-OPCAO.
            MOVE SPACES TO MENS.
            DISPLAY (23, 12) MENS.
 
-           IF W-ACT = 01 GO TO R5.
+           IF W-ACT = 01 GO TO R7.
 
            IF W-OPCAO = "S" or "s"
                PERFORM DELETE-ARQCARG
                GO TO R0
            ELSE IF W-OPCAO = "N" or "n" NEXT SENTENCE
            ELSE PERFORM ERROR-VALID GO TO DELETAR.
-      * 
+      *---------------[ ROTINA DE VERIFICACAO REFERENCIAL ]-------------
+       CHECK-FUNC-CARGO.
+           MOVE "N" TO W-TEM-FUNC.
+           OPEN INPUT ARQFUNC.
+           IF ST-ERRO = "00"
+               MOVE ZEROS TO CHAPA-F
+               START ARQFUNC KEY IS NOT LESS CHAPA-F
+               PERFORM CHECK-FUNC-CARGO-1
+                   UNTIL ST-ERRO NOT = "00" OR W-TEM-FUNC = "S"
+               CLOSE ARQFUNC.
+
+       CHECK-FUNC-CARGO-1.
+           READ ARQFUNC NEXT.
+           IF ST-ERRO = "00"
+               IF CODCARG-F = CODIGO
+                   MOVE "S" TO W-TEM-FUNC.
+      *
        ACE-001.
                 DISPLAY (23, 12)
                      "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
@@ -312,7 +455,35 @@
                     MOVE "*** ISAM NAO EXECUTADO ***" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
 					GO TO ROT-FIM
-			    ELSE 
+			    ELSE
+				    PERFORM ERROR-FILE-NOT-OPENED
+					GO TO ROT-FIM.
+
+       I-O-ARQEMPR.
+           OPEN INPUT ARQEMPR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQEMPR
+                 CLOSE ARQEMPR
+                 PERFORM LOG-FILE-CREATED
+                 GO TO I-O-ARQEMPR
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+      *---------------[ ROTINA DE ABERTURA DO HISTORICO ]---------------
+       I-O-ARQSALH.
+	       OPEN I-O ARQSALH
+		   IF ST-ERRO NOT = "00"
+		      IF ST-ERRO = "30"
+			   OPEN OUTPUT ARQSALH
+			   CLOSE ARQSALH
+			   GO TO I-O-ARQSALH
+		      ELSE
+			     IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXECUTADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+					GO TO ROT-FIM
+			    ELSE
 				    PERFORM ERROR-FILE-NOT-OPENED
 					GO TO ROT-FIM.
       *---------------------[ ROTINA DE VERIFICACAO ]------------------
@@ -352,14 +523,38 @@
 		      GO TO ROT-FIM.
       *---------------------[ ROTINA DE REESCRITA ]---------------------
        REWRITE-ARQCARG.
-     	   REWRITE REGCARG. 
-		   PERFORM CHECK-WRITE.	
+     	   REWRITE REGCARG.
+		   PERFORM CHECK-WRITE.
+           IF SALARIOBASE NOT = W-SALARIOBASE-ANT
+              PERFORM GRAVA-HIST-SALARIO.
+      *---------------[ ROTINA DE HISTORICO DE SALARIO ]-----------------
+       GRAVA-HIST-SALARIO.
+           MOVE ZEROS TO W-HIST-SEQ-MAX.
+           MOVE CODIGO TO HIST-CODCARG.
+           MOVE ZEROS TO HIST-SEQ.
+           START ARQSALH KEY IS NOT LESS HIST-KEY.
+           PERFORM GRAVA-HIST-SALARIO-1
+               UNTIL ST-ERRO NOT = "00" OR HIST-CODCARG NOT = CODIGO.
+           MOVE CODIGO TO HIST-CODCARG.
+           ADD 1 TO W-HIST-SEQ-MAX.
+           MOVE W-HIST-SEQ-MAX TO HIST-SEQ.
+           MOVE W-SALARIOBASE-ANT TO HIST-SALARIO-ANT.
+           MOVE SALARIOBASE      TO HIST-SALARIO-NOVO.
+           ACCEPT HIST-DATA FROM DATE YYYYMMDD.
+           WRITE REGSALH.
+
+       GRAVA-HIST-SALARIO-1.
+           READ ARQSALH NEXT.
+           IF ST-ERRO = "00"
+               IF HIST-CODCARG = CODIGO
+                   MOVE HIST-SEQ TO W-HIST-SEQ-MAX.
       *---------------------[ ROTINA DE LEITURA ]-----------------------
        READ-ARQCARG.
-     	   READ ARQCARG. 
+     	   READ ARQCARG.
 		   PERFORM CHECK-READ.
-           IF ST-ERRO = "00" 
-           DISPLAY TELA.
+           IF ST-ERRO = "00"
+              MOVE SALARIOBASE TO W-SALARIOBASE-ANT
+              DISPLAY TELA.
       *--------------------[ ROTINA DE EXCLUSAO ]-----------------------
        DELETE-ARQCARG. 
 	       DELETE ARQCARG RECORD. 
@@ -367,7 +562,7 @@
 
       *-----------------------[ ROTINA DE FIM ]------------------------
        ROT-FIM.
-           CLOSE ARQCARG
+           CLOSE ARQCARG ARQSALH
            STOP RUN.
            EXIT PROGRAM.
       *---------[ ROTINA DE MENSAGEM ]---------------------
