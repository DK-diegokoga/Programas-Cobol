@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP017.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *     RELATORIO DE EFETIVO POR DEPARTAMENTO   *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO DEPARTAMENTO----------------
+           SELECT ARQDEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO1
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------ARQUIVO DO FUNCIONARIO------------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA-F
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------GERAR RELATORIO DE EFETIVO--------------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO DEPARTAMENTO----------------
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+           03 CODIGO1         PIC 9(03).
+           03 DENOMINACAO     PIC X(25).
+           03 HIERARQUIA      PIC 9(02).
+           03 STATUS1         PIC X(01).
+      *---------------------ARQUIVO DO FUNCIONARIO------------------
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA-F         PIC 9(06).
+           03 FILLER          PIC X(30).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC X(01).
+           03 CODPTO-F        PIC 9(03).
+           03 FILLER          PIC 9(03).
+           03 FILLER          PIC 9(02).
+           03 FILLER          PIC X(01).
+           03 FILLER          PIC 9(01).
+           03 FILLER          PIC 9(08).
+           03 FILLER          PIC 9(04).
+           03 FILLER          PIC X(12).
+           03 STATUS1-F       PIC X(01).
+      *---------------------GERAR RELATORIO DE EFETIVO--------------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-TX-NOME.
+           05 FILLER       PIC X(09) VALUE "ARQUIVO3_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+       01 CONT-ATIVA   PIC 9(04) VALUE ZEROS.
+       01 CONT-SUSPENSA PIC 9(04) VALUE ZEROS.
+       01 CONT-DESATIV PIC 9(04) VALUE ZEROS.
+       01 CONT-TOTAL   PIC 9(04) VALUE ZEROS.
+      *
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "EFETIVO POR DEPARTAMENTO ***  RELATORIO  ***".
+           05  FILLER                 PIC X(019) VALUE
+           "       PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "COD  DENOMINACAO                 ATIVA SUSPE DESAT".
+           05  FILLER                 PIC X(015) VALUE
+           " TOTAL".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "---  -------------------------   ----- ----- -----".
+           05  FILLER                 PIC X(016) VALUE
+           " -----".
+
+       01  DET.
+           05  D-COD      VALUE ZEROS  PIC 9(03).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  D-DENOM    VALUE SPACES PIC X(25).
+           05  FILLER                 PIC X(003) VALUE "   ".
+           05  D-ATIVA    VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  D-SUSP     VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  D-DESAT    VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  D-TOTAL    VALUE ZEROS  PIC ZZZ9.
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "              *** EFETIVO POR DEPARTAMEN".
+           05  LINE 02  COLUMN 41
+               VALUE  "TO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-OPCAO.
+                ACCEPT W-TX-DATA FROM DATE YYYYMMDD.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT TX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE ARQTX FROM CAB1.
+           MOVE SPACES TO ARQTX
+           WRITE ARQTX.
+           WRITE ARQTX FROM CAB2.
+           WRITE ARQTX FROM CAB3.
+      *
+       LER-DEP.
+                READ ARQDEP NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE SPACES TO ARQTX
+                      WRITE ARQTX
+                      MOVE CONLIN1 TO TOTREG
+                      WRITE ARQTX FROM LINTOT
+                      MOVE "*** FIM ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA "   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+
+           PERFORM CALC-EFETIVO.
+
+       INC-003.
+           MOVE CODIGO1      TO D-COD.
+           MOVE DENOMINACAO  TO D-DENOM.
+           MOVE CONT-ATIVA   TO D-ATIVA.
+           MOVE CONT-SUSPENSA TO D-SUSP.
+           MOVE CONT-DESATIV TO D-DESAT.
+           MOVE CONT-TOTAL   TO D-TOTAL.
+
+       INC-WR1.
+           WRITE ARQTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                ADD 1 TO CONLIN1
+                DISPLAY (20, 40) CONLIN1
+                GO TO LER-DEP.
+      *----------------[ ROTINA DE CONTAGEM DE EFETIVO ]-----------------
+       CALC-EFETIVO.
+           MOVE ZEROS TO CONT-ATIVA CONT-SUSPENSA CONT-DESATIV
+                         CONT-TOTAL.
+           MOVE ZEROS TO CHAPA-F.
+           START ARQFUNC KEY IS NOT LESS CHAPA-F.
+           PERFORM CALC-EFETIVO-1 UNTIL ST-ERRO NOT = "00".
+           MOVE "00" TO ST-ERRO.
+
+       CALC-EFETIVO-1.
+           READ ARQFUNC NEXT.
+           IF ST-ERRO = "00"
+               IF CODPTO-F = CODIGO1
+                   ADD 1 TO CONT-TOTAL
+                   IF STATUS1-F = "A"
+                       ADD 1 TO CONT-ATIVA
+                   ELSE IF STATUS1-F = "S"
+                       ADD 1 TO CONT-SUSPENSA
+                   ELSE IF STATUS1-F = "D"
+                       ADD 1 TO CONT-DESATIV.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQDEP ARQFUNC TX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
