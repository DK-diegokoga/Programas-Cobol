@@ -37,7 +37,13 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CEP 
                     ALTERNATE RECORD KEY IS CHAVE2 = NUMERO CEP
-                    FILE STATUS  IS ST-ERRO.			   
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------ARQUIVO DA EMPRESA------------------------
+           SELECT ARQEMPR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODEMPR
+                    FILE STATUS  IS ST-ERRO-EMPR.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -63,7 +69,31 @@
            03 CEP-FUNC        PIC 9(08).
 		   03 NUMERO-FUNC     PIC 9(04).
 		   03 COMPLEMENTO-FUNC PIC X(12).
-           03 STATUS1         PIC X(01).		   
+           03 STATUS1         PIC X(01).
+           03 CPF             PIC 9(11).
+           03 RG              PIC X(12).
+           03 PIS             PIC 9(11).
+           03 DATA-ADMISSAO   PIC 9(08).
+           03 DT-ADM REDEFINES DATA-ADMISSAO.
+               05 DIA-ADM     PIC 9(02).
+               05 MES-ADM     PIC 9(02).
+               05 ANO-ADM     PIC 9(04).
+           03 DATA-DESLIGAMENTO PIC 9(08).
+           03 DT-DESL REDEFINES DATA-DESLIGAMENTO.
+               05 DIA-DESL    PIC 9(02).
+               05 MES-DESL    PIC 9(02).
+               05 ANO-DESL    PIC 9(04).
+           03 MOTIVO-DESLIGAMENTO PIC 9(02).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(05).
+           03 CONTA                PIC X(12).
+           03 VT-VALOR             PIC 9(04)V99.
+           03 VR-VALOR             PIC 9(04)V99.
+           03 CODEMPRESA           PIC 9(03).
+           03 FOTO-PATH            PIC X(60).
+           03 CONTATO-EMERGENCIA-NOME  PIC X(30).
+           03 CONTATO-EMERGENCIA-FONE  PIC 9(11).
+           03 CONTATO-EMERGENCIA-PARENTESCO PIC X(15).
       *---------------------ARQUIVO DO DEPARTAMENTO--------------------
        FD ARQDEP
                LABEL RECORD IS STANDARD
@@ -83,7 +113,14 @@
        01 REGCEP.
            03 CEP             PIC 9(08).
 		   03 NUMERO          PIC 9(04).
-		   03 COMPLEMENTO     PIC X(12).		   
+		   03 COMPLEMENTO     PIC X(12).
+      *-----------------------ARQUIVO DA EMPRESA------------------------
+       FD ARQEMPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPR.DAT".
+       01 REGEMPR-V.
+           03 CODEMPR         PIC 9(03).
+           03 FILLER          PIC X(45).
 
       *
       *-----------------------------------------------------------------
@@ -94,6 +131,7 @@
 	   01 OPCAO              PIC 9(02) VALUE ZEROS.
        01 W-SEL              PIC 9(01) VALUE ZEROS.	   
        01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-ERRO-EMPR       PIC X(02) VALUE "00".
        01 MENS               PIC X(50) VALUE SPACES.
        01 LIMPA              PIC X(50) VALUE SPACES.
        01 W-PROGR            PIC X(07) VALUE SPACES.
@@ -238,7 +276,132 @@
 		       LINE 19  COLUMN 47  PIC X(12)
 			   USING TXT2.
 
-      *---------------------[ TABELA DE GENERO ]-------------		   
+      *---------------------[ TELA DE DOCUMENTOS ]----------------
+       01  TELA-DOC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      CADASTRAD0 DE FUN".
+           05  LINE 02  COLUMN 41
+               VALUE  "CIONARIO - DOCUMENTOS".
+           05  LINE 05  COLUMN 01
+               VALUE  "CPF:".
+           05  LINE 07  COLUMN 01
+               VALUE  "RG:".
+           05  LINE 09  COLUMN 01
+               VALUE  "PIS/PASEP:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCPF
+               LINE 05  COLUMN 10  PIC 9(11)
+               USING  CPF.
+           05  TRG
+               LINE 07  COLUMN 10  PIC X(12)
+               USING  RG.
+           05  TPIS
+               LINE 09  COLUMN 10  PIC 9(11)
+               USING  PIS.
+           05  LINE 11  COLUMN 01
+               VALUE  "DATA DE ADMISSAO:".
+           05  TDATAADM
+               LINE 11  COLUMN 20  PIC 99/99/9999
+               USING  DATA-ADMISSAO.
+
+      *---------------------[ TELA DE DADOS BANCARIOS ]------------
+       01  TELA-BANCO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      CADASTRAD0 DE FUN".
+           05  LINE 02  COLUMN 41
+               VALUE  "CIONARIO - DADOS BANCARIOS".
+           05  LINE 05  COLUMN 01
+               VALUE  "BANCO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "AGENCIA:".
+           05  LINE 09  COLUMN 01
+               VALUE  "CONTA:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TBANCO
+               LINE 05  COLUMN 10  PIC 9(03)
+               USING  BANCO.
+           05  TAGENCIA
+               LINE 07  COLUMN 10  PIC 9(05)
+               USING  AGENCIA.
+           05  TCONTA
+               LINE 09  COLUMN 10  PIC X(12)
+               USING  CONTA.
+      *---------------------[ TELA DE BENEFICIOS ]------------------
+       01  TELA-BENEFICIOS.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      CADASTRAD0 DE FUN".
+           05  LINE 02  COLUMN 41
+               VALUE  "CIONARIO - BENEFICIOS".
+           05  LINE 05  COLUMN 01
+               VALUE  "VALOR DIARIO VALE-TRANSPORTE:".
+           05  LINE 07  COLUMN 01
+               VALUE  "VALOR DIARIO VALE-REFEICAO:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TVTVALOR
+               LINE 05  COLUMN 32  PIC 9(04)V99
+               USING  VT-VALOR.
+           05  TVRVALOR
+               LINE 07  COLUMN 32  PIC 9(04)V99
+               USING  VR-VALOR.
+      *---------------------[ TELA DA EMPRESA ]---------------
+       01  TELA-EMPRESA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      CADASTRAD0 DE FUN".
+           05  LINE 02  COLUMN 41
+               VALUE  "CIONARIO - EMPRESA".
+           05  LINE 05  COLUMN 01
+               VALUE  "CODIGO DA EMPRESA:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCODEMPRESA
+               LINE 05  COLUMN 21  PIC 9(03)
+               USING  CODEMPRESA.
+      *---------------------[ TELA DA FOTO/DOCUMENTO ]---------------
+       01  TELA-FOTO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      CADASTRAD0 DE FUN".
+           05  LINE 02  COLUMN 41
+               VALUE  "CIONARIO - FOTO/DOCUMENTO".
+           05  LINE 05  COLUMN 01
+               VALUE  "CAMINHO DA FOTO/DOCUMENTO:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TFOTOPATH
+               LINE 05  COLUMN 29  PIC X(60)
+               USING  FOTO-PATH.
+      *---------------------[ TELA DO CONTATO DE EMERGENCIA ]---------------
+       01  TELA-CONTEMERG.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      CADASTRAD0 DE FUN".
+           05  LINE 02  COLUMN 41
+               VALUE  "CIONARIO - CONTATO DE EMERGENCIA".
+           05  LINE 05  COLUMN 01
+               VALUE  "NOME DO CONTATO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "TELEFONE DO CONTATO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "PARENTESCO DO CONTATO:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCONTEMERGNOME
+               LINE 05  COLUMN 18  PIC X(30)
+               USING  CONTATO-EMERGENCIA-NOME.
+           05  TCONTEMERGFONE
+               LINE 07  COLUMN 22  PIC 9(11)
+               USING  CONTATO-EMERGENCIA-FONE.
+           05  TCONTEMERGPAR
+               LINE 09  COLUMN 24  PIC X(15)
+               USING  CONTATO-EMERGENCIA-PARENTESCO.
+      *---------------------[ TABELA DE GENERO ]-------------
        01  TELA-GENERO.
            05  LINE 05  COLUMN 50
 		       VALUE  "H-HETEROSEXUAL".
@@ -283,7 +446,8 @@
 	       PERFORM I-O-ARQFUNC.
 	       PERFORM I-O-ARQDEP.
 	       PERFORM I-O-ARQCARG.
-           PERFORM I-O-CADCEP.		   
+           PERFORM I-O-CADCEP.
+           PERFORM I-O-ARQEMPR.
       *-----------------------------------------------------------------  
       *                   INICIALIZACAO DAS VARIAVEIS                  *
       *----------------------------------------------------------------- 	   
@@ -295,6 +459,14 @@
             MOVE SPACES TO STATUS1 TXT TXTGENERO COMPLEMENTO-FUNC.
             MOVE SPACES TO GENERO IMPOSTORENDA COMPLEMENTO.
             MOVE SPACES TO NOME SEXO TXTSEXO TXTIMPOSTO.
+            MOVE ZEROS  TO CPF PIS DATA-ADMISSAO.
+            MOVE ZEROS  TO DATA-DESLIGAMENTO MOTIVO-DESLIGAMENTO.
+            MOVE ZEROS  TO BANCO AGENCIA.
+            MOVE SPACES TO RG CONTA.
+            MOVE ZEROS  TO VT-VALOR VR-VALOR CODEMPRESA CODEMPR.
+            MOVE SPACES TO FOTO-PATH CONTATO-EMERGENCIA-NOME.
+            MOVE SPACES TO CONTATO-EMERGENCIA-PARENTESCO.
+            MOVE ZEROS  TO CONTATO-EMERGENCIA-FONE.
       *-----------------------------------------------------------------  
       *                        ROTINA DE SELECAO                       *
       *----------------------------------------------------------------- 
@@ -451,13 +623,24 @@
        R11.
            ACCEPT TCEP.
            ACCEPT W-ACT FROM ESCAPE KEY.
-           IF W-ACT = 01 
+           IF W-ACT = 01
 		   GO TO R10.
            IF CEP-FUNC = ZEROS
                PERFORM ERROR-EMPTY
                GO TO R11.
-           PERFORM READ-CADCEP.	   
-       			  
+           PERFORM READ-CADCEP.
+           IF ST-ERRO = "00"
+              MOVE NUMERO      TO NUMERO-FUNC
+              MOVE COMPLEMENTO TO COMPLEMENTO-FUNC
+              MOVE "*** CEP JA CADASTRADO - DADOS REAPROVEITADOS ***"
+                                                              TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY TELA
+           ELSE
+              MOVE "*** CEP NAO CADASTRADO - CONFIRME OS DADOS ***"
+                                                              TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
        R12.
            ACCEPT TNUMERO.
            ACCEPT W-ACT FROM ESCAPE KEY.
@@ -499,11 +682,145 @@
                  GO TO R14
            ELSE
                DISPLAY TSTATUS2.
-			   DISPLAY TELA.	  
-	  
-      *-----------------------------------------------------------------  
+			   DISPLAY TELA.
+
+      *---------------[ ROTINA DE DOCUMENTOS DO FUNCIONARIO ]------------
+       R15.
+           DISPLAY TELA-DOC.
+           ACCEPT TCPF.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              DISPLAY TELA
+              GO TO R14.
+           IF CPF = ZEROS
+              PERFORM ERROR-EMPTY
+              GO TO R15.
+
+       R16.
+           ACCEPT TRG.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R15.
+           IF RG = SPACES
+              PERFORM ERROR-EMPTY
+              GO TO R16.
+
+       R17.
+           ACCEPT TPIS.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R16.
+           IF PIS = ZEROS
+              PERFORM ERROR-EMPTY
+              GO TO R17.
+
+       R18.
+           ACCEPT TDATAADM.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R17.
+           IF DATA-ADMISSAO = ZEROS
+              PERFORM ERROR-EMPTY
+              GO TO R18.
+           IF DIA-ADM < 0 OR DIA-ADM = 0 OR DIA-ADM > 31 OR
+              MES-ADM < 0 OR MES-ADM = 0 OR MES-ADM > 12 OR
+              ANO-ADM < 1900 OR ANO-ADM > 2021
+              MOVE " DATA DE ADMISSAO INVALIDA " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R18.
+
+      *---------------[ ROTINA DE DADOS BANCARIOS DO FUNCIONARIO ]-------
+       R19.
+           DISPLAY TELA-BANCO.
+           ACCEPT TBANCO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              DISPLAY TELA
+              GO TO R18.
+           IF BANCO = ZEROS
+              PERFORM ERROR-EMPTY
+              GO TO R19.
+
+       R20.
+           ACCEPT TAGENCIA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R19.
+           IF AGENCIA = ZEROS
+              PERFORM ERROR-EMPTY
+              GO TO R20.
+
+       R21.
+           ACCEPT TCONTA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R20.
+           IF CONTA = SPACES
+              PERFORM ERROR-EMPTY
+              GO TO R21.
+
+      *---------------[ ROTINA DE BENEFICIOS DO FUNCIONARIO ]------------
+       R22.
+           DISPLAY TELA-BENEFICIOS.
+           ACCEPT TVTVALOR.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              DISPLAY TELA
+              GO TO R21.
+
+       R23.
+           ACCEPT TVRVALOR.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R22.
+
+      *---------------[ ROTINA DA EMPRESA DO FUNCIONARIO ]----------------
+       R24.
+           DISPLAY TELA-EMPRESA.
+           ACCEPT TCODEMPRESA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R23.
+           IF CODEMPRESA = ZEROS
+              PERFORM ERROR-EMPTY
+              GO TO R24.
+           MOVE CODEMPRESA TO CODEMPR.
+           READ ARQEMPR
+              INVALID KEY
+              MOVE "*** EMPRESA NAO CADASTRADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R24.
+
+      *-------------[ ROTINA DA FOTO/DOCUMENTO DO FUNCIONARIO ]------------
+       R25.
+           DISPLAY TELA-FOTO.
+           ACCEPT TFOTOPATH.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R24.
+
+      *-------------[ ROTINA DO CONTATO DE EMERGENCIA ]------------
+       R26.
+           DISPLAY TELA-CONTEMERG.
+           ACCEPT TCONTEMERGNOME.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R25.
+       R27.
+           ACCEPT TCONTEMERGFONE.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R26.
+       R28.
+           ACCEPT TCONTEMERGPAR.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R27.
+           DISPLAY TELA.
+
+      *-----------------------------------------------------------------
       *             ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO              *
-      *----------------------------------------------------------------- 	  
+      *-----------------------------------------------------------------
        SALVAR.
            MOVE "VOCE QUER GRAVAR OS DADOS? (S/N)" TO MENS
            DISPLAY (23, 12) MENS.
@@ -511,10 +828,10 @@
            MOVE SPACES TO MENS.
            DISPLAY (23, 12) MENS.
 
-           IF W-ACT = 01 GO TO R14.
+           IF W-ACT = 01 GO TO R28.
 
            IF W-OPCAO = "S" or "s"
-		   
+
                PERFORM WRITE-ARQFUNC
                PERFORM WRITE-ARQDEP
                PERFORM WRITE-ARQCARG
@@ -526,7 +843,7 @@
       *
        DELETAR.
            MOVE "VOCE QUER EXCLUIR OS DADOS? (S/N)" TO MENS
-           DISPLAY (23 12) MENS.
+           DISPLAY (23, 12) MENS.
            ACCEPT W-OPCAO.
            MOVE SPACES TO MENS.
            DISPLAY (23, 12) MENS.
@@ -600,6 +917,18 @@
 				  PERFORM ERROR-FILE-NOT-OPENED
 				  GO TO ROT-FIM.
 
+       I-O-ARQEMPR.
+           OPEN INPUT ARQEMPR
+           IF ST-ERRO-EMPR NOT = "00"
+              IF ST-ERRO-EMPR = "30"
+                 OPEN OUTPUT ARQEMPR
+                 CLOSE ARQEMPR
+                 PERFORM LOG-FILE-CREATED
+                 GO TO I-O-ARQEMPR
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
        I-O-CADCEP.
            OPEN I-O CADCEP
            IF ST-ERRO NOT = "00"
@@ -716,12 +1045,10 @@
            PERFORM CHECK-READ.	   
            DISPLAY TELA.
 		   
-       READ-CADCEP. 
-           READ CADCEP. 
+       READ-CADCEP.
              MOVE CEP-FUNC TO CEP
-             MOVE NUMERO-FUNC TO NUMERO
-             MOVE COMPLEMENTO-FUNC TO COMPLEMENTO
-           PERFORM CHECK-READ. 
+           READ CADCEP.
+           PERFORM CHECK-READ.
            DISPLAY TELA.		
       *--------------------[ ROTINA DE EXCLUSAO ]----------------------
         DELETE-ARQFUNC. 
