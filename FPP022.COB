@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP022.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *              CONSULTA DE CEP                *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DE CEP-------------------------------
+           SELECT CADCEP ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CEP
+           ALTERNATE RECORD KEY IS CHAVE2 = NUMERO CEP
+                              WITH DUPLICATES
+           FILE STATUS  IS ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DE CEP-------------------------------
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP             PIC 9(08).
+           03 NUMERO          PIC 9(04).
+           03 COMPLEMENTO     PIC X(12).
+           03 LOGRADOURO      PIC X(30).
+           03 BAIRRO          PIC X(20).
+           03 CIDADE          PIC X(20).
+           03 UF              PIC X(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ERRO                PIC X(02) VALUE "00".
+       01 MENSAGEM-CONTADOR   PIC 9(04).
+       01 MENSAGEM            PIC X(50).
+       01 ESCAPE-KEY          PIC 9(02).
+       01 LIN                 PIC 9(02) VALUE ZEROS.
+       01 CLEARLINE           PIC X(79) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                              CONSULTA D".
+           05  LINE 03  COLUMN 41
+               VALUE  "E CEP".
+           05  LINE 05  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 05  COLUMN 41
+               VALUE  "________________________________________".
+           05  LINE 07  COLUMN 20
+               VALUE  "   INSIRA O CEP: ".
+           05  LINE 08  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 08  COLUMN 41
+               VALUE  "________________________________________".
+           05  LINE 09  COLUMN 01
+               VALUE  "CEP       |LOGRADOURO             |BAIRR".
+           05  LINE 09  COLUMN 41
+               VALUE  "O          |CIDADE          |UF".
+           05  LINE 10  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 10  COLUMN 41
+               VALUE  "________________________________________".
+           05  LINE 21  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 21  COLUMN 41
+               VALUE  "________________________________________".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TCEP
+               LINE 07  COLUMN 38  PIC 9(08)
+               USING  CEP.
+           05  TMENSAGEM
+               LINE 23  COLUMN 13  PIC X(50)
+               USING  MENSAGEM.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CREATE-FILES.
+           PERFORM OPEN-CADCEP.
+
+       INICIO.
+           PERFORM R0.
+           DISPLAY TELA.
+
+       INPUT-CEP.
+           ACCEPT TCEP.
+           ACCEPT ESCAPE-KEY FROM ESCAPE KEY.
+
+           IF ESCAPE-KEY = 01 GO TO FIM.
+
+           PERFORM FIND.
+           GO TO INPUT-CEP.
+
+       FIM.
+           CLOSE CADCEP.
+           STOP RUN.
+
+       FIND.
+           START CADCEP KEY IS NOT LESS CEP
+           MOVE 11 TO LIN.
+           PERFORM FIND-1.
+
+       FIND-1.
+           IF LIN < 21
+           READ CADCEP NEXT
+           IF ERRO = "00"
+               DISPLAY (LIN, 01) CEP "  |" LOGRADOURO "|"
+                   BAIRRO "|" CIDADE "|" UF
+               ADD 1 TO LIN
+               GO TO FIND-1
+
+           ELSE IF ERRO = "10" DISPLAY (LIN, 01) CLEARLINE
+               ADD 1 TO LIN
+               GO TO FIND-1
+
+           ELSE MOVE ERRO TO MENSAGEM PERFORM SHOW-MESSAGE.
+
+      *-----------------------------------------------------------------
+      *                   INICIALIZACAO DAS VARIAVEIS                  *
+      *-----------------------------------------------------------------
+       R0.
+           MOVE ZEROS TO CEP.
+
+      *---------------------[ ROTINA DE ABERTURA ]---------------------
+       OPEN-CADCEP.
+           OPEN INPUT CADCEP.
+           IF ERRO NOT = "00"
+               IF ERRO = "30" PERFORM ERROR-FILE-NOT-EXIST
+               GO TO FIM
+               ELSE IF ERRO = "95"
+                   PERFORM ERROR-ISAM-NOT-LOADED
+                   GO TO FIM
+               ELSE PERFORM ERROR-FILE-NOT-OPENED
+               GO TO FIM.
+      *---------------------[ ROTINA DE MENSAGEM ]---------------------
+       ERROR-EMPTY.
+           MOVE "O CAMPO PRECISA SER INFORMADO" TO MENSAGEM
+           PERFORM SHOW-MESSAGE.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENSAGEM
+           PERFORM SHOW-MESSAGE.
+
+       ERROR-FILE-NOT-EXIST.
+           MOVE "ERRO O ARQUIVO NAO EXISTE" TO MENSAGEM
+           PERFORM SHOW-MESSAGE.
+
+       ERROR-ISAM-NOT-LOADED.
+           MOVE "ERRO O ISAM NAO FOI CARREGADO" TO MENSAGEM
+           PERFORM SHOW-MESSAGE.
+
+      ************************************************************
+       SHOW-MESSAGE.
+           MOVE ZEROS TO MENSAGEM-CONTADOR.
+           DISPLAY TMENSAGEM.
+
+           PERFORM SHOW-MESSAGE-1.
+
+           MOVE SPACES TO MENSAGEM.
+           DISPLAY TMENSAGEM.
+
+       SHOW-MESSAGE-1.
+           ADD 1 TO MENSAGEM-CONTADOR.
+           IF MENSAGEM-CONTADOR < 3000
+           GO TO SHOW-MESSAGE-1.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
