@@ -8,17 +8,22 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *---------------------ARQUIVO DO CARGO---------------------------		   
+      *---------------------ARQUIVO DO CARGO---------------------------
            SELECT ARQCARG ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES
                     FILE STATUS  IS ERRO.
+      *---------------------EXPORTACAO CSV DO CARGO---------------------
+           SELECT CSVX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-      *---------------------ARQUIVO DO CARGO---------------------------		   
+      *---------------------ARQUIVO DO CARGO---------------------------
        FD ARQCARG
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQCARG.DAT".
@@ -29,6 +34,13 @@
            03 TIPOSALARIO  PIC X(01).
            03 SALARIOBASE  PIC 9(06)V99.
            03 STATUS1        PIC X(01).
+           03 MULT-HORAS   PIC 9(03).
+           03 MULT-DIAS    PIC 9(03).
+      *---------------------EXPORTACAO CSV DO CARGO---------------------
+       FD CSVX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-CSV-NOME.
+       01 ARQCSV PIC X(100).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -38,6 +50,7 @@
        01 ESCAPE-KEY          PIC 9(02).
        01 AUX                 PIC 9(02).
        01 CLEARLINE           PIC X(70) VALUE SPACES.
+       01 LIN                 PIC 9(02) VALUE ZEROS.
       *-----------------------------------------------------------------
        01 BUFFER.
            03 FILLER PIC X(11) VALUE "HHORISTA   ".
@@ -62,7 +75,28 @@
        01 VIEW-STAT.
            03 VIEW-STAT-SIGLA  PIC X(01).
            03 VIEW-STAT-EXT    PIC X(10).
-      *-----------------------------------------------------------------  
+      *
+       01 W-SALMIN             PIC 9(06)V99 VALUE ZEROS.
+       01 W-SALMAX             PIC 9(06)V99 VALUE 999999.99.
+       01 W-CSVOPT             PIC X(01).
+       01 W-CSV-NOME.
+           05 FILLER       PIC X(09) VALUE "ARQUIVO6_".
+           05 W-CSV-DATA   PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".CSV".
+      *-----------------------------------------------------------------
+       01 CSV-CAB              PIC X(50) VALUE
+          "CODIGO,DENOMINACAO,TIPO,SALARIO,STATUS".
+       01 CSV-DET.
+           03 CSV-COD          PIC ZZ9.
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-DENOM        PIC X(25).
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-TIPO         PIC X(01).
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-SALARIO      PIC ZZZZZ9.99.
+           03 FILLER           PIC X(01) VALUE ",".
+           03 CSV-STATUS       PIC X(01).
+      *-----------------------------------------------------------------
       *                         ROTINA DE TELA                         *
       *----------------------------------------------------------------- 
        SCREEN SECTION.
@@ -76,28 +110,43 @@
                VALUE  "________________________________________".
            05  LINE 05  COLUMN 41
                VALUE  "________________________________________".
-           05  LINE 07  COLUMN 20
+           05  LINE 06  COLUMN 01
+               VALUE  "   FAIXA SALARIAL DE:".
+           05  LINE 06  COLUMN 35
+               VALUE  "ATE:".
+           05  LINE 07  COLUMN 01
+               VALUE  "   EXPORTAR PARA CSV (S/N):".
+           05  LINE 08  COLUMN 20
                VALUE  "   INSIRA O CODIGO:".
-           05  LINE 08  COLUMN 01
-               VALUE  "________________________________________".		
-           05  LINE 08  COLUMN 41
-               VALUE  "________________________________________".			   
            05  LINE 09  COLUMN 01
-               VALUE  "CODIGO | DENOMINACAO              |SALAR".
+               VALUE  "________________________________________".
            05  LINE 09  COLUMN 41
-               VALUE  "IO   |TIPO SALARIO    | STATUS        ".
+               VALUE  "________________________________________".
            05  LINE 10  COLUMN 01
-               VALUE  "________________________________________".		
+               VALUE  "CODIGO | DENOMINACAO              |SALAR".
            05  LINE 10  COLUMN 41
-               VALUE  "________________________________________".           
+               VALUE  "IO   |TIPO SALARIO    | STATUS        ".
+           05  LINE 11  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 11  COLUMN 41
+               VALUE  "________________________________________".
 		   05  LINE 21  COLUMN 01
                VALUE  "________________________________________".
            05  LINE 21  COLUMN 41
                VALUE  "________________________________________".
            05  LINE 23  COLUMN 01
                VALUE  "  MENSAGEM:".
+           05  TSALMIN
+               LINE 06  COLUMN 23  PIC 9(06)V99
+               USING  W-SALMIN.
+           05  TSALMAX
+               LINE 06  COLUMN 39  PIC 9(06)V99
+               USING  W-SALMAX.
+           05  TCSVOPT
+               LINE 07  COLUMN 30  PIC X(01)
+               USING  W-CSVOPT.
            05  TCODIGO
-               LINE 07  COLUMN 42  PIC 9(03)
+               LINE 08  COLUMN 42  PIC 9(03)
                USING  CODIGO.
            05  TMENSAGEM
                LINE 23  COLUMN 13  PIC X(50)
@@ -112,11 +161,39 @@
            PERFORM R0.
            DISPLAY TELA.
 
+       INPUT-SALMIN.
+           ACCEPT TSALMIN.
+           ACCEPT ESCAPE-KEY FROM ESCAPE KEY.
+
+           IF ESCAPE-KEY = 01 GO TO FIM.
+
+       INPUT-SALMAX.
+           ACCEPT TSALMAX.
+           ACCEPT ESCAPE-KEY FROM ESCAPE KEY.
+
+           IF ESCAPE-KEY = 01 GO TO INPUT-SALMIN.
+
+           IF W-SALMAX < W-SALMIN
+               MOVE "FAIXA SALARIAL INVALIDA" TO MENSAGEM
+               PERFORM SHOW-MESSAGE
+               GO TO INPUT-SALMIN.
+
+       INPUT-CSVOPT.
+           ACCEPT TCSVOPT.
+           ACCEPT ESCAPE-KEY FROM ESCAPE KEY.
+
+           IF ESCAPE-KEY = 01 GO TO INPUT-SALMAX.
+
+           IF W-CSVOPT = "S" OR W-CSVOPT = "s"
+               PERFORM EXPORT-CSV.
+
+           MOVE SPACES TO W-CSVOPT.
+
        INPUT-CODIGO.
            ACCEPT TCODIGO.
            ACCEPT ESCAPE-KEY FROM ESCAPE KEY.
 
-           IF ESCAPE-KEY = 01 GO TO FIM.
+           IF ESCAPE-KEY = 01 GO TO INPUT-CSVOPT.
 
            PERFORM FIND.
            GO TO INPUT-CODIGO.
@@ -127,21 +204,24 @@
 
        FIND.
            START ARQCARG KEY IS NOT LESS CODIGO
-           MOVE 11 TO LIN.
+           MOVE 12 TO LIN.
            PERFORM FIND-1.
 
        FIND-1.
            IF LIN < 21
            READ ARQCARG NEXT
            IF ERRO = "00"
-               PERFORM CHECK-TIPO
-               PERFORM CHECK-STATS
-               DISPLAY (LIN, 04) CODIGO " |" DENOMINACAO " |" 
-			   SALARIOBASE "  |" TIPOSALARIO "  " 
-			   VIEW-TIPO-EXT "   |" 
-			   STATUS1 " " VIEW-STAT-EXT
-               ADD 1 TO LIN
-               GO TO FIND-1
+               IF SALARIOBASE >= W-SALMIN AND SALARIOBASE <= W-SALMAX
+                   PERFORM CHECK-TIPO
+                   PERFORM CHECK-STATS
+                   DISPLAY (LIN, 04) CODIGO " |" DENOMINACAO " |"
+                       SALARIOBASE "  |" TIPOSALARIO "  "
+                       VIEW-TIPO-EXT "   |"
+                       STATUS1 " " VIEW-STAT-EXT
+                   ADD 1 TO LIN
+                   GO TO FIND-1
+               ELSE
+                   GO TO FIND-1
 
            ELSE IF ERRO = "10" DISPLAY (LIN, 04) CLEARLINE
                ADD 1 TO LIN
@@ -149,6 +229,39 @@
 
            ELSE MOVE ERRO TO MENSAGEM PERFORM SHOW-MESSAGE.
 
+      *-----------------------------------------------------------------
+      *              ROTINA DE EXPORTACAO PARA ARQUIVO CSV              *
+      *-----------------------------------------------------------------
+       EXPORT-CSV.
+           ACCEPT W-CSV-DATA FROM DATE YYYYMMDD.
+           OPEN OUTPUT CSVX.
+           IF ERRO = "00"
+               MOVE CSV-CAB TO ARQCSV
+               WRITE ARQCSV
+               MOVE ZEROS TO CODIGO
+               START ARQCARG KEY IS NOT LESS CODIGO
+               PERFORM EXPORT-CSV-1 UNTIL ERRO NOT = "00"
+               CLOSE CSVX
+               MOVE "00" TO ERRO
+               MOVE "*** LISTAGEM EXPORTADA PARA ARQUIVO6.CSV ***"
+                   TO MENSAGEM
+               PERFORM SHOW-MESSAGE
+           ELSE
+               MOVE "ERRO NA ABERTURA DO ARQUIVO DE SAIDA" TO MENSAGEM
+               PERFORM SHOW-MESSAGE.
+
+       EXPORT-CSV-1.
+           READ ARQCARG NEXT.
+           IF ERRO = "00"
+               IF SALARIOBASE >= W-SALMIN AND SALARIOBASE <= W-SALMAX
+                   MOVE CODIGO       TO CSV-COD
+                   MOVE DENOMINACAO  TO CSV-DENOM
+                   MOVE TIPOSALARIO  TO CSV-TIPO
+                   MOVE SALARIOBASE  TO CSV-SALARIO
+                   MOVE STATUS1      TO CSV-STATUS
+                   MOVE CSV-DET      TO ARQCSV
+                   WRITE ARQCSV.
+
       *-----------------------------------------------------------------  
       *                   INICIALIZACAO DAS VARIAVEIS                  *
       *----------------------------------------------------------------- 
@@ -156,6 +269,9 @@
            MOVE SPACES TO DENOMINACAO TIPOSALARIO STATUS1.
 		   MOVE SPACES TO VIEW-STAT VIEW-TIPO.
            MOVE ZEROS  TO CODIGO SALARIOBASE.
+           MOVE ZEROS  TO W-SALMIN.
+           MOVE 999999.99 TO W-SALMAX.
+           MOVE SPACES TO W-CSVOPT.
 
       *-----------------------------------------------------------------*
        CHECK-TIPO.
