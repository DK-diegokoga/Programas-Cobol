@@ -0,0 +1,513 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP031.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *   BACKUP NOTURNO DOS ARQUIVOS MESTRES        *
+      ***********************************************
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO.
+      *---------------------ARQUIVO DE DEPARTAMENTOS---------------
+           SELECT ARQDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CODIGO1
+                      FILE STATUS IS ST-ERRO.
+      *---------------------ARQUIVO DE CARGOS-----------------------
+           SELECT ARQCARG ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CODIGO
+                      FILE STATUS IS ST-ERRO.
+      *---------------------ARQUIVO DE DEPENDENTES-------------------
+           SELECT ARQDEPE ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS DEPEN-KEY
+                      FILE STATUS IS ST-ERRO.
+      *---------------------COPIA DE SEGURANCA DO FUNCIONARIO------
+           SELECT BKFUNC ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------COPIA DE SEGURANCA DO DEPARTAMENTO-----
+           SELECT BKDEP ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------COPIA DE SEGURANCA DO CARGO------------
+           SELECT BKCARG ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------COPIA DE SEGURANCA DO DEPENDENTE-------
+           SELECT BKDEPE ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------GERAR RELATORIO DO BACKUP---------------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------CADASTRO DO NOME DA EMPRESA------------
+           SELECT ARQEMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA           PIC 9(06).
+           03 NOME            PIC X(30).
+           03 DATANASC        PIC 9(08).
+           03 DT REDEFINES DATANASC.
+               05 DIA         PIC 9(02).
+               05 MES         PIC 9(02).
+               05 ANO         PIC 9(04).
+           03 SEXO            PIC X(01).
+           03 GENERO          PIC X(01).
+           03 CODPTO          PIC 9(03).
+           03 CODCARG         PIC 9(03).
+           03 NVSALARIAL      PIC 9(02).
+           03 IMPOSTORENDA    PIC X(01).
+           03 DEPENDENTES     PIC 9(01).
+           03 CEP-FUNC        PIC 9(08).
+           03 NUMERO-FUNC     PIC 9(04).
+           03 COMPLEMENTO-FUNC PIC X(12).
+           03 STATUS1         PIC X(01).
+           03 CPF             PIC 9(11).
+           03 RG              PIC X(12).
+           03 PIS             PIC 9(11).
+           03 DATA-ADMISSAO   PIC 9(08).
+           03 DT-ADM REDEFINES DATA-ADMISSAO.
+               05 DIA-ADM     PIC 9(02).
+               05 MES-ADM     PIC 9(02).
+               05 ANO-ADM     PIC 9(04).
+           03 DATA-DESLIGAMENTO PIC 9(08).
+           03 DT-DESL REDEFINES DATA-DESLIGAMENTO.
+               05 DIA-DESL    PIC 9(02).
+               05 MES-DESL    PIC 9(02).
+               05 ANO-DESL    PIC 9(04).
+           03 MOTIVO-DESLIGAMENTO PIC 9(02).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(05).
+           03 CONTA                PIC X(12).
+           03 VT-VALOR             PIC 9(04)V99.
+           03 VR-VALOR             PIC 9(04)V99.
+           03 CODEMPRESA           PIC 9(03).
+           03 FOTO-PATH            PIC X(60).
+           03 CONTATO-EMERGENCIA-NOME  PIC X(30).
+           03 CONTATO-EMERGENCIA-FONE  PIC 9(11).
+           03 CONTATO-EMERGENCIA-PARENTESCO PIC X(15).
+      *---------------------ARQUIVO DE DEPARTAMENTOS---------------
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+           03 CODIGO1         PIC 9(03).
+           03 DENOMINACAO     PIC X(25).
+           03 HIERARQUIA      PIC 9(02).
+           03 STATUS2         PIC X(01).
+      *---------------------ARQUIVO DE CARGOS------------------------
+       FD ARQCARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+           03 CODIGO          PIC 9(03).
+           03 DENOMINACAO2    PIC X(25).
+           03 TIPOSALARIO     PIC X(01).
+           03 SALARIOBASE     PIC 9(06)V99.
+           03 STATUS3         PIC X(01).
+           03 MULT-HORAS      PIC 9(03).
+           03 MULT-DIAS       PIC 9(03).
+      *---------------------ARQUIVO DE DEPENDENTES--------------------
+       FD ARQDEPE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 DEPEN-KEY.
+            05 DEPEN-CHAPA        PIC 9(06).
+            05 DEPEN-SEQ          PIC 9(02).
+           03 NOME2               PIC X(30).
+           03 PARENTESCO          PIC 9(02).
+           03 DEPEN-DATANASC      PIC 9(08).
+           03 SEXO2               PIC X(01).
+           03 DEPEN-INSS          PIC X(01).
+           03 DEPEN-IMPRENDA      PIC X(01).
+           03 STATUS4             PIC X(20).
+      *---------------------COPIA DE SEGURANCA DO FUNCIONARIO------
+       FD BKFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-BKFUNC-NOME.
+       01 REGFUNC-BK    PIC X(165).
+      *---------------------COPIA DE SEGURANCA DO DEPARTAMENTO-----
+       FD BKDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-BKDEP-NOME.
+       01 REGDEP-BK     PIC X(031).
+      *---------------------COPIA DE SEGURANCA DO CARGO------------
+       FD BKCARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-BKCARG-NOME.
+       01 REGCARG-BK    PIC X(044).
+      *---------------------COPIA DE SEGURANCA DO DEPENDENTE-------
+       FD BKDEPE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-BKDEPE-NOME.
+       01 REGDEPE-BK    PIC X(071).
+      *---------------------GERAR RELATORIO DO BACKUP----------------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
+      *---------------------CADASTRO DO NOME DA EMPRESA------------
+       FD ARQEMPRESA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPRESA.DAT".
+       01 REGEMPRESA    PIC X(032).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TEM-DEPE PIC X(01) VALUE "S".
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-TOTFUNC  PIC 9(06) VALUE ZEROS.
+       01 W-TOTDEP   PIC 9(06) VALUE ZEROS.
+       01 W-TOTCARG  PIC 9(06) VALUE ZEROS.
+       01 W-TOTDEPE  PIC 9(06) VALUE ZEROS.
+       01 W-NOME-EMPRESA PIC X(032) VALUE "EMPRESA FATEC - ZL".
+       01 W-TX-NOME.
+           05 FILLER       PIC X(10) VALUE "ARQUIVO20_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-BKFUNC-NOME.
+           05 FILLER       PIC X(07) VALUE "BKFUNC_".
+           05 W-BKF-DATA   PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".BAK".
+       01 W-BKDEP-NOME.
+           05 FILLER       PIC X(06) VALUE "BKDEP_".
+           05 W-BKD-DATA   PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".BAK".
+       01 W-BKCARG-NOME.
+           05 FILLER       PIC X(07) VALUE "BKCARG_".
+           05 W-BKC-DATA   PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".BAK".
+       01 W-BKDEPE-NOME.
+           05 FILLER       PIC X(07) VALUE "BKDEPE_".
+           05 W-BKE-DATA   PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".BAK".
+      *
+       01  CAB1.
+           05  CAB-EMPRESA            PIC X(022).
+           05  FILLER                 PIC X(025) VALUE
+           "***BACKUP DOS CADASTROS**".
+           05  FILLER                 PIC X(008) VALUE
+           "PAGINA:".
+           05  NUMPAG   VALUE ZEROS  PIC Z99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(037) VALUE
+           "ARQUIVO ORIGINAL       ARQUIVO DE CO".
+           05  FILLER                 PIC X(036) VALUE
+           "PIA                  TOTAL DE REGS  ".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+
+       01  DET.
+           05  D-ARQORIG   PIC X(020) VALUE SPACES.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  D-ARQCOPIA  PIC X(025) VALUE SPACES.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  D-TOTREGS   PIC ZZZZZ9 VALUE ZEROS.
+
+       01  LINHABR                    PIC X(100) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          *** BACKUP NOTURNO DOS CADASTR".
+           05  LINE 02  COLUMN 41
+               VALUE  "OS MESTRES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA EXECUC".
+           05  LINE 12  COLUMN 41
+               VALUE  "AO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 56  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                ACCEPT W-TX-DATA FROM DATE YYYYMMDD
+                MOVE W-TX-DATA TO W-BKF-DATA W-BKD-DATA
+                                  W-BKC-DATA W-BKE-DATA
+                PERFORM LOAD-EMPRESA
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* BACKUP RECUSADO PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "* ARQUIVO FUNCIONARIOS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "* ARQUIVO DEPARTAMENTOS NAO EXISTE *"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT ARQCARG
+           IF ST-ERRO NOT = "00"
+                      MOVE "* ARQUIVO CARGOS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "N" TO W-TEM-DEPE
+               ELSE
+                      MOVE "* ERRO NA ABERTURA DO ARQUIVO DEPENDENTES"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT BKFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DA COPIA DO FUNCIONARIO"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           OPEN OUTPUT BKDEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DA COPIA DO DEPARTAMENTO"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           OPEN OUTPUT BKCARG
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DA COPIA DO CARGO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           IF W-TEM-DEPE = "S"
+               OPEN OUTPUT BKDEPE
+               IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DA COPIA DO DEPENDENTE"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT TX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO20" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE ARQTX FROM CAB1.
+           WRITE ARQTX FROM CAB3.
+           MOVE SPACES TO ARQTX
+           WRITE ARQTX FROM CAB2.
+           WRITE ARQTX FROM CAB3.
+
+      *---------[ COPIA DO ARQUIVO DE FUNCIONARIOS ]---------------------
+       BKP-FUNC.
+                READ ARQFUNC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO INI-BKP-DEP
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           MOVE REGFUNC TO REGFUNC-BK
+           WRITE REGFUNC-BK.
+           ADD 1 TO W-TOTFUNC.
+           GO TO BKP-FUNC.
+
+      *---------[ COPIA DO ARQUIVO DE DEPARTAMENTOS ]---------------------
+       INI-BKP-DEP.
+           MOVE "ARQFUNC.DAT"        TO D-ARQORIG
+           MOVE W-BKFUNC-NOME        TO D-ARQCOPIA
+           MOVE W-TOTFUNC            TO D-TOTREGS
+           PERFORM INC-WR1.
+       BKP-DEP.
+                READ ARQDEP NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO INI-BKP-CARG
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQDEP"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           MOVE REGDEP TO REGDEP-BK
+           WRITE REGDEP-BK.
+           ADD 1 TO W-TOTDEP.
+           GO TO BKP-DEP.
+
+      *---------[ COPIA DO ARQUIVO DE CARGOS ]-----------------------------
+       INI-BKP-CARG.
+           MOVE "ARQDEP.DAT"         TO D-ARQORIG
+           MOVE W-BKDEP-NOME         TO D-ARQCOPIA
+           MOVE W-TOTDEP             TO D-TOTREGS
+           PERFORM INC-WR1.
+       BKP-CARG.
+                READ ARQCARG NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO INI-BKP-DEPE
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQCARG"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           MOVE REGCARG TO REGCARG-BK
+           WRITE REGCARG-BK.
+           ADD 1 TO W-TOTCARG.
+           GO TO BKP-CARG.
+
+      *---------[ COPIA DO ARQUIVO DE DEPENDENTES ]------------------------
+       INI-BKP-DEPE.
+           MOVE "ARQCARG.DAT"        TO D-ARQORIG
+           MOVE W-BKCARG-NOME        TO D-ARQCOPIA
+           MOVE W-TOTCARG            TO D-TOTREGS
+           PERFORM INC-WR1.
+           IF W-TEM-DEPE = "N"
+               GO TO FIM-RELATORIO.
+       BKP-DEPE.
+                READ ARQDEPE NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO FIM-RELATORIO
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQDEPE"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           MOVE REGDEPE TO REGDEPE-BK
+           WRITE REGDEPE-BK.
+           ADD 1 TO W-TOTDEPE.
+           GO TO BKP-DEPE.
+
+       FIM-RELATORIO.
+           IF W-TEM-DEPE = "S"
+               MOVE "ARQDEPE.DAT"        TO D-ARQORIG
+               MOVE W-BKDEPE-NOME        TO D-ARQCOPIA
+               MOVE W-TOTDEPE            TO D-TOTREGS
+               PERFORM INC-WR1.
+           WRITE ARQTX FROM LINHABR.
+           MOVE "*** BACKUP DOS CADASTROS CONCLUIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       INC-WR1.
+           WRITE ARQTX FROM DET
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO20" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                ADD 1 TO CONLIN CONLIN1
+                DISPLAY (20, 40) CONLIN1
+                IF CONLIN < 34
+                      NEXT SENTENCE
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      WRITE ARQTX FROM LINHABR
+                      PERFORM ROT-CABEC.
+
+      *
+      **********************
+      * ROTINA DE EMPRESA  *
+      **********************
+       LOAD-EMPRESA.
+           OPEN INPUT ARQEMPRESA.
+           IF ST-ERRO = "00"
+               READ ARQEMPRESA
+               IF ST-ERRO = "00"
+                   MOVE REGEMPRESA TO W-NOME-EMPRESA
+               CLOSE ARQEMPRESA.
+           MOVE "00"           TO ST-ERRO.
+           MOVE W-NOME-EMPRESA TO CAB-EMPRESA.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQFUNC ARQDEP ARQCARG ARQDEPE
+                CLOSE BKFUNC BKDEP BKCARG TX.
+                IF W-TEM-DEPE = "S"
+                    CLOSE BKDEPE.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
