@@ -0,0 +1,353 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP026.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *   RELATORIO DE RECONCILIACAO DA FOLHA       *
+      ***********************************************
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES.
+      *---------------------LOG DE FUNCIONARIOS PROCESSADOS-------
+           SELECT ARQPROC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS PROC-CHAPA
+                      FILE STATUS IS ST-ERRO.
+      *---------------------GERAR RELATORIO DE RECONCILIACAO------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *---------------------CADASTRO DO NOME DA EMPRESA-----------
+           SELECT ARQEMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO FUNCIONARIO----------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA           PIC 9(06).
+           03 NOME            PIC X(30).
+           03 DATANASC        PIC 9(08).
+           03 DT REDEFINES DATANASC.
+               05 DIA         PIC 9(02).
+               05 MES         PIC 9(02).
+               05 ANO         PIC 9(04).
+           03 SEXO            PIC X(01).
+           03 GENERO          PIC X(01).
+           03 CODPTO          PIC 9(03).
+           03 CODCARG         PIC 9(03).
+           03 NVSALARIAL      PIC 9(02).
+           03 IMPOSTORENDA    PIC X(01).
+           03 DEPENDENTES     PIC 9(01).
+           03 CEP-FUNC        PIC 9(08).
+           03 NUMERO-FUNC     PIC 9(04).
+           03 COMPLEMENTO-FUNC PIC X(12).
+           03 STATUS1         PIC X(01).
+           03 CPF             PIC 9(11).
+           03 RG              PIC X(12).
+           03 PIS             PIC 9(11).
+           03 DATA-ADMISSAO   PIC 9(08).
+           03 DATA-DESLIGAMENTO PIC 9(08).
+           03 MOTIVO-DESLIGAMENTO PIC 9(02).
+           03 BANCO           PIC 9(03).
+           03 AGENCIA         PIC 9(05).
+           03 CONTA           PIC X(12).
+           03 VT-VALOR        PIC 9(04)V99.
+           03 VR-VALOR        PIC 9(04)V99.
+      *---------------------LOG DE FUNCIONARIOS PROCESSADOS-------
+       FD ARQPROC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPROC.DAT".
+       01 REGPROC.
+           03 PROC-CHAPA PIC 9(06).
+      *---------------------GERAR RELATORIO DE RECONCILIACAO------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
+      *---------------------CADASTRO DO NOME DA EMPRESA-----------
+       FD ARQEMPRESA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEMPRESA.DAT".
+       01 REGEMPRESA    PIC X(032).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-TOTNPROC PIC 9(04) VALUE ZEROS.
+       01 W-TOTINAT  PIC 9(04) VALUE ZEROS.
+       01 W-NOME-EMPRESA PIC X(032) VALUE "EMPRESA FATEC - ZL".
+       01 W-TX-NOME.
+           05 FILLER       PIC X(10) VALUE "ARQUIVO14_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+      *
+       01  CAB1.
+           05  CAB-EMPRESA            PIC X(022).
+           05  FILLER                 PIC X(025) VALUE
+           "***RECONCILIACAO FOLHA***".
+           05  FILLER                 PIC X(008) VALUE
+           "PAGINA:".
+           05  NUMPAG   VALUE ZEROS  PIC Z99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(037) VALUE
+           "CODIGO NOME DO FUNCIONARIO         ".
+           05  FILLER                 PIC X(036) VALUE
+           "SITUACAO                           ".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+
+       01  DET.
+           05  D-CHAPA    PIC 99999 VALUE ZEROS.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  D-NOME     PIC X(030) VALUE SPACES.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  D-SITUACAO PIC X(034) VALUE SPACES.
+
+       01  LINTOTAIS.
+           05  FILLER                 PIC X(045) VALUE
+           "***ATIVOS NAO PROCESSADOS PELA FOLHA......: ".
+           05  TOTNPROC   VALUE ZEROS  PIC ZZZ9.
+
+       01  LINTOT.
+           05  FILLER                 PIC X(045) VALUE
+           "***PROCESSADOS PELA FOLHA MAS INATIVOS....: ".
+           05  TOTINAT    VALUE ZEROS  PIC ZZZ9.
+
+       01  LINHABR                    PIC X(100) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               *** RECONCILIACAO DA FOLHA".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE PAGAMENTO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO CHAPA
+                ACCEPT W-TX-DATA FROM DATE YYYYMMDD
+                PERFORM LOAD-EMPRESA
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO FUNCIONARIOS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNCIONARIOS"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT ARQPROC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* NENHUMA FOLHA FOI PROCESSADA AINDA *"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQPROC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT TX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO14" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE ARQTX FROM CAB1.
+           WRITE ARQTX FROM CAB3.
+           MOVE SPACES TO ARQTX
+           WRITE ARQTX FROM CAB2.
+           WRITE ARQTX FROM CAB3.
+
+      *---------[ 1a PASSADA: ATIVOS QUE NAO FORAM PROCESSADOS ]--------
+       LER-FUNC.
+                READ ARQFUNC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO INI-PASSADA-2
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   IF STATUS1 NOT = "A"
+                      GO TO LER-FUNC.
+
+           MOVE CHAPA TO PROC-CHAPA
+           READ ARQPROC
+               INVALID KEY
+                   MOVE CHAPA TO D-CHAPA
+                   MOVE NOME  TO D-NOME
+                   MOVE "ATIVO E NAO PROCESSADO PELA FOLHA"
+                                                  TO D-SITUACAO
+                   PERFORM INC-WR1
+                   ADD 1 TO W-TOTNPROC
+               NOT INVALID KEY
+                   NEXT SENTENCE.
+           GO TO LER-FUNC.
+
+      *---------[ 2a PASSADA: PROCESSADOS QUE NAO ESTAO ATIVOS ]--------
+       INI-PASSADA-2.
+           CLOSE ARQPROC.
+           OPEN INPUT ARQPROC.
+
+       LER-PROC.
+                READ ARQPROC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO FIM-RELATORIO
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQPROC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           MOVE PROC-CHAPA TO CHAPA
+           READ ARQFUNC
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   IF STATUS1 NOT = "A"
+                       MOVE CHAPA TO D-CHAPA
+                       MOVE NOME  TO D-NOME
+                       MOVE "PROCESSADO PELA FOLHA E INATIVO"
+                                                  TO D-SITUACAO
+                       PERFORM INC-WR1
+                       ADD 1 TO W-TOTINAT.
+           GO TO LER-PROC.
+
+       FIM-RELATORIO.
+           WRITE ARQTX FROM LINHABR.
+           MOVE W-TOTNPROC TO TOTNPROC.
+           WRITE ARQTX FROM LINTOTAIS.
+           MOVE W-TOTINAT TO TOTINAT.
+           WRITE ARQTX FROM LINTOT.
+           MOVE "*** RECONCILIACAO CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       INC-WR1.
+           WRITE ARQTX FROM DET
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO14" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                ADD 1 TO CONLIN CONLIN1
+                DISPLAY (20, 40) CONLIN1
+                IF CONLIN < 34
+                      NEXT SENTENCE
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      WRITE ARQTX FROM LINHABR
+                      PERFORM ROT-CABEC.
+
+      *
+      **********************
+      * ROTINA DE EMPRESA  *
+      **********************
+       LOAD-EMPRESA.
+           OPEN INPUT ARQEMPRESA.
+           IF ST-ERRO = "00"
+               READ ARQEMPRESA
+               IF ST-ERRO = "00"
+                   MOVE REGEMPRESA TO W-NOME-EMPRESA
+               CLOSE ARQEMPRESA.
+           MOVE "00"           TO ST-ERRO.
+           MOVE W-NOME-EMPRESA TO CAB-EMPRESA.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQFUNC ARQPROC TX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
