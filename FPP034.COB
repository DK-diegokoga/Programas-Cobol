@@ -0,0 +1,463 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP034.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *      CADASTRO DE PONTO (HORAS TRABALHADAS)  *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO PONTO----------------------------
+           SELECT ARQPONTO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS PONTO-KEY
+                      FILE STATUS IS ST-ERRO.
+      *---------------------ARQUIVO DO FUNCIONARIO-----------------------
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO.
+      *-------------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO PONTO----------------------------
+       FD ARQPONTO
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQPONTO.DAT".
+       01 REGPONTO.
+           03 PONTO-KEY.
+            05 PONTO-CHAPA        PIC 9(06).
+            05 PONTO-COMPETENCIA  PIC 9(06).
+            05 PONTO-SEQ          PIC 9(02).
+           03 PONTO-DATA          PIC 9(08).
+           03 DT-PONTO REDEFINES PONTO-DATA.
+            05 DIA                PIC 9(02).
+            05 MES                PIC 9(02).
+            05 ANO                PIC 9(04).
+           03 PONTO-HORAS         PIC 9(03)V99.
+           03 PONTO-HORAS-EXTRAS  PIC 9(03)V99.
+           03 STATUS1             PIC X(01).
+      *---------------------ARQUIVO DO FUNCIONARIO-----------------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+      *---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-SEL           PIC 9(01) VALUE ZEROS.
+       01 AUX             PIC 9(01) VALUE ZEROS.
+       01 TXT.
+          03 TXT1 PIC X(01) VALUE SPACES.
+          03 TXT2 PIC X(12) VALUE SPACES.
+       01 TABELA-STATUS.
+          03 FILLER     PIC X(13) VALUE "AATIVO".
+          03 FILLER     PIC X(13) VALUE "CCANCELADO".
+      *
+       01 TABELA REDEFINES TABELA-STATUS.
+          03 TBSTATUS  PIC X(13) OCCURS 2 TIMES.
+       01 W-COMPETENCIA-SALVA PIC 9(06) VALUE ZEROS.
+       01 W-CHAPA-SALVA       PIC 9(06) VALUE ZEROS.
+       01 W-SEQ-SALVA         PIC 9(02) VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *                         ROTINA DE TELA                         *
+      *----------------------------------------------------------------*
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                     CADASTRAD0 DE PO".
+           05  LINE 02  COLUMN 41
+               VALUE  "NTO".
+           05  LINE 05  COLUMN 01
+               VALUE  " CHAPA:              |".
+           05  LINE 06  COLUMN 01
+               VALUE  " COMPETENCIA (AAAAMM)|".
+           05  LINE 07  COLUMN 01
+               VALUE  " SEQUENCIA:          |".
+           05  LINE 08  COLUMN 01
+               VALUE  " DATA:               |".
+           05  LINE 09  COLUMN 01
+               VALUE  " HORAS TRABALHADAS:  |".
+           05  LINE 10  COLUMN 01
+               VALUE  " HORAS EXTRAS:       |".
+           05  LINE 11  COLUMN 01
+               VALUE  " STATUS:             |".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+
+      *---------------------[ CHAPA ]-------------------
+           05  TCHAPA
+               LINE 05  COLUMN 24  PIC 9(06)
+               USING  PONTO-CHAPA.
+      *---------------------[ COMPETENCIA ]-------------
+           05  TCOMPETENCIA
+               LINE 06  COLUMN 24  PIC 9(06)
+               USING  PONTO-COMPETENCIA
+               HIGHLIGHT.
+      *---------------------[ SEQUENCIA ]---------------
+           05  TSEQUENCIA
+               LINE 07  COLUMN 24  PIC 9(02)
+               USING  PONTO-SEQ
+               HIGHLIGHT.
+      *---------------------[ DATA]---------------------
+           05  TDATA
+               LINE 08  COLUMN 24  PIC 99/99/9999
+               USING  DT-PONTO
+               HIGHLIGHT.
+      *---------------------[ HORAS ]-------------------
+           05  THORAS
+               LINE 09  COLUMN 24  PIC 9(03)V99
+               USING  PONTO-HORAS
+               HIGHLIGHT.
+      *---------------------[ HORAS EXTRAS ]-------------
+           05  THORASEXTRAS
+               LINE 10  COLUMN 24  PIC 9(03)V99
+               USING  PONTO-HORAS-EXTRAS
+               HIGHLIGHT.
+      *---------------------[ STATUS]-------------------
+           05  TSTATUS
+               LINE 11 COLUMN 24  PIC X(01)
+               USING  STATUS1
+               HIGHLIGHT.
+           05  TSTATUS2
+               LINE 11  COLUMN 26  PIC X(12)
+               USING TXT2.
+
+      *---------------------[ TABELA DE STATUS ]-------------
+       01  TELA-STATUS.
+           05  LINE 06  COLUMN 50
+               VALUE  "A-ATIVO".
+           05  LINE 07  COLUMN 50
+               VALUE  "C-CANCELADO".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       CREATE-FILES.
+           PERFORM I-O-ARQPONTO.
+           PERFORM I-O-ARQFUNC.
+      *-----------------------------------------------------------------
+      *                   INICIALIZACAO DAS VARIAVEIS                  *
+      *-----------------------------------------------------------------
+       R0.
+           MOVE SPACES TO STATUS1
+           MOVE ZEROS TO PONTO-KEY PONTO-DATA PONTO-HORAS
+                         PONTO-HORAS-EXTRAS
+      *-----------------------------------------------------------------
+      *                        ROTINA DE SELECAO                       *
+      *-----------------------------------------------------------------
+           DISPLAY TELA.
+       R2.
+           ACCEPT TCHAPA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF PONTO-CHAPA = ZEROS
+                 MOVE "*** CHAPA NAO INFORMADA  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+       R3.
+           MOVE PONTO-CHAPA TO CHAPA.
+           PERFORM READ-ARQFUNC.
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** FUNCIONARIO DIGITADO NAO ENCONTRADO ***"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO FUNCIONARIO"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                DISPLAY TELA.
+       R4.
+           ACCEPT TCOMPETENCIA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF PONTO-COMPETENCIA = ZEROS
+              MOVE "*** COMPETENCIA NAO INFORMADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R5.
+           ACCEPT TSEQUENCIA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF PONTO-SEQ = 0
+              MOVE "SEQUENCIA NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       LER-ARQPONTO.
+           READ ARQPONTO
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELA
+                MOVE "*** LANCAMENTO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO ARQPONTO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** LANCAMENTO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R6.
+           ACCEPT TDATA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+             IF W-ACT = 01
+                GO TO R5.
+           IF DIA < 0 OR DIA = 0 OR DIA > 31 OR MES < 0 OR MES = 0 OR
+              MES > 12 OR ANO < 1900 OR ANO > 2099
+              MOVE " DATA INVALIDA " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+       R7.
+           ACCEPT THORAS.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R6.
+           IF PONTO-HORAS = ZEROS
+                MOVE "*** HORAS NAO PODEM SER ZERO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+       R7A.
+           ACCEPT THORASEXTRAS.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R7.
+       R8.
+           DISPLAY TELA-STATUS.
+           MOVE 1 TO AUX
+           ACCEPT TSTATUS.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R7A.
+           IF STATUS1 = SPACES
+              MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+       R8A.
+           MOVE TBSTATUS(AUX) TO TXT
+           IF TXT1 NOT = STATUS1
+              ADD 1 TO AUX
+              IF AUX < 3
+                 GO TO R8A
+              ELSE
+                 MOVE "*** TIPO STATUS INCORRETO ***" TO MENS
+                 MOVE 1 TO AUX
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R8
+           ELSE
+              ADD 1 TO AUX
+              DISPLAY TSTATUS2.
+              DISPLAY TELA.
+      *-----------------------------------------------------------------
+      *             ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO              *
+      *-----------------------------------------------------------------
+       SALVAR.
+           MOVE "VOCE QUER GRAVAR OS DADOS? (S/N)" TO MENS
+           DISPLAY (23, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (23, 12) MENS.
+
+           IF W-ACT = 01 GO TO R8.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM WRITE-ARQPONTO
+           ELSE IF W-OPCAO = "N" or "n" GO TO R0
+           ELSE PERFORM ERROR-VALID GO TO SALVAR.
+           GO TO R0.
+      *
+       DELETAR.
+           MOVE "VOCE QUER EXCLUIR OS DADOS? (S/N)" TO MENS
+           DISPLAY (23, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (23, 12) MENS.
+
+           IF W-ACT = 01 GO TO R7.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM DELETE-ARQPONTO
+               GO TO R0
+           ELSE IF W-OPCAO = "N" or "n" NEXT SENTENCE
+           ELSE PERFORM ERROR-VALID GO TO DELETAR.
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R0
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R6
+                ELSE
+                   IF W-OPCAO = "E"
+                      GO TO DELETAR.
+      *
+
+      *---------------------[ ROTINA DE ABERTURA ]---------------------
+
+       I-O-ARQPONTO.
+           OPEN I-O ARQPONTO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                  OPEN OUTPUT ARQPONTO
+                  CLOSE ARQPONTO
+                  PERFORM LOG-FILE-CREATED
+                  GO TO I-O-ARQPONTO
+              ELSE
+                 IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXECUTADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+              ELSE
+                  PERFORM ERROR-FILE-NOT-OPENED
+                  GO TO ROT-FIM.
+
+       I-O-ARQFUNC.
+           OPEN I-O ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                  OPEN OUTPUT ARQFUNC
+                  CLOSE ARQFUNC
+                  PERFORM LOG-FILE-CREATED
+                  GO TO I-O-ARQFUNC
+              ELSE
+                  PERFORM ERROR-FILE-NOT-OPENED
+                  GO TO ROT-FIM.
+
+      *---------------------[ ROTINA DE VERIFICACAO ]---------------------
+       CHECK-WRITE.
+           IF ST-ERRO = "00" OR "02"
+              PERFORM LOG-DATA-SAVED.
+
+       CHECK-READ.
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+               PERFORM R8A
+               DISPLAY TELA
+           ELSE
+              PERFORM ERROR-FILE-NOT-READED
+              GO TO ROT-FIM.
+
+       CHECK-DELETE.
+           IF ST-ERRO = "00"
+              PERFORM LOG-DATA-DELETED
+           ELSE
+              PERFORM ERROR-DATA-NOT-DELETED
+              GO TO ROT-FIM.
+
+      *---------------------[ ROTINA DE ESCRITA ]----------------------
+
+       WRITE-ARQPONTO.
+           WRITE REGPONTO.
+           IF ST-ERRO = "00" OR "02"
+              PERFORM LOG-DATA-SAVED
+           ELSE IF
+              ST-ERRO = "22"
+              PERFORM REWRITE-ARQPONTO.
+
+      *---------------------[ ROTINA DE REESCRITA ]---------------------
+
+       REWRITE-ARQPONTO.
+           REWRITE REGPONTO.
+           PERFORM CHECK-WRITE.
+
+      *---------------------[ ROTINA DE LEITURA ]-----------------------
+
+       READ-ARQFUNC.
+           READ ARQFUNC.
+           PERFORM CHECK-READ.
+
+      *--------------------[ ROTINA DE EXCLUSAO ]----------------------
+
+       DELETE-ARQPONTO.
+           DELETE ARQPONTO RECORD.
+           PERFORM CHECK-DELETE.
+
+      *-----------------------[ ROTINA DE FIM ]------------------------
+       ROT-FIM.
+           CLOSE ARQPONTO
+           CLOSE ARQFUNC
+           STOP RUN.
+           EXIT PROGRAM.
+      *---------------------[ ROTINA DE MENSAGEM ]---------------------
+
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-EMPTY.
+           MOVE " ESPACO NAO PODE FICAR EM BRANCO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-SAVED.
+           MOVE "DADOS NAO GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-FOUND.
+           MOVE "DADOS NAO ENCONTRADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-READED.
+           MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-DELETED.
+           MOVE "DADOS NAO DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-FILE-CREATED.
+           MOVE "ARQUIVO CRIADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-SAVED.
+           MOVE "DADOS GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-DELETED.
+           MOVE "DADOS DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      ************************************************************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
