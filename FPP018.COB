@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP018.
+      *AUTOR: DIEGO TOSHIO TAKEDA KOGA              *
+      ***********************************************
+      *     RELATORIO DE DEPENDENTES A DESENQUADRAR  *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------ARQUIVO DO DEPENDENTE----------------
+           SELECT ARQDEPE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEPEN-KEY
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------GERAR RELATORIO DE DESENQUADRE----------
+           SELECT TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------ARQUIVO DO DEPENDENTE----------------
+       FD ARQDEPE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 DEPEN-KEY.
+            05 DEPEN-CHAPA        PIC 9(06).
+            05 DEPEN-SEQ          PIC 9(02).
+           03 NOME                PIC X(30).
+           03 PARENTESCO          PIC 9(02).
+           03 DEPEN-DATANASC      PIC 9(08).
+           03 DTNASCIMENTO REDEFINES DEPEN-DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 STATUS1      PIC X(20).
+      *---------------------GERAR RELATORIO DE DESENQUADRE----------
+       FD TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-TX-NOME.
+       01 ARQTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-TX-NOME.
+           05 FILLER       PIC X(09) VALUE "ARQUIVO4_".
+           05 W-TX-DATA    PIC 9(08) VALUE ZEROS.
+           05 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-DATASIS       PIC 9(08) VALUE ZEROS.
+       01 W-DATASIS-R REDEFINES W-DATASIS.
+           03 W-ANOSIS    PIC 9(04).
+           03 W-MESSIS    PIC 9(02).
+           03 W-DIASIS    PIC 9(02).
+       01 W-IDADE         PIC 9(03) VALUE ZEROS.
+       01 LIMITE-IDADE    PIC 9(03) VALUE 21.
+      *
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "DEPENDENTES A DESENQUADRAR *** RELATORIO  ***".
+           05  FILLER                 PIC X(019) VALUE
+           "       PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "CHAPA  SEQ NOME                          NASCIMENTO IDADE".
+           05  FILLER                 PIC X(015) VALUE
+           " INSS IMPRDA".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "------ --- ----------------------------  ---------- -----".
+           05  FILLER                 PIC X(016) VALUE
+           " ----- ------".
+
+       01  DET.
+           05  D-CHAPA    VALUE ZEROS  PIC 9(06).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  D-SEQ      VALUE ZEROS  PIC 9(03).
+           05  D-NOME     VALUE SPACES PIC X(30).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  D-NASC     VALUE SPACES PIC X(10).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  D-IDADE    VALUE ZEROS  PIC ZZ9.
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  D-INSS     VALUE SPACES PIC X(01).
+           05  FILLER                 PIC X(005) VALUE "     ".
+           05  D-IMPRDA   VALUE SPACES PIC X(01).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+      *                         ROTINA DE TELA                         *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "            *** DEPENDENTES A DESENQUAD".
+           05  LINE 02  COLUMN 41
+               VALUE  "RAR ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-OPCAO.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           ACCEPT W-DATASIS FROM DATE YYYYMMDD.
+           MOVE W-DATASIS TO W-TX-DATA.
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT TX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE ARQTX FROM CAB1.
+           MOVE SPACES TO ARQTX
+           WRITE ARQTX.
+           WRITE ARQTX FROM CAB2.
+           WRITE ARQTX FROM CAB3.
+      *
+       LER-DEPE.
+                READ ARQDEPE NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE SPACES TO ARQTX
+                      WRITE ARQTX
+                      MOVE CONLIN1 TO TOTREG
+                      WRITE ARQTX FROM LINTOT
+                      MOVE "*** FIM ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA "   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+           IF PARENTESCO NOT = 2 AND NOT = 3
+                   GO TO LER-DEPE.
+           IF DEPEN-INSS NOT = "S" AND DEPEN-IMPRENDA NOT = "S"
+                   GO TO LER-DEPE.
+      *
+           PERFORM CALC-IDADE.
+           IF W-IDADE < LIMITE-IDADE
+                   GO TO LER-DEPE.
+      *
+           PERFORM MONTA-DET.
+           GO TO INC-WR1.
+      *----------------[ ROTINA DE CALCULO DE IDADE ]-----------------
+       CALC-IDADE.
+           COMPUTE W-IDADE = W-ANOSIS - ANO.
+           IF W-MESSIS < MES
+                   SUBTRACT 1 FROM W-IDADE
+           ELSE IF W-MESSIS = MES AND W-DIASIS < DIA
+                   SUBTRACT 1 FROM W-IDADE.
+      *----------------[ ROTINA DE MONTAGEM DO DETALHE ]---------------
+       MONTA-DET.
+           MOVE DEPEN-CHAPA  TO D-CHAPA.
+           MOVE DEPEN-SEQ    TO D-SEQ.
+           MOVE NOME         TO D-NOME.
+           MOVE DIA          TO D-NASC(01:02).
+           MOVE "/"          TO D-NASC(03:01).
+           MOVE MES          TO D-NASC(04:02).
+           MOVE "/"          TO D-NASC(06:01).
+           MOVE ANO          TO D-NASC(07:04).
+           MOVE W-IDADE      TO D-IDADE.
+           MOVE DEPEN-INSS   TO D-INSS.
+           MOVE DEPEN-IMPRENDA TO D-IMPRDA.
+
+       INC-WR1.
+           WRITE ARQTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                ADD 1 TO CONLIN1
+                DISPLAY (20, 40) CONLIN1
+                GO TO LER-DEPE.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQDEPE TX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
